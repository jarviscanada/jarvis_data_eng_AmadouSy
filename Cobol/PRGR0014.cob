@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0014.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "demographics.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".     *> Shared student record layout
+
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(80).     *> One report line
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX.        *> Last I/O status
+       01 WS-EOF                   PIC X VALUE "N". *> EOF flag
+
+       01 WS-TODAY.
+           05 WS-TODAY-YEAR        PIC 9(4).
+           05 WS-TODAY-MONTH       PIC 9(2).
+           05 WS-TODAY-DAY         PIC 9(2).
+
+       01 WS-BIRTH-YEAR            PIC 9(4).
+       01 WS-BIRTH-MONTH           PIC 9(2).
+       01 WS-BIRTH-DAY             PIC 9(2).
+       01 WS-AGE                   PIC 9(3).
+
+       01 WS-TOTAL-COUNT           PIC 9(6) VALUE 0. *> Active count
+
+       *> Age buckets - UNDER 18 through OVER 40.
+       01 WS-BUCKET-UNDER18        PIC 9(6) VALUE 0.
+       01 WS-BUCKET-18-20          PIC 9(6) VALUE 0.
+       01 WS-BUCKET-21-25          PIC 9(6) VALUE 0.
+       01 WS-BUCKET-26-30          PIC 9(6) VALUE 0.
+       01 WS-BUCKET-31-40          PIC 9(6) VALUE 0.
+       01 WS-BUCKET-OVER40         PIC 9(6) VALUE 0.
+
+       01 WS-BUCKET-COUNT          PIC 9(6).      *> Copy for a line
+       01 WS-PERCENT               PIC 999V99.
+       01 WS-PERCENT-DISPLAY       PIC ZZ9.99.
+       01 WS-COUNT-DISPLAY         PIC ZZZ,ZZ9.
+       01 WS-TOTAL-DISPLAY         PIC ZZZ,ZZ9.
+       01 WS-BUCKET-LABEL          PIC X(15).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "| S T U D E N T   A G E   D E M O G R A P H I C S |"
+           DISPLAY "+-----------------------------------------+"
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           OPEN INPUT STUDENT-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       *> Withdrawn/graduated students stay on file
+                       *> but out of the active demographics count.
+                       IF F-STATUS = "A"
+                           PERFORM CLASSIFY-STUDENT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE
+
+           PERFORM PRINT-DEMOGRAPHICS
+
+           CLOSE REPORT-FILE
+
+           IF WS-TOTAL-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = not found
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> CLASSIFY-STUDENT - works out one student's age from
+      *> F-BIRTHDATE and the run date, then adds the student to the
+      *> matching age bucket.
+      *>-----------------------------------------------------------
+       CLASSIFY-STUDENT.
+           MOVE F-BIRTHDATE(1:4) TO WS-BIRTH-YEAR
+           MOVE F-BIRTHDATE(5:2) TO WS-BIRTH-MONTH
+           MOVE F-BIRTHDATE(7:2) TO WS-BIRTH-DAY
+
+           COMPUTE WS-AGE = WS-TODAY-YEAR - WS-BIRTH-YEAR
+
+           *> Birthday hasn't happened yet this year - subtract 1.
+           IF WS-TODAY-MONTH < WS-BIRTH-MONTH
+               OR (WS-TODAY-MONTH = WS-BIRTH-MONTH
+                   AND WS-TODAY-DAY < WS-BIRTH-DAY)
+               SUBTRACT 1 FROM WS-AGE
+           END-IF
+
+           ADD 1 TO WS-TOTAL-COUNT
+
+           EVALUATE TRUE
+               WHEN WS-AGE < 18
+                   ADD 1 TO WS-BUCKET-UNDER18
+               WHEN WS-AGE <= 20
+                   ADD 1 TO WS-BUCKET-18-20
+               WHEN WS-AGE <= 25
+                   ADD 1 TO WS-BUCKET-21-25
+               WHEN WS-AGE <= 30
+                   ADD 1 TO WS-BUCKET-26-30
+               WHEN WS-AGE <= 40
+                   ADD 1 TO WS-BUCKET-31-40
+               WHEN OTHER
+                   ADD 1 TO WS-BUCKET-OVER40
+           END-EVALUATE.
+
+      *>-----------------------------------------------------------
+      *> PRINT-DEMOGRAPHICS - writes one line per age bucket, with
+      *> its count and percentage of the active student population.
+      *>-----------------------------------------------------------
+       PRINT-DEMOGRAPHICS.
+           MOVE "-----------------------------------------------" &
+                "-------" TO REPORT-LINE
+           PERFORM WRITE-DEMO-LINE
+           MOVE "        STUDENT AGE DEMOGRAPHICS REPORT" TO REPORT-LINE
+           PERFORM WRITE-DEMO-LINE
+           MOVE "-----------------------------------------------" &
+                "-------" TO REPORT-LINE
+           PERFORM WRITE-DEMO-LINE
+           MOVE "AGE GROUP       |  STUDENTS  |  PERCENT OF TOTAL"
+               TO REPORT-LINE
+           PERFORM WRITE-DEMO-LINE
+           MOVE "-----------------------------------------------" &
+                "-------" TO REPORT-LINE
+           PERFORM WRITE-DEMO-LINE
+
+           IF WS-TOTAL-COUNT = 0
+               MOVE "(NO ACTIVE STUDENTS ON FILE)" TO REPORT-LINE
+               PERFORM WRITE-DEMO-LINE
+           ELSE
+               MOVE "UNDER 18       " TO WS-BUCKET-LABEL
+               MOVE WS-BUCKET-UNDER18 TO WS-BUCKET-COUNT
+               PERFORM WRITE-BUCKET-LINE
+
+               MOVE "18 TO 20       " TO WS-BUCKET-LABEL
+               MOVE WS-BUCKET-18-20 TO WS-BUCKET-COUNT
+               PERFORM WRITE-BUCKET-LINE
+
+               MOVE "21 TO 25       " TO WS-BUCKET-LABEL
+               MOVE WS-BUCKET-21-25 TO WS-BUCKET-COUNT
+               PERFORM WRITE-BUCKET-LINE
+
+               MOVE "26 TO 30       " TO WS-BUCKET-LABEL
+               MOVE WS-BUCKET-26-30 TO WS-BUCKET-COUNT
+               PERFORM WRITE-BUCKET-LINE
+
+               MOVE "31 TO 40       " TO WS-BUCKET-LABEL
+               MOVE WS-BUCKET-31-40 TO WS-BUCKET-COUNT
+               PERFORM WRITE-BUCKET-LINE
+
+               MOVE "OVER 40        " TO WS-BUCKET-LABEL
+               MOVE WS-BUCKET-OVER40 TO WS-BUCKET-COUNT
+               PERFORM WRITE-BUCKET-LINE
+           END-IF
+
+           MOVE "-----------------------------------------------" &
+                "-------" TO REPORT-LINE
+           PERFORM WRITE-DEMO-LINE
+
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-DISPLAY
+           STRING "TOTAL ACTIVE STUDENTS: " DELIMITED BY SIZE
+                  WS-TOTAL-DISPLAY DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-DEMO-LINE.
+
+      *>-----------------------------------------------------------
+      *> WRITE-BUCKET-LINE - prints one age bucket's count and its
+      *> share of WS-TOTAL-COUNT.
+      *>-----------------------------------------------------------
+       WRITE-BUCKET-LINE.
+           COMPUTE WS-PERCENT ROUNDED =
+               (WS-BUCKET-COUNT / WS-TOTAL-COUNT) * 100
+           MOVE WS-PERCENT TO WS-PERCENT-DISPLAY
+           MOVE WS-BUCKET-COUNT TO WS-COUNT-DISPLAY
+
+           STRING WS-BUCKET-LABEL DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  WS-PERCENT-DISPLAY DELIMITED BY SIZE
+                  "%" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-DEMO-LINE.
+
+      *>-----------------------------------------------------------
+      *> WRITE-DEMO-LINE - writes one line to the report file and
+      *> echoes it to the screen.
+      *>-----------------------------------------------------------
+       WRITE-DEMO-LINE.
+           WRITE REPORT-LINE
+           DISPLAY REPORT-LINE.
