@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0016.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT COURSE-MASTER-FILE ASSIGN TO "course-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "gpa-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout
+
+       FD COURSE-MASTER-FILE.
+       COPY "COURSEREC.CPY".  *> Shared course master layout
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout
+
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(80).   *> One report line
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.          *> STUDENT-FILE status
+       01 WS-COURSE-STATUS     PIC XX.          *> COURSE-MASTER status
+       01 WS-ENROLL-STATUS     PIC XX.          *> ENROLL status
+       01 WS-EOF               PIC X VALUE "N". *> End-of-file flag
+       01 WS-STUDENT-FOUND     PIC X VALUE "N". *> Student lookup flag
+       01 WS-COURSE-FOUND      PIC X VALUE "N". *> Course lookup flag
+
+       01 WS-PREV-STUDENT-ID   PIC X(4) VALUE SPACES. *> Group ID
+       01 WS-STUDENT-NAME      PIC X(40).       *> Current student name
+       01 WS-CREDITS           PIC 9(2).        *> Credits, one course
+       01 WS-GRADE-POINT       PIC 9V9.         *> One course point
+
+       01 WS-POINTS-EARNED     PIC 9(5)V99 VALUE 0. *> Sum points
+       01 WS-CREDITS-GRADED    PIC 9(4) VALUE 0.    *> Graded credits
+       01 WS-GPA               PIC 9V99 VALUE 0.    *> Computed GPA
+       01 WS-GPA-DISPLAY       PIC 9.99.            *> GPA for printing
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------+"
+           DISPLAY "|   S T U D E N T   G P A   R E P O R T   |"
+           DISPLAY "+-----------------------------------+"
+
+           OPEN INPUT ENROLLMENT-FILE
+           OPEN INPUT STUDENT-FILE
+           OPEN INPUT COURSE-MASTER-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-GPA-LINE
+           MOVE "     STUDENT GRADE-POINT-AVERAGE REPORT" TO REPORT-LINE
+           PERFORM WRITE-GPA-LINE
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-GPA-LINE
+           MOVE "ID   | STUDENT NAME            | CREDITS | GPA"
+               TO REPORT-LINE
+           PERFORM WRITE-GPA-LINE
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-GPA-LINE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                       IF WS-PREV-STUDENT-ID NOT = SPACES
+                           PERFORM WRITE-STUDENT-GPA-LINE
+                       END-IF
+                   NOT AT END
+                       IF EN-STUDENT-ID NOT = WS-PREV-STUDENT-ID
+                           IF WS-PREV-STUDENT-ID NOT = SPACES
+                               PERFORM WRITE-STUDENT-GPA-LINE
+                           END-IF
+                           PERFORM START-NEW-STUDENT
+                       END-IF
+                       IF EN-GRADE NOT = SPACE
+                           AND WS-STUDENT-FOUND = "Y"
+                           PERFORM ACCUMULATE-GRADE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-GPA-LINE
+
+           CLOSE ENROLLMENT-FILE
+           CLOSE STUDENT-FILE
+           CLOSE COURSE-MASTER-FILE
+           CLOSE REPORT-FILE
+
+           MOVE 0 TO RETURN-CODE
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> START-NEW-STUDENT - resets the running totals for the next
+      *> student's group of enrollment rows and looks up the name of
+      *> the student on STUDENT-FILE (only ACTIVE students are
+      *> carried into the report).
+      *>-----------------------------------------------------------
+       START-NEW-STUDENT.
+           MOVE EN-STUDENT-ID TO WS-PREV-STUDENT-ID
+           MOVE 0 TO WS-POINTS-EARNED
+           MOVE 0 TO WS-CREDITS-GRADED
+
+           MOVE EN-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-STUDENT-FOUND
+               NOT INVALID KEY
+                   IF F-STATUS = "A"
+                       MOVE "Y" TO WS-STUDENT-FOUND
+                       MOVE F-NAME TO WS-STUDENT-NAME
+                   ELSE
+                       MOVE "N" TO WS-STUDENT-FOUND
+                   END-IF
+           END-READ.
+
+      *>-----------------------------------------------------------
+      *> ACCUMULATE-GRADE - adds one graded course's quality points
+      *> and credit hours into the running GPA totals.
+      *>-----------------------------------------------------------
+       ACCUMULATE-GRADE.
+           MOVE EN-COURSE TO C-CODE
+           READ COURSE-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-COURSE-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-COURSE-FOUND
+                   MOVE C-CREDITS TO WS-CREDITS
+           END-READ
+
+           IF WS-COURSE-FOUND = "Y"
+               EVALUATE EN-GRADE
+                   WHEN "A"
+                       MOVE 4.0 TO WS-GRADE-POINT
+                   WHEN "B"
+                       MOVE 3.0 TO WS-GRADE-POINT
+                   WHEN "C"
+                       MOVE 2.0 TO WS-GRADE-POINT
+                   WHEN "D"
+                       MOVE 1.0 TO WS-GRADE-POINT
+                   WHEN OTHER
+                       MOVE 0.0 TO WS-GRADE-POINT
+               END-EVALUATE
+
+               COMPUTE WS-POINTS-EARNED =
+                   WS-POINTS-EARNED + (WS-CREDITS * WS-GRADE-POINT)
+               ADD WS-CREDITS TO WS-CREDITS-GRADED
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> WRITE-STUDENT-GPA-LINE - prints one line for the student
+      *> whose group of enrollment rows just finished.
+      *>-----------------------------------------------------------
+       WRITE-STUDENT-GPA-LINE.
+           IF WS-STUDENT-FOUND = "Y"
+               IF WS-CREDITS-GRADED > 0
+                   COMPUTE WS-GPA ROUNDED =
+                       WS-POINTS-EARNED / WS-CREDITS-GRADED
+                   MOVE WS-GPA TO WS-GPA-DISPLAY
+
+                   STRING WS-PREV-STUDENT-ID DELIMITED BY SIZE
+                          " | " DELIMITED BY SIZE
+                          WS-STUDENT-NAME(1:24) DELIMITED BY SIZE
+                          "| " DELIMITED BY SIZE
+                          WS-CREDITS-GRADED DELIMITED BY SIZE
+                          "     | " DELIMITED BY SIZE
+                          WS-GPA-DISPLAY DELIMITED BY SIZE
+                          INTO REPORT-LINE
+               ELSE
+                   STRING WS-PREV-STUDENT-ID DELIMITED BY SIZE
+                          " | " DELIMITED BY SIZE
+                          WS-STUDENT-NAME(1:24) DELIMITED BY SIZE
+                          "| (NO GRADES POSTED)" DELIMITED BY SIZE
+                          INTO REPORT-LINE
+               END-IF
+               PERFORM WRITE-GPA-LINE
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> WRITE-GPA-LINE - writes one line to the report file and
+      *> echoes it to the screen.
+      *>-----------------------------------------------------------
+       WRITE-GPA-LINE.
+           WRITE REPORT-LINE
+           DISPLAY REPORT-LINE.
