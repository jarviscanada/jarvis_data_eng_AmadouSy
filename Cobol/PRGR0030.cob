@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0030.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "field-change-history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-LOG-FILE.
+       COPY "AUDITREC.CPY".   *> Shared audit-log record layout
+
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(100).  *> One change-history line
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                PIC X VALUE "N".       *> End-of-file flag
+       01 WS-FILTER-ID          PIC X(4).               *> Student ID to filter on
+       01 WS-CHANGE-COUNT       PIC 9(5) VALUE 0.       *> Field changes found
+
+      *> The before/after images are the student record exactly as it
+      *> was laid out on the master file at the time of the change -
+      *> same field widths and order as STUDREC.CPY - so unpacking
+      *> them here and comparing field by field turns the whole-record
+      *> snapshots audit-log.txt already keeps into a field-level
+      *> change history without having to capture anything new.
+       01 WS-BEFORE-REC.
+           05 BF-ID             PIC X(4).
+           05 BF-NAME           PIC X(40).
+           05 BF-BIRTHDATE      PIC X(8).
+           05 BF-COURSE         PIC X(15).
+           05 BF-INSERT-DATE    PIC X(8).
+           05 BF-UPDATE-DATE    PIC X(8).
+           05 BF-STATUS         PIC X(1).
+           05 BF-PHONE          PIC X(12).
+           05 BF-EMAIL          PIC X(30).
+
+       01 WS-AFTER-REC.
+           05 AF-ID             PIC X(4).
+           05 AF-NAME           PIC X(40).
+           05 AF-BIRTHDATE      PIC X(8).
+           05 AF-COURSE         PIC X(15).
+           05 AF-INSERT-DATE    PIC X(8).
+           05 AF-UPDATE-DATE    PIC X(8).
+           05 AF-STATUS         PIC X(1).
+           05 AF-PHONE          PIC X(12).
+           05 AF-EMAIL          PIC X(30).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------+"
+           DISPLAY "|   F I E L D   C H A N G E   H I S T   |"
+           DISPLAY "+-----------------------------------+"
+
+           DISPLAY "ENTER STUDENT ID TO FILTER ON (4 DIGITS) - "
+               "SPACE FOR ALL >>"
+           ACCEPT WS-FILTER-ID
+
+           OPEN INPUT AUDIT-LOG-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ AUDIT-LOG-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF AUDIT-OPERATION = "UPDATE"
+                           AND (WS-FILTER-ID = SPACES
+                               OR AUDIT-STUDENT-ID = WS-FILTER-ID)
+                           PERFORM COMPARE-AUDIT-ROW
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE AUDIT-LOG-FILE
+           CLOSE REPORT-FILE
+
+           DISPLAY "*** " WS-CHANGE-COUNT " FIELD CHANGE(S) WRITTEN TO "
+               "field-change-history.txt. ***"
+
+           IF WS-CHANGE-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = nothing found
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> COMPARE-AUDIT-ROW - unpacks one audit row's before/after
+      *> images and writes one report line for every field that
+      *> actually changed.
+      *>-----------------------------------------------------------
+       COMPARE-AUDIT-ROW.
+           MOVE AUDIT-BEFORE-IMAGE TO WS-BEFORE-REC
+           MOVE AUDIT-AFTER-IMAGE  TO WS-AFTER-REC
+
+           IF BF-NAME NOT = AF-NAME
+               STRING AUDIT-TIMESTAMP " " AUDIT-STUDENT-ID
+                   " NAME       : " BF-NAME " -> " AF-NAME
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM WRITE-CHANGE-LINE
+           END-IF
+
+           IF BF-BIRTHDATE NOT = AF-BIRTHDATE
+               STRING AUDIT-TIMESTAMP " " AUDIT-STUDENT-ID
+                   " BIRTHDATE  : " BF-BIRTHDATE " -> " AF-BIRTHDATE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM WRITE-CHANGE-LINE
+           END-IF
+
+           IF BF-COURSE NOT = AF-COURSE
+               STRING AUDIT-TIMESTAMP " " AUDIT-STUDENT-ID
+                   " COURSE     : " BF-COURSE " -> " AF-COURSE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM WRITE-CHANGE-LINE
+           END-IF
+
+           IF BF-STATUS NOT = AF-STATUS
+               STRING AUDIT-TIMESTAMP " " AUDIT-STUDENT-ID
+                   " STATUS     : " BF-STATUS " -> " AF-STATUS
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM WRITE-CHANGE-LINE
+           END-IF
+
+           IF BF-PHONE NOT = AF-PHONE
+               STRING AUDIT-TIMESTAMP " " AUDIT-STUDENT-ID
+                   " PHONE      : " BF-PHONE " -> " AF-PHONE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM WRITE-CHANGE-LINE
+           END-IF
+
+           IF BF-EMAIL NOT = AF-EMAIL
+               STRING AUDIT-TIMESTAMP " " AUDIT-STUDENT-ID
+                   " EMAIL      : " BF-EMAIL " -> " AF-EMAIL
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               PERFORM WRITE-CHANGE-LINE
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> WRITE-CHANGE-LINE - writes the current REPORT-LINE and
+      *> echoes it to the screen, counting it.
+      *>-----------------------------------------------------------
+       WRITE-CHANGE-LINE.
+           WRITE REPORT-LINE
+           DISPLAY REPORT-LINE
+           ADD 1 TO WS-CHANGE-COUNT.
