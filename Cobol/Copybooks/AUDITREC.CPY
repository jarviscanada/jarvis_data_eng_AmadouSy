@@ -0,0 +1,15 @@
+      *>---------------------------------------------------------------
+      *> AUDITREC.CPY
+      *> Shared audit-log record layout.  Every mutating program
+      *> (PRGI0002, PRGU0003, PRGD0004) appends one of these rows to
+      *> audit-log.txt so "who changed this student and when" is
+      *> answerable from the log instead of from F-UPDATE-DATE alone.
+      *>---------------------------------------------------------------
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-TIMESTAMP         PIC X(14).   *> YYYYMMDDHHMMSS
+           05  AUDIT-PROGRAM           PIC X(8).    *> Program that made the change
+           05  AUDIT-STUDENT-ID        PIC X(4).    *> Student affected
+           05  AUDIT-OPERATION         PIC X(8).    *> INSERT, UPDATE, DELETE,
+      *>         WITHDRAW or TRANSFER
+           05  AUDIT-BEFORE-IMAGE      PIC X(126).  *> Record before the change
+           05  AUDIT-AFTER-IMAGE       PIC X(126).  *> Record after the change
