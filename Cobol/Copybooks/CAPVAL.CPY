@@ -0,0 +1,192 @@
+      *>---------------------------------------------------------------
+      *> CAPVAL.CPY
+      *> Shared paragraphs enforcing course capacity and the waiting
+      *> list, so PRGE0012, PRGI0002 and PRGU0003 all apply the same
+      *> rule no matter which one is writing the enrollment.  The
+      *> calling program must COPY "CAPWS.CPY" for the working-storage
+      *> fields above, SELECT and open ENROLLMENT-FILE/WAITLIST-FILE
+      *> the usual way, and have COURSE-MASTER-FILE's record for the
+      *> course already read (so C-CODE/C-CAPACITY are current).
+      *>
+      *> Before PERFORM CAP-ENROLL-WITH-CHECK: move the student ID to
+      *> EN-STUDENT-ID, the course to EN-COURSE and C-CODE, and
+      *> today's date (YYYYMMDD) to WS-CAP-TODAY.  The paragraph
+      *> either writes the enrollment or queues the student on the
+      *> waiting list if the course is full.
+      *>
+      *> Before PERFORM CAP-PROMOTE-FROM-WAITLIST: move the course
+      *> that just lost a student to WS-CAP-PROMOTE-COURSE and today's
+      *> date to WS-CAP-TODAY.  The paragraph enrolls the longest-
+      *> waiting student for that course, if any are waiting.
+      *>---------------------------------------------------------------
+       CAP-ENROLL-WITH-CHECK.
+           MOVE "N" TO WS-CAP-RESULT
+           MOVE WS-CAP-TODAY TO EN-ENROLL-DATE
+           PERFORM CAP-CHECK-ALREADY-ENROLLED
+
+           IF WS-CAP-ALREADY-ENROLLED = "Y"
+               DISPLAY "***ERROR: STUDENT ALREADY ENROLLED "
+                   "IN THIS COURSE.***"
+           ELSE
+               PERFORM CAP-COUNT-COURSE-ENROLLMENT
+
+               IF C-CAPACITY > 0 AND WS-CAP-ENROLLED-COUNT >= C-CAPACITY
+                   PERFORM CAP-ADD-TO-WAITLIST
+               ELSE
+                   OPEN I-O ENROLLMENT-FILE
+                   WRITE ENROLLMENT-RECORD
+                       INVALID KEY
+                           DISPLAY "***ERROR: STUDENT ALREADY ENROLLED "
+                               "IN THIS COURSE.***"
+                       NOT INVALID KEY
+                           DISPLAY "*** ENROLLMENT ADDED "
+                               "SUCCESSFULLY. ***"
+                           MOVE "Y" TO WS-CAP-RESULT
+                   END-WRITE
+                   CLOSE ENROLLMENT-FILE
+               END-IF
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> CAP-CHECK-ALREADY-ENROLLED - is EN-KEY (student + course,
+      *> set by the caller) already on ENROLLMENT-FILE?  Checked up
+      *> front so a student re-submitting for a full course they
+      *> already hold a seat in is rejected outright instead of
+      *> being queued onto the waiting list a second time.
+      *>-----------------------------------------------------------
+       CAP-CHECK-ALREADY-ENROLLED.
+           MOVE "N" TO WS-CAP-ALREADY-ENROLLED
+           OPEN INPUT ENROLLMENT-FILE
+           READ ENROLLMENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-CAP-ALREADY-ENROLLED
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-CAP-ALREADY-ENROLLED
+           END-READ
+           CLOSE ENROLLMENT-FILE.
+
+      *>-----------------------------------------------------------
+      *> CAP-COUNT-COURSE-ENROLLMENT - full scan of ENROLLMENT-FILE
+      *> to count how many students are currently in C-CODE.
+      *>-----------------------------------------------------------
+       CAP-COUNT-COURSE-ENROLLMENT.
+           MOVE 0   TO WS-CAP-ENROLLED-COUNT
+           MOVE "N" TO WS-CAP-EOF
+
+           OPEN INPUT ENROLLMENT-FILE
+           PERFORM UNTIL WS-CAP-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-CAP-EOF
+                   NOT AT END
+                       IF EN-COURSE = C-CODE
+                           ADD 1 TO WS-CAP-ENROLLED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ENROLLMENT-FILE.
+
+      *>-----------------------------------------------------------
+      *> CAP-ADD-TO-WAITLIST - course is full, so the student named
+      *> in EN-STUDENT-ID is queued on WAITING-LIST-RECORD instead,
+      *> at the next free sequence number for this course.
+      *>-----------------------------------------------------------
+       CAP-ADD-TO-WAITLIST.
+           MOVE 0   TO WS-CAP-NEXT-WL-SEQ
+           MOVE "N" TO WS-CAP-EOF
+           MOVE C-CODE TO WL-COURSE
+
+           OPEN INPUT WAITLIST-FILE
+           PERFORM UNTIL WS-CAP-EOF = "Y"
+               READ WAITLIST-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-CAP-EOF
+                   NOT AT END
+                       IF WL-COURSE = C-CODE
+                           AND WL-SEQ > WS-CAP-NEXT-WL-SEQ
+                           MOVE WL-SEQ TO WS-CAP-NEXT-WL-SEQ
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WAITLIST-FILE
+
+           ADD 1 TO WS-CAP-NEXT-WL-SEQ
+
+           MOVE C-CODE             TO WL-COURSE
+           MOVE WS-CAP-NEXT-WL-SEQ TO WL-SEQ
+           MOVE EN-STUDENT-ID      TO WL-STUDENT-ID
+           MOVE EN-ENROLL-DATE     TO WL-REQUEST-DATE
+
+           OPEN I-O WAITLIST-FILE
+           WRITE WAITING-LIST-RECORD
+               INVALID KEY
+                   DISPLAY "***ERROR: COULD NOT ADD TO WAITING "
+                       "LIST.***"
+               NOT INVALID KEY
+                   DISPLAY "*** COURSE IS FULL.  STUDENT ADDED TO "
+                       "WAITING LIST. ***"
+                   MOVE "Y" TO WS-CAP-RESULT
+           END-WRITE
+           CLOSE WAITLIST-FILE.
+
+      *>-----------------------------------------------------------
+      *> CAP-PROMOTE-FROM-WAITLIST - a seat just opened up in
+      *> WS-CAP-PROMOTE-COURSE, so the earliest-waiting student for
+      *> that course (lowest WL-SEQ) is moved off the waiting list
+      *> and enrolled in their place.
+      *>-----------------------------------------------------------
+       CAP-PROMOTE-FROM-WAITLIST.
+           MOVE "N" TO WS-CAP-PROMOTED
+           MOVE "N" TO WS-CAP-EOF
+           MOVE 0   TO WS-CAP-NEXT-WL-SEQ
+
+           OPEN INPUT WAITLIST-FILE
+           PERFORM UNTIL WS-CAP-EOF = "Y"
+               READ WAITLIST-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-CAP-EOF
+                   NOT AT END
+                       IF WL-COURSE = WS-CAP-PROMOTE-COURSE
+                           AND (WS-CAP-NEXT-WL-SEQ = 0
+                                OR WL-SEQ < WS-CAP-NEXT-WL-SEQ)
+                           MOVE WL-SEQ TO WS-CAP-NEXT-WL-SEQ
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WAITLIST-FILE
+
+           IF WS-CAP-NEXT-WL-SEQ > 0
+               MOVE WS-CAP-PROMOTE-COURSE TO WL-COURSE
+               MOVE WS-CAP-NEXT-WL-SEQ    TO WL-SEQ
+
+               OPEN I-O WAITLIST-FILE
+               READ WAITLIST-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE WL-STUDENT-ID        TO EN-STUDENT-ID
+                       MOVE WS-CAP-PROMOTE-COURSE TO EN-COURSE
+                       MOVE WS-CAP-TODAY         TO EN-ENROLL-DATE
+
+                       OPEN I-O ENROLLMENT-FILE
+                       WRITE ENROLLMENT-RECORD
+                           INVALID KEY
+                               DISPLAY "***ERROR: COULD NOT PROMOTE "
+                                   "WAITING STUDENT.***"
+                           NOT INVALID KEY
+                               MOVE "Y" TO WS-CAP-PROMOTED
+                       END-WRITE
+                       CLOSE ENROLLMENT-FILE
+               END-READ
+
+               IF WS-CAP-PROMOTED = "Y"
+                   DELETE WAITLIST-FILE
+                       INVALID KEY
+                           CONTINUE
+                   END-DELETE
+                   DISPLAY "*** STUDENT " WL-STUDENT-ID
+                       " PROMOTED FROM WAITING LIST FOR "
+                       WS-CAP-PROMOTE-COURSE " ***"
+               END-IF
+               CLOSE WAITLIST-FILE
+           END-IF.
