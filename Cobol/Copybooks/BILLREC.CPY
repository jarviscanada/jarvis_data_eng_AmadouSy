@@ -0,0 +1,17 @@
+      *>---------------------------------------------------------------
+      *> BILLREC.CPY
+      *> Shared billing-ledger record layout for the BILLING file
+      *> (billing-ledger.txt).  A student can carry any number of
+      *> charges and payments, so the key is STUDENT ID + a per-student
+      *> SEQUENCE number - same shape as ENROLLREC.CPY's EN-KEY, just
+      *> with a sequence instead of a course code as the second part.
+      *>---------------------------------------------------------------
+       01  BILLING-RECORD.
+           05  BILL-KEY.
+               10  BILL-STUDENT-ID     PIC X(4).
+               10  BILL-SEQ            PIC 9(4).
+           05  BILL-TYPE               PIC X(1).
+      *>         C = CHARGE, P = PAYMENT.
+           05  BILL-AMOUNT             PIC 9(6)V99.
+           05  BILL-DATE               PIC X(8).
+           05  BILL-DESC               PIC X(20).
