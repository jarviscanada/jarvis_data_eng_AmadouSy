@@ -0,0 +1,22 @@
+      *>---------------------------------------------------------------
+      *> AUDITVAL.CPY
+      *> Shared paragraph that appends one row to audit-log.txt.
+      *> The calling program must SELECT AUDIT-LOG-FILE, FD it with
+      *> COPY "AUDITREC.CPY", COPY AUDITWS.CPY for the working-storage
+      *> fields below, set AUDIT-PROGRAM / AUDIT-STUDENT-ID /
+      *> AUDIT-OPERATION / WS-AUDIT-BEFORE / WS-AUDIT-AFTER, then
+      *> COPY "AUDITVAL.CPY". in the PROCEDURE DIVISION.
+      *>---------------------------------------------------------------
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+
+           STRING WS-AUDIT-DATE WS-AUDIT-TIME
+               DELIMITED BY SIZE INTO AUDIT-TIMESTAMP
+
+           MOVE WS-AUDIT-BEFORE TO AUDIT-BEFORE-IMAGE
+           MOVE WS-AUDIT-AFTER  TO AUDIT-AFTER-IMAGE
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
