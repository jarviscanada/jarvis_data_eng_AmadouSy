@@ -0,0 +1,11 @@
+      *>---------------------------------------------------------------
+      *> INSTRREC.CPY
+      *> Shared instructor master record layout.  Every program that
+      *> opens the instructor master file (instructor-master.txt)
+      *> COPYs this member so the ID width matches the INSTR-ID held
+      *> on COURSE-MASTER-RECORD (C-INSTRUCTOR) as a class assignment.
+      *>---------------------------------------------------------------
+       01  INSTRUCTOR-RECORD.
+           05  INSTR-ID            PIC X(4).
+           05  INSTR-NAME          PIC X(25).
+           05  INSTR-DEPT          PIC X(15).
