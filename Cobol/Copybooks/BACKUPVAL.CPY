@@ -0,0 +1,32 @@
+      *>---------------------------------------------------------------
+      *> BACKUPVAL.CPY
+      *> Shared paragraphs that snapshot a file to a dated backup copy
+      *> before a mutating program writes to it, so a mistaken
+      *> confirmation doesn't lose a record for good.  COPY BACKUPWS.CPY
+      *> for the working-storage fields these paragraphs use, then COPY
+      *> "BACKUPVAL.CPY". in the PROCEDURE DIVISION.
+      *>
+      *> BACKUP-STUDENT-FILE always snapshots vsam-simulated.txt, the
+      *> same file and "vsam-backup-" naming every caller already
+      *> expects.  BACKUP-FILE is the general form for any other file -
+      *> move the file to copy to WS-BACKUP-SOURCE and the backup-name
+      *> prefix to WS-BACKUP-PREFIX before PERFORM BACKUP-FILE.
+      *>---------------------------------------------------------------
+       BACKUP-STUDENT-FILE.
+           MOVE "vsam-simulated.txt" TO WS-BACKUP-SOURCE
+           MOVE "vsam-backup"        TO WS-BACKUP-PREFIX
+           PERFORM BACKUP-FILE.
+
+       BACKUP-FILE.
+           ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-BACKUP-TIME FROM TIME
+
+           STRING FUNCTION TRIM(WS-BACKUP-PREFIX) "-" WS-BACKUP-DATE
+               "-" WS-BACKUP-TIME ".txt"
+               DELIMITED BY SIZE INTO WS-BACKUP-FILENAME
+
+           STRING "cp " FUNCTION TRIM(WS-BACKUP-SOURCE) " "
+               WS-BACKUP-FILENAME
+               DELIMITED BY SIZE INTO WS-BACKUP-CMD
+
+           CALL "SYSTEM" USING WS-BACKUP-CMD.
