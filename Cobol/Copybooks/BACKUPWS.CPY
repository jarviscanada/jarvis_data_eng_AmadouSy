@@ -0,0 +1,12 @@
+      *>---------------------------------------------------------------
+      *> BACKUPWS.CPY
+      *> Working-storage fields for the shared BACKUP-STUDENT-FILE
+      *> paragraph (see BACKUPVAL.CPY).  COPY this member wherever
+      *> BACKUP-STUDENT-FILE is COPYed so the two stay in step.
+      *>---------------------------------------------------------------
+       01  WS-BACKUP-DATE           PIC X(8).     *> YYYYMMDD of snapshot
+       01  WS-BACKUP-TIME           PIC X(6).     *> HHMMSS of snapshot
+       01  WS-BACKUP-FILENAME       PIC X(40).    *> Dated backup file name
+       01  WS-BACKUP-CMD            PIC X(80).    *> Shell command text
+       01  WS-BACKUP-SOURCE         PIC X(40).    *> File BACKUP-FILE should copy
+       01  WS-BACKUP-PREFIX         PIC X(20).    *> BACKUP-FILE's backup-name prefix
