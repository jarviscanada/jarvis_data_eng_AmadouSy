@@ -0,0 +1,13 @@
+      *>---------------------------------------------------------------
+      *> USERREC.CPY
+      *> Shared user-account record layout for the login file
+      *> (user-accounts.txt).  Every program that opens the account
+      *> file COPYs this member so the ID width stays in step with
+      *> WS-ENTERED-ID on PRGP0028.
+      *>---------------------------------------------------------------
+       01  USER-RECORD.
+           05  USER-ID                 PIC X(8).
+           05  USER-PASSWORD           PIC X(8).
+           05  USER-NAME               PIC X(25).
+           05  USER-STATUS             PIC X(1).
+      *>         A = ACTIVE, D = DISABLED.
