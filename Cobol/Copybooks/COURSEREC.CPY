@@ -0,0 +1,20 @@
+      *>---------------------------------------------------------------
+      *> COURSEREC.CPY
+      *> Shared course master record layout.  Every program that
+      *> opens the course master file (course-master.txt) COPYs this
+      *> member for its FD record so the course code, description and
+      *> credit hours stay the same width everywhere they are used.
+      *>---------------------------------------------------------------
+       01  COURSE-MASTER-RECORD.
+           05  C-CODE              PIC X(15).
+           05  C-DESC              PIC X(20).
+           05  C-CREDITS           PIC 9(2).
+           05  C-INSTRUCTOR        PIC X(4).
+      *>         Instructor ID assigned to teach this course, keyed
+      *>         against INSTRUCTOR-RECORD on instructor-master.txt.
+      *>         SPACES = not yet assigned.
+           05  C-CAPACITY          PIC 9(3).
+      *>         Maximum number of students PRGE0012 will enroll in
+      *>         this course before routing further requests onto
+      *>         WAITING-LIST-RECORD on course-waitlist.txt instead.
+      *>         0 = unlimited, no cap enforced.
