@@ -0,0 +1,29 @@
+      *>---------------------------------------------------------------
+      *> STUDREC.CPY
+      *> Shared student master record layout.  Every program that
+      *> opens the student master file (vsam-simulated.txt) COPYs
+      *> this member for its FD record so a name or course field
+      *> can never drift to a different width in just one program.
+      *>---------------------------------------------------------------
+       01  STUDENT-RECORD.
+           05  F-ID                PIC X(4).
+           05  F-NAME              PIC X(40).
+      *>         Widened from X(25) to X(40) to standardize on enough
+      *>         room for full legal names, including longer hyphenated
+      *>         and multi-word surnames.  PRGY0041 migrates an
+      *>         existing vsam-simulated.txt built under the old, 25
+      *>         character width onto this wider layout.
+           05  F-BIRTHDATE         PIC X(8).
+           05  F-COURSE            PIC X(15).
+           05  F-INSERT-DATE       PIC X(8).
+           05  F-UPDATE-DATE       PIC X(8).
+           05  F-STATUS            PIC X(1).
+      *>         A = ACTIVE, W = WITHDRAWN, G = GRADUATED,
+      *>         T = TRANSFERRED.  PRGD0004 and PRGW0035 flip this
+      *>         instead of removing the record; PRGQ0005 and
+      *>         PRGR0008 show only ACTIVE students by default.
+           05  F-PHONE             PIC X(12).
+           05  F-EMAIL             PIC X(30).
+      *>         Contact details, maintained through PRGO0019.  Both
+      *>         are SPACES until an operator enters them - nothing
+      *>         downstream requires either field to be populated.
