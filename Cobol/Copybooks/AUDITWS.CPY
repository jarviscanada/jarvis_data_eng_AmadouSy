@@ -0,0 +1,14 @@
+      *>---------------------------------------------------------------
+      *> AUDITWS.CPY
+      *> Working-storage fields for the shared WRITE-AUDIT-LOG
+      *> paragraph (see AUDITVAL.CPY).  COPY this member wherever
+      *> WRITE-AUDIT-LOG is COPYed so the two stay in step.  The
+      *> calling program moves AUDIT-PROGRAM, AUDIT-STUDENT-ID,
+      *> AUDIT-OPERATION, WS-AUDIT-BEFORE and WS-AUDIT-AFTER before
+      *> performing WRITE-AUDIT-LOG.
+      *>---------------------------------------------------------------
+       01  WS-AUDIT-DATE            PIC X(8).      *> YYYYMMDD of the change
+       01  WS-AUDIT-TIME            PIC X(6).      *> HHMMSS of the change
+       01  WS-AUDIT-BEFORE          PIC X(126) VALUE SPACES.
+       01  WS-AUDIT-AFTER           PIC X(126) VALUE SPACES.
+       01  WS-AUDIT-FILE-STATUS     PIC XX.        *> Status of last AUDIT-LOG-FILE I/O
