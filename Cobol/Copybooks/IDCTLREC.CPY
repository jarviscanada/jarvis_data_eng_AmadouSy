@@ -0,0 +1,11 @@
+      *>---------------------------------------------------------------
+      *> IDCTLREC.CPY
+      *> Control record that hands out the next available student ID.
+      *> Keeping this as its own keyed record (instead of a WORKING-
+      *> STORAGE counter) means PRGI0002 reads, bumps and rewrites the
+      *> single row as one unit of work, so two operators adding
+      *> students back-to-back cannot land on the same ID.
+      *>---------------------------------------------------------------
+       01  ID-CONTROL-RECORD.
+           05  CTL-KEY             PIC X(4).
+           05  CTL-NEXT-ID         PIC 9(4).
