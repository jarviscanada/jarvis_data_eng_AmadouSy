@@ -0,0 +1,18 @@
+      *>---------------------------------------------------------------
+      *> ENROLLREC.CPY
+      *> Shared course-enrollment record layout for the STUDENT-COURSE
+      *> file (student-course.txt).  A student who takes more than one
+      *> class needs more than one row here - the single F-COURSE
+      *> field on STUDENT-RECORD only ever held one course.  The key
+      *> is STUDENT ID + COURSE CODE, so a student can carry any
+      *> number of enrollment rows but only one per course.
+      *>---------------------------------------------------------------
+       01  ENROLLMENT-RECORD.
+           05  EN-KEY.
+               10  EN-STUDENT-ID       PIC X(4).
+               10  EN-COURSE           PIC X(15).
+           05  EN-ENROLL-DATE          PIC X(8).
+           05  EN-GRADE                PIC X(1).
+      *>         A, B, C, D, F = final letter grade.  SPACE = the
+      *>         course has not been graded yet.  PRGG0015 posts the
+      *>         grade; PRGR0016 rolls graded courses up into GPA.
