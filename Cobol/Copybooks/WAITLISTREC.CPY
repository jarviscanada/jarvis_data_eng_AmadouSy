@@ -0,0 +1,16 @@
+      *>---------------------------------------------------------------
+      *> WAITLISTREC.CPY
+      *> Shared waiting-list record layout for the COURSE-WAITLIST
+      *> file (course-waitlist.txt).  A full course can carry any
+      *> number of waiting students, so the key is COURSE CODE + a
+      *> per-course SEQUENCE number - the same shape as BILLREC.CPY's
+      *> BILL-KEY, just keyed by course instead of by student, so the
+      *> earliest request for a course is always the lowest sequence
+      *> on file for it.
+      *>---------------------------------------------------------------
+       01  WAITING-LIST-RECORD.
+           05  WL-KEY.
+               10  WL-COURSE           PIC X(15).
+               10  WL-SEQ              PIC 9(4).
+           05  WL-STUDENT-ID           PIC X(4).
+           05  WL-REQUEST-DATE         PIC X(8).
