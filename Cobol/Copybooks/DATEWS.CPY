@@ -0,0 +1,12 @@
+      *>---------------------------------------------------------------
+      *> DATEWS.CPY
+      *> Working-storage fields for the shared VALIDATE-DATE paragraph
+      *> (see DATEVAL.CPY).  COPY this member wherever VALIDATE-DATE
+      *> is COPYed so the two stay in step.
+      *>---------------------------------------------------------------
+       01  WS-VALIDATE-DATE        PIC X(8).        *> Date to check, YYYYMMDD
+       01  WS-DATE-VALID           PIC X VALUE "N". *> "Y" if the date is real
+       01  WS-CHK-YEAR             PIC 9(4).
+       01  WS-CHK-MONTH            PIC 9(2).
+       01  WS-CHK-DAY              PIC 9(2).
+       01  WS-DAYS-IN-MONTH        PIC 9(2).
