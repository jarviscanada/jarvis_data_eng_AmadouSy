@@ -0,0 +1,10 @@
+      *>---------------------------------------------------------------
+      *> LOCKWS.CPY
+      *> Working-storage fields for the shared ACQUIRE-STUDENT-LOCK
+      *> and RELEASE-STUDENT-LOCK paragraphs (see LOCKVAL.CPY).  COPY
+      *> this member wherever those paragraphs are COPYed so the two
+      *> stay in step.  F-ID must already hold the target student's
+      *> ID before either paragraph is performed.
+      *>---------------------------------------------------------------
+       01  WS-LOCK-CMD              PIC X(60).
+       01  WS-LOCK-HELD             PIC X VALUE "N". *> "Y" once acquired
