@@ -0,0 +1,16 @@
+      *>---------------------------------------------------------------
+      *> CAPWS.CPY
+      *> Working-storage fields for the shared CAP-ENROLL-WITH-CHECK
+      *> and CAP-PROMOTE-FROM-WAITLIST paragraphs (see CAPVAL.CPY).
+      *> COPY this member wherever those paragraphs are COPYed so the
+      *> two stay in step.
+      *>---------------------------------------------------------------
+       01  WS-CAP-TODAY             PIC X(8).            *> Caller sets before either paragraph
+       01  WS-CAP-EOF               PIC X VALUE "N".      *> Scratch EOF flag
+       01  WS-CAP-ENROLLED-COUNT    PIC 9(4) VALUE 0.     *> Students in C-CODE now
+       01  WS-CAP-NEXT-WL-SEQ       PIC 9(4) VALUE 0.     *> Next/lowest waiting-list sequence
+       01  WS-CAP-PROMOTE-COURSE    PIC X(15).            *> Course just vacated a seat in
+       01  WS-CAP-PROMOTED          PIC X VALUE "N".      *> "Y" once a student is promoted
+       01  WS-CAP-ALREADY-ENROLLED  PIC X VALUE "N".      *> "Y" if EN-KEY is already on file
+       01  WS-CAP-RESULT            PIC X VALUE "N".      *> "Y" once CAP-ENROLL-WITH-CHECK
+                                                            *> actually enrolls or waitlists
