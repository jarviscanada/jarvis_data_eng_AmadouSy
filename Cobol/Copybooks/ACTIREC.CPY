@@ -0,0 +1,13 @@
+      *>---------------------------------------------------------------
+      *> ACTIREC.CPY
+      *> Shared session-activity record layout for the menu usage log
+      *> (session-activity.txt).  One row is appended by PRGMENU every
+      *> time the operator picks a menu option, so "who ran what and
+      *> when" is answerable the same way audit-log.txt answers that
+      *> question for data changes.
+      *>---------------------------------------------------------------
+       01  ACTIVITY-LOG-RECORD.
+           05  ACT-TIMESTAMP           PIC X(14).   *> YYYYMMDDHHMMSS
+           05  ACT-USER-ID             PIC X(8).    *> Logged-in user
+           05  ACT-OPTION              PIC 9(2).    *> Menu option chosen
+           05  ACT-PROGRAM             PIC X(8).    *> Program called for that option
