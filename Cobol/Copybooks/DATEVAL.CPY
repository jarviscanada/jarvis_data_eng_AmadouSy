@@ -0,0 +1,36 @@
+      *>---------------------------------------------------------------
+      *> DATEVAL.CPY
+      *> Shared calendar-validation paragraph.  Moves WS-VALIDATE-DATE
+      *> (YYYYMMDD) apart and checks for a real month, a day that fits
+      *> that month (including leap years), and a plausible year.
+      *> Sets WS-DATE-VALID to "Y" or "N".  COPY DATEWS.CPY for the
+      *> working-storage fields this paragraph uses, then
+      *> COPY "DATEVAL.CPY". in the PROCEDURE DIVISION to pull it in.
+      *>---------------------------------------------------------------
+       VALIDATE-DATE.
+           MOVE "N" TO WS-DATE-VALID
+           MOVE WS-VALIDATE-DATE(1:4) TO WS-CHK-YEAR
+           MOVE WS-VALIDATE-DATE(5:2) TO WS-CHK-MONTH
+           MOVE WS-VALIDATE-DATE(7:2) TO WS-CHK-DAY
+
+           IF WS-CHK-YEAR >= 1900 AND WS-CHK-YEAR <= 2099
+               AND WS-CHK-MONTH >= 1 AND WS-CHK-MONTH <= 12
+               EVALUATE WS-CHK-MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-DAYS-IN-MONTH
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DAYS-IN-MONTH
+                   WHEN 2
+                       IF FUNCTION MOD(WS-CHK-YEAR, 400) = 0
+                          OR (FUNCTION MOD(WS-CHK-YEAR, 4) = 0 AND
+                              FUNCTION MOD(WS-CHK-YEAR, 100) NOT = 0)
+                           MOVE 29 TO WS-DAYS-IN-MONTH
+                       ELSE
+                           MOVE 28 TO WS-DAYS-IN-MONTH
+                       END-IF
+               END-EVALUATE
+
+               IF WS-CHK-DAY >= 1 AND WS-CHK-DAY <= WS-DAYS-IN-MONTH
+                   MOVE "Y" TO WS-DATE-VALID
+               END-IF
+           END-IF.
