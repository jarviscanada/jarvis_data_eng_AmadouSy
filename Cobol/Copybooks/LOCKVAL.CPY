@@ -0,0 +1,34 @@
+      *>---------------------------------------------------------------
+      *> LOCKVAL.CPY
+      *> Shared paragraphs that guard a student record against
+      *> concurrent updates.  A lock is a directory under "locks/"
+      *> named after the student ID - "mkdir" is an atomic, all-or-
+      *> nothing operation at the operating system level, so two
+      *> sessions racing to lock the same ID can never both succeed,
+      *> which a plain flag file could not guarantee.  The calling
+      *> program must COPY "LOCKWS.CPY" for the working-storage
+      *> fields below, move the target ID to F-ID, then PERFORM
+      *> ACQUIRE-STUDENT-LOCK before changing the record and PERFORM
+      *> RELEASE-STUDENT-LOCK once finished with it (whether or not
+      *> the change was actually written).
+      *>---------------------------------------------------------------
+       ACQUIRE-STUDENT-LOCK.
+           STRING "mkdir locks 2>/dev/null ; mkdir locks/"
+               FUNCTION TRIM(F-ID) " 2>/dev/null"
+               DELIMITED BY SIZE INTO WS-LOCK-CMD
+           CALL "SYSTEM" USING WS-LOCK-CMD
+           IF RETURN-CODE = 0
+               MOVE "Y" TO WS-LOCK-HELD
+           ELSE
+               MOVE "N" TO WS-LOCK-HELD
+               DISPLAY "***ERROR: RECORD " F-ID " IS LOCKED BY "
+                   "ANOTHER USER - TRY AGAIN LATER.***"
+           END-IF.
+
+       RELEASE-STUDENT-LOCK.
+           IF WS-LOCK-HELD = "Y"
+               STRING "rmdir locks/" FUNCTION TRIM(F-ID)
+                   DELIMITED BY SIZE INTO WS-LOCK-CMD
+               CALL "SYSTEM" USING WS-LOCK-CMD
+               MOVE "N" TO WS-LOCK-HELD
+           END-IF.
