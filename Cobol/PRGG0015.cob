@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGG0015.                         *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout
+
+       WORKING-STORAGE SECTION.
+       01 WS-ENROLL-STATUS     PIC XX.          *> Status of last I/O
+       01 WS-STUDENT-ID        PIC X(4).        *> Student ID entered
+       01 WS-FOUND             PIC X VALUE "N". *> Enrollment found flag
+       01 WS-GRADE             PIC X.           *> Grade entered by user
+       01 WS-GRADE-VALID       PIC X VALUE "N". *> Valid-grade flag
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+---------------------------------+"
+           DISPLAY "|   P O S T   C O U R S E   G R A D E   |"
+           DISPLAY "+---------------------------------+"
+
+           DISPLAY "ENTER STUDENT ID (4 DIGITS) >>"
+           ACCEPT WS-STUDENT-ID
+           MOVE WS-STUDENT-ID TO EN-STUDENT-ID
+
+           DISPLAY "ENTER COURSE CODE (MAX 15 CHARS) >>"
+           ACCEPT EN-COURSE
+
+           OPEN I-O ENROLLMENT-FILE
+
+           READ ENROLLMENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "N"
+               DISPLAY "***ERROR: STUDENT NOT ENROLLED IN "
+                   "THIS COURSE.***"
+               MOVE 1 TO RETURN-CODE                  *> 1 = not found
+               CLOSE ENROLLMENT-FILE
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM UNTIL WS-GRADE-VALID = "Y"
+               DISPLAY "ENTER LETTER GRADE (A, B, C, D, F) >>"
+               ACCEPT WS-GRADE
+
+               EVALUATE WS-GRADE
+                   WHEN "A" WHEN "B" WHEN "C" WHEN "D" WHEN "F"
+                       MOVE "Y" TO WS-GRADE-VALID
+                   WHEN OTHER
+                       DISPLAY "***ERROR: GRADE MUST BE A, B, C, D "
+                           "OR F.***"
+               END-EVALUATE
+           END-PERFORM
+
+           MOVE WS-GRADE TO EN-GRADE
+
+           REWRITE ENROLLMENT-RECORD
+               INVALID KEY
+                   DISPLAY "***ERROR: UNABLE TO POST GRADE.***"
+                   MOVE 1 TO RETURN-CODE
+               NOT INVALID KEY
+                   DISPLAY "*** GRADE POSTED SUCCESSFULLY. ***"
+                   MOVE 0 TO RETURN-CODE
+           END-REWRITE
+
+           CLOSE ENROLLMENT-FILE
+
+           EXIT PROGRAM.
