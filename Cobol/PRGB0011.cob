@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGB0011.                          *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LAST-BACKUP-FILE ASSIGN TO "last-backup-name.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LAST-BACKUP-FILE.
+       01 LB-RECORD                PIC X(80).       *> Most recent backup file name
+
+       WORKING-STORAGE SECTION.
+       01 WS-FIND-CMD              PIC X(80).       *> Shell command text
+       01 WS-RESTORE-CMD           PIC X(80).
+       01 WS-LAST-BACKUP           PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "|   R E S T O R E   L A S T   B A C K U P |"
+           DISPLAY "+-----------------------------------------+"
+
+           MOVE "ls -t vsam-backup-*.txt 2>/dev/null | head -1 > "
+           & "last-backup-name.txt" TO WS-FIND-CMD
+           CALL "SYSTEM" USING WS-FIND-CMD
+
+           OPEN INPUT LAST-BACKUP-FILE
+           READ LAST-BACKUP-FILE
+               AT END
+                   MOVE SPACES TO WS-LAST-BACKUP
+               NOT AT END
+                   MOVE LB-RECORD TO WS-LAST-BACKUP
+           END-READ
+           CLOSE LAST-BACKUP-FILE
+
+           IF WS-LAST-BACKUP = SPACES
+               DISPLAY "***ERROR: NO BACKUP FILE FOUND.***"
+               MOVE 1 TO RETURN-CODE                  *> 1 = not found
+           ELSE
+               DISPLAY "RESTORING FROM: " WS-LAST-BACKUP
+               STRING "cp " FUNCTION TRIM(WS-LAST-BACKUP)
+                   " vsam-simulated.txt" DELIMITED BY SIZE
+                   INTO WS-RESTORE-CMD
+               CALL "SYSTEM" USING WS-RESTORE-CMD
+               DISPLAY "*** BACKUP RESTORED SUCCESSFULLY. ***"
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
