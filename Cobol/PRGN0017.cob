@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGN0017.                          *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INSTRUCTOR-FILE ASSIGN TO "instructor-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INSTR-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INSTRUCTOR-FILE.
+       COPY "INSTRREC.CPY".    *> Shared instructor master layout
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last I/O
+       01 WS-FOUND             PIC X VALUE "N".      *> Duplicate-ID flag
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           MOVE "N" TO WS-FOUND
+
+           DISPLAY "+-------------------------------+"
+           DISPLAY "|   A D D   I N S T R U C T O R   |"
+           DISPLAY "+-------------------------------+"
+
+           DISPLAY "ENTER INSTRUCTOR ID (4 DIGITS) >>"
+           ACCEPT INSTR-ID
+
+           OPEN I-O INSTRUCTOR-FILE
+
+           READ INSTRUCTOR-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "Y"
+               DISPLAY "***ERROR: INSTRUCTOR ID ALREADY EXISTS.***"
+               MOVE 2 TO RETURN-CODE                  *> 2 = duplicate key
+               CLOSE INSTRUCTOR-FILE
+               EXIT PROGRAM
+           END-IF
+
+           DISPLAY "ENTER INSTRUCTOR NAME (MAX 25 CHARS) >>"
+           ACCEPT INSTR-NAME
+
+           DISPLAY "ENTER DEPARTMENT (MAX 15 CHARS) >>"
+           ACCEPT INSTR-DEPT
+
+           WRITE INSTRUCTOR-RECORD
+               INVALID KEY
+                   DISPLAY "***ERROR: INSTRUCTOR ID ALREADY EXISTS.***"
+                   MOVE 2 TO RETURN-CODE              *> 2 = duplicate key
+               NOT INVALID KEY
+                   DISPLAY "*** INSTRUCTOR ADDED SUCCESSFULLY. ***"
+                   MOVE 0 TO RETURN-CODE
+           END-WRITE
+
+           CLOSE INSTRUCTOR-FILE
+
+           EXIT PROGRAM.
