@@ -5,45 +5,73 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.        *> Input/output file config
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT COURSE-MASTER-FILE ASSIGN TO "course-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT WAITLIST-FILE ASSIGN TO "course-waitlist.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WL-KEY
+               FILE STATUS IS WS-WAITLIST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE.
-       01 STUDENT-LINE         PIC X(100).              *> Line read/written to file
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD COURSE-MASTER-FILE.
+       COPY "COURSEREC.CPY".  *> Shared course master layout (C-CODE, C-DESC, ...)
+
+       FD AUDIT-LOG-FILE.
+       COPY "AUDITREC.CPY".   *> Shared audit-log record layout
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout (EN-KEY, ...)
+
+       FD WAITLIST-FILE.
+       COPY "WAITLISTREC.CPY". *> Shared waiting-list layout (WL-KEY, ...)
 
        WORKING-STORAGE SECTION.
-       01 WS-STUDENT-ID        PIC X(4).                *> ID entered by user
-       01 WS-LINE              PIC X(100).              *> Temporary line buffer
-       01 WS-LINE-TABLE.
-           05 WS-LINE-ENTRY    OCCURS 1 TO 100 TIMES
-                               DEPENDING ON WS-LINE-COUNT.
-               10 WS-LINE-ITEM PIC X(100).              *> Table of all lines
-
-       01 WS-LINE-COUNT        PIC 9(3) VALUE 0.         *> Number of lines read
-       01 WS-INDEX             PIC 9(3) VALUE 1.         *> Loop index
-       01 WS-EOF               PIC X VALUE "N".          *> EOF flag
+       01 WS-FILE-STATUS       PIC XX.                   *> Status of last I/O
+       01 WS-COURSE-STATUS     PIC XX.           *> Status of last COURSE-MASTER I/O
+       01 WS-ENROLL-STATUS     PIC XX.           *> Status of last ENROLLMENT I/O
+       01 WS-WAITLIST-STATUS   PIC XX.           *> Status of last WAITLIST I/O
+       01 WS-STUDENT-ID        PIC X(4).                 *> ID entered by user
        01 WS-FOUND             PIC X VALUE "N".          *> Student found flag
+       01 WS-COURSE-VALID      PIC X VALUE "N".          *> Added course code OK flag
 
-       01 WS-ID                PIC X(4).                 *> Parsed ID
-       01 WS-NAME              PIC X(18).                *> Parsed name
-       01 WS-BIRTHDAY          PIC X(8).                 *> Parsed birthday
-       01 WS-COURSE            PIC X(8).                 *> Parsed course
-       01 WS-INSERT-DATE       PIC X(8).                 *> Parsed insert date
-       01 WS-UPDATE-DATE       PIC X(8).                 *> Parsed update date
-
-       01 WS-NEW-NAME          PIC X(18).                *> New name input
+       01 WS-NEW-NAME          PIC X(40).                *> New name input
        01 WS-NEW-BIRTHDAY      PIC X(8).                 *> New birthday input
-       01 WS-NEW-COURSE        PIC X(8).                 *> New course input
+       01 WS-ADD-COURSE        PIC X(15).                *> Course to add, if any
+       01 WS-DROP-COURSE       PIC X(15).                *> Course to drop, if any
 
        01 WS-TODAY-FORMATTED   PIC X(8).                 *> Current date in YYYYMMDD
+       01 CONFIRMATION         PIC X.                    *> Commit confirmation (Y/N)
+       01 WS-PREVIEW-NAME      PIC X(40).                *> Name as it will read after commit
+       01 WS-PREVIEW-BIRTHDAY  PIC X(8).                 *> Birthday as it will read after commit
 
-       01 WS-FINAL-ID          PIC X(4).                 *> Final ID for output
-       01 WS-FINAL-NAME        PIC X(18).                *> Final name for output
-       01 WS-FINAL-BIRTHDAY    PIC X(8).                 *> Final birthday for output
-       01 WS-FINAL-COURSE      PIC X(8).                 *> Final course for output
-       01 WS-FINAL-INSERT      PIC X(8).                 *> Final insert date
-       01 WS-FINAL-UPDATE      PIC X(8).                 *> Final update date
+       COPY "DATEWS.CPY".     *> Fields used by the shared VALIDATE-DATE paragraph
+       COPY "BACKUPWS.CPY".   *> Fields used by the shared BACKUP-STUDENT-FILE paragraph
+       COPY "AUDITWS.CPY".    *> Fields used by the shared WRITE-AUDIT-LOG paragraph
+       COPY "LOCKWS.CPY".     *> Fields used by the shared record-lock paragraphs
+       COPY "CAPWS.CPY".      *> Fields used by the shared capacity/waitlist paragraphs
 
        PROCEDURE DIVISION.
        BEGIN.
@@ -52,109 +80,215 @@
            DISPLAY "|   U P D A T E   S T U D E N T   |"
            DISPLAY "+---------------------------------+"   *> Display program title
 
+           *> Snapshot today's file before anything is written to it.
+           PERFORM BACKUP-STUDENT-FILE
+
            DISPLAY "ENTER THE 4 DIGIT STUDENT ID >>"
            ACCEPT WS-STUDENT-ID                       *> Prompt for student ID
 
            ACCEPT WS-TODAY-FORMATTED FROM DATE YYYYMMDD  *> Get current date
 
-           OPEN INPUT STUDENT-FILE                    *> Open file to read
-
-           PERFORM UNTIL WS-EOF = "Y"
-               READ STUDENT-FILE
-                   AT END
-                       MOVE "Y" TO WS-EOF              *> Set EOF flag
-                   NOT AT END
-                       ADD 1 TO WS-LINE-COUNT
-                       MOVE STUDENT-LINE TO WS-LINE-ENTRY(WS-LINE-COUNT)
-                       UNSTRING STUDENT-LINE DELIMITED BY ","
-                           INTO WS-ID, WS-NAME, WS-BIRTHDAY, WS-COURSE,
-                                WS-INSERT-DATE, WS-UPDATE-DATE   *> Parse student
-
-                       IF WS-ID = WS-STUDENT-ID        *> Check if it's the target
-                           MOVE "Y" TO WS-FOUND
-                           DISPLAY " "
-                           DISPLAY "<--- STUDENT TO BE UPDATED --->"
-                           DISPLAY "---------------------------------" &
-                                   "----------------------------------"&
-                                   "-------"
-                           DISPLAY " ID  | STUDENT NAME       | BIRTH" &
-                                   "DAY | COURSE   | INSERT   | UPDA"&
-                                   "TE"
-                           DISPLAY "---------------------------------" &
-                                   "----------------------------------"&
-                                   "-------"
-               DISPLAY WS-ID " | " WS-NAME(1:18) " | " WS-BIRTHDAY " | " 
-                         WS-COURSE(1:8) " | " WS-INSERT-DATE(1:8) " | " 
-                                   WS-UPDATE-DATE(1:8)
-                           DISPLAY "---------------------------------" &
-                                   "----------------------------------"&
-                                   "-------"
-                           DISPLAY "ENTER THE DETAILS TO BE CHANGED"
-             DISPLAY "NEW STUDENT NAME (MAX 25 CHAR) - SPACE TO SKIP >>"
-                           ACCEPT WS-NEW-NAME           *> Prompt for new name
-                    DISPLAY "NEW BIRTHDAY (YYYYMMDD) - SPACE TO SKIP >>"
-                           ACCEPT WS-NEW-BIRTHDAY       *> Prompt for new birthday
-              DISPLAY "NEW COURSE NAME (MAX 15 CHAR) - SPACE TO SKIP >>"
-                           ACCEPT WS-NEW-COURSE         *> Prompt for new course
-
-                           IF WS-NEW-NAME NOT = SPACES
-                               MOVE WS-NEW-NAME TO WS-NAME
-                           END-IF
-                           IF WS-NEW-BIRTHDAY NOT = SPACES
-                               MOVE WS-NEW-BIRTHDAY TO WS-BIRTHDAY
-                           END-IF
-                           IF WS-NEW-COURSE NOT = SPACES
-                               MOVE WS-NEW-COURSE TO WS-COURSE
-                           END-IF
-
-                           MOVE WS-TODAY-FORMATTED TO WS-UPDATE-DATE
-
-                           *> Store final values for display
-                           MOVE WS-ID           TO WS-FINAL-ID
-                           MOVE WS-NAME         TO WS-FINAL-NAME
-                           MOVE WS-BIRTHDAY     TO WS-FINAL-BIRTHDAY
-                           MOVE WS-COURSE       TO WS-FINAL-COURSE
-                           MOVE WS-INSERT-DATE  TO WS-FINAL-INSERT
-                           MOVE WS-UPDATE-DATE  TO WS-FINAL-UPDATE
-
-                           *> Reconstruct the updated line
-                           STRING
-                               WS-ID DELIMITED BY SIZE ","
-                               WS-NAME DELIMITED BY SIZE ","
-                               WS-BIRTHDAY DELIMITED BY SIZE ","
-                               WS-COURSE DELIMITED BY SIZE ","
-                               WS-INSERT-DATE DELIMITED BY SIZE ","
-                               WS-UPDATE-DATE DELIMITED BY SIZE
-                               INTO WS-LINE-ENTRY(WS-LINE-COUNT)
-                       END-IF
-           END-PERFORM
+           OPEN I-O STUDENT-FILE                      *> Open file for direct update
 
-           CLOSE STUDENT-FILE
+           MOVE WS-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
 
            IF WS-FOUND = "Y"
-               OPEN OUTPUT STUDENT-FILE
-               PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL 
-                   WS-INDEX > WS-LINE-COUNT
-                   MOVE WS-LINE-ENTRY(WS-INDEX) TO STUDENT-LINE
-                   WRITE STUDENT-LINE              *> Write updated records
+               PERFORM ACQUIRE-STUDENT-LOCK
+           END-IF
+
+           IF WS-FOUND = "Y" AND WS-LOCK-HELD = "Y"
+               MOVE STUDENT-RECORD TO WS-AUDIT-BEFORE
+
+               DISPLAY " "
+               DISPLAY "<--- STUDENT TO BE UPDATED --->"
+               DISPLAY "---------------------------------" &
+                       "----------------------------------"&
+                       "-------"
+               DISPLAY " ID  | STUDENT NAME       | BIRTH" &
+                       "DAY | COURSE   | INSERT   | UPDA"&
+                       "TE"
+               DISPLAY "---------------------------------" &
+                       "----------------------------------"&
+                       "-------"
+               DISPLAY F-ID " | " F-NAME " | " F-BIRTHDATE " | "
+                       F-COURSE " | " F-INSERT-DATE " | "
+                       F-UPDATE-DATE
+               DISPLAY "---------------------------------" &
+                       "----------------------------------"&
+                       "-------"
+               DISPLAY "ENTER THE DETAILS TO BE CHANGED"
+               DISPLAY "NEW STUDENT NAME (MAX 40 CHAR) - SPACE SKIP >>"
+               ACCEPT WS-NEW-NAME
+               MOVE "N" TO WS-DATE-VALID
+               PERFORM UNTIL WS-DATE-VALID = "Y"
+                   DISPLAY "NEW BIRTHDAY (YYYYMMDD) - SPACE TO SKIP"
+                   ACCEPT WS-NEW-BIRTHDAY
+                   IF WS-NEW-BIRTHDAY = SPACES
+                       MOVE "Y" TO WS-DATE-VALID
+                   ELSE
+                       MOVE WS-NEW-BIRTHDAY TO WS-VALIDATE-DATE
+                       PERFORM VALIDATE-DATE
+                       IF WS-DATE-VALID = "N"
+                           DISPLAY "***ERROR: INVALID DATE.***"
+                       END-IF
+                   END-IF
+               END-PERFORM
+               *> A student can now carry more than one course, so
+               *> this no longer overwrites F-COURSE - it adds or
+               *> drops individual rows on the enrollment file.
+               MOVE "N" TO WS-COURSE-VALID
+               PERFORM UNTIL WS-COURSE-VALID = "Y"
+                   DISPLAY "ADD COURSE (MAX 15 CHAR) - SPACE TO SKIP"
+                   ACCEPT WS-ADD-COURSE
+
+                   IF WS-ADD-COURSE = SPACES
+                       MOVE "Y" TO WS-COURSE-VALID
+                   ELSE
+                       MOVE WS-ADD-COURSE TO C-CODE
+                       OPEN INPUT COURSE-MASTER-FILE
+                       READ COURSE-MASTER-FILE
+                           INVALID KEY
+                               MOVE "N" TO WS-COURSE-VALID
+                           NOT INVALID KEY
+                               MOVE "Y" TO WS-COURSE-VALID
+                       END-READ
+                       CLOSE COURSE-MASTER-FILE
+                       IF WS-COURSE-VALID = "N"
+                           DISPLAY "***ERROR: UNKNOWN COURSE CODE.***"
+                       END-IF
+                   END-IF
                END-PERFORM
-               CLOSE STUDENT-FILE
+
+               DISPLAY "DROP COURSE (MAX 15 CHAR) - SPACE TO SKIP"
+               ACCEPT WS-DROP-COURSE
+
+               *> Show what would change before anything is written,
+               *> the same way CONFIRMATION already guards PRGD0004's
+               *> delete - here it guards a commit instead of a delete.
+               IF WS-NEW-NAME NOT = SPACES
+                   MOVE WS-NEW-NAME TO WS-PREVIEW-NAME
+               ELSE
+                   MOVE F-NAME TO WS-PREVIEW-NAME
+               END-IF
+               IF WS-NEW-BIRTHDAY NOT = SPACES
+                   MOVE WS-NEW-BIRTHDAY TO WS-PREVIEW-BIRTHDAY
+               ELSE
+                   MOVE F-BIRTHDATE TO WS-PREVIEW-BIRTHDAY
+               END-IF
 
                DISPLAY " "
-               DISPLAY "<--- UPDATED STUDENT DETAILS --->"
-               DISPLAY "---------------------------------------------" &
-                       "----------------------------"
-               DISPLAY " ID  | STUDENT NAME       | BIRTHDAY | COURSE" &
-                       "  | INSERT  | UPDATE  "
-               DISPLAY "---------------------------------------------" &
-                       "----------------------------"
-               DISPLAY WS-FINAL-ID " | " WS-FINAL-NAME(1:18) " | " 
-                       WS-FINAL-BIRTHDAY " | " WS-FINAL-COURSE(1:8) "|" 
-                       WS-FINAL-INSERT(1:8) " | " WS-FINAL-UPDATE(1:8)
-               DISPLAY "---------------------------------------------" &
-                       "----------------------------"
+               DISPLAY "<--- PREVIEW OF CHANGES --->"
+               DISPLAY "FIELD       | CURRENT               | NEW"
+               DISPLAY "NAME        | " F-NAME " | " WS-PREVIEW-NAME
+               DISPLAY "BIRTHDAY    | " F-BIRTHDATE
+                       "              | " WS-PREVIEW-BIRTHDAY
+               IF WS-ADD-COURSE NOT = SPACES
+                   DISPLAY "ADD COURSE  | (NONE)                | "
+                       WS-ADD-COURSE
+               END-IF
+               IF WS-DROP-COURSE NOT = SPACES
+                   DISPLAY "DROP COURSE | " WS-DROP-COURSE " | (NONE)"
+               END-IF
+
+               DISPLAY "COMMIT THESE CHANGES? (Y/N) >>"
+               ACCEPT CONFIRMATION
+
+               IF CONFIRMATION = "Y"
+                   IF WS-NEW-NAME NOT = SPACES
+                       MOVE WS-NEW-NAME TO F-NAME
+                   END-IF
+                   IF WS-NEW-BIRTHDAY NOT = SPACES
+                       MOVE WS-NEW-BIRTHDAY TO F-BIRTHDATE
+                   END-IF
+
+                   MOVE WS-TODAY-FORMATTED TO F-UPDATE-DATE
+
+                   REWRITE STUDENT-RECORD
+                       INVALID KEY
+                           DISPLAY "***ERROR: UNABLE TO UPDATE "
+                               "RECORD.***"
+                           MOVE 5 TO RETURN-CODE      *> 5 = rewrite failed
+                       NOT INVALID KEY
+                           MOVE STUDENT-RECORD TO WS-AUDIT-AFTER
+                           MOVE "PRGU0003"     TO AUDIT-PROGRAM
+                           MOVE F-ID           TO AUDIT-STUDENT-ID
+                           MOVE "UPDATE"       TO AUDIT-OPERATION
+                           PERFORM WRITE-AUDIT-LOG
+
+                           *> Adding a course here is the same
+                           *> capacity-bypassable insert point
+                           *> PRGE0012's enroll path guards, so it
+                           *> shares the same check; dropping a course
+                           *> frees a seat, so it promotes the next
+                           *> waiting student the same way PRGE0012
+                           *> does.
+                           IF WS-ADD-COURSE NOT = SPACES
+                               MOVE F-ID               TO EN-STUDENT-ID
+                               MOVE WS-ADD-COURSE      TO EN-COURSE
+                               MOVE WS-TODAY-FORMATTED TO WS-CAP-TODAY
+                               PERFORM CAP-ENROLL-WITH-CHECK
+                           END-IF
+
+                           IF WS-DROP-COURSE NOT = SPACES
+                               MOVE F-ID           TO EN-STUDENT-ID
+                               MOVE WS-DROP-COURSE TO EN-COURSE
+                               OPEN I-O ENROLLMENT-FILE
+                               DELETE ENROLLMENT-FILE
+                                   INVALID KEY
+                                       DISPLAY "***ERROR: STUDENT NOT "
+                                           "ENROLLED IN THIS COURSE.***"
+                                   NOT INVALID KEY
+                                       DISPLAY "*** COURSE DROPPED. ***"
+                                       MOVE WS-DROP-COURSE
+                                           TO WS-CAP-PROMOTE-COURSE
+                                       MOVE WS-TODAY-FORMATTED
+                                           TO WS-CAP-TODAY
+                                       PERFORM CAP-PROMOTE-FROM-WAITLIST
+                               END-DELETE
+                               CLOSE ENROLLMENT-FILE
+                           END-IF
+
+                           DISPLAY " "
+                           DISPLAY "<--- UPDATED STUDENT DETAILS --->"
+                           DISPLAY "-------------------------------" &
+                                   "----------------------------------"
+                           DISPLAY " ID  | STUDENT NAME       | BIRTH" &
+                                   "DAY | COURSE  | INSERT  | UPDATE  "
+                           DISPLAY "-------------------------------" &
+                                   "----------------------------------"
+                           DISPLAY F-ID " | " F-NAME " | "
+                                   F-BIRTHDATE " | " F-COURSE "|"
+                                   F-INSERT-DATE " | " F-UPDATE-DATE
+                           DISPLAY "-------------------------------" &
+                                   "----------------------------------"
+                           MOVE 0 TO RETURN-CODE
+                   END-REWRITE
+               ELSE
+                   DISPLAY "UPDATE CANCELLED - NO CHANGES WRITTEN."
+                   MOVE 3 TO RETURN-CODE              *> 3 = not confirmed
+               END-IF
+               PERFORM RELEASE-STUDENT-LOCK
            ELSE
-               DISPLAY "STUDENT ID NOT FOUND."         *> If ID not found
+               IF WS-FOUND = "N"
+                   DISPLAY "STUDENT ID NOT FOUND."     *> If ID not found
+                   MOVE 1 TO RETURN-CODE               *> 1 = not found
+               ELSE
+                   MOVE 3 TO RETURN-CODE               *> 3 = blocked by a lock
+               END-IF
            END-IF
 
+           CLOSE STUDENT-FILE
+
            EXIT PROGRAM.                              *> End of the program
+
+       COPY "DATEVAL.CPY".    *> Shared calendar-validation paragraph
+       COPY "BACKUPVAL.CPY".  *> Shared backup-before-write paragraph
+       COPY "AUDITVAL.CPY".   *> Shared audit-log append paragraph
+       COPY "LOCKVAL.CPY".    *> Shared record-lock paragraphs
+       COPY "CAPVAL.CPY".     *> Shared capacity/waitlist paragraphs
