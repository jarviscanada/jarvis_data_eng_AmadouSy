@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0031.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last I/O
+       01 WS-EOF               PIC X VALUE "N".      *> End-of-file flag
+       01 WS-STUDENT-COUNT     PIC 9(3) VALUE 0.     *> Matching students found
+
+       01 WS-SEARCH-TEXT       PIC X(40).            *> Name fragment typed in
+       01 WS-SEARCH-UPPER      PIC X(40).            *> Upper-cased for comparison
+       01 WS-SEARCH-LEN        PIC 9(2).             *> Length of the trimmed text
+       01 WS-NAME-UPPER        PIC X(40).            *> Current F-NAME, upper-cased
+       01 WS-MATCH-FOUND       PIC X VALUE "N".      *> "Y" once the name matches
+       01 WS-POS               PIC 9(2).             *> Scan position within the name
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------+"
+           DISPLAY "|   S E A R C H   B Y   N A M E   |"
+           DISPLAY "+-----------------------------------+"
+
+           DISPLAY "ENTER NAME OR PART OF NAME (SPACE FOR ALL) >>"
+           ACCEPT WS-SEARCH-TEXT
+
+           MOVE FUNCTION UPPER-CASE(WS-SEARCH-TEXT) TO WS-SEARCH-UPPER
+           COMPUTE WS-SEARCH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-UPPER))
+
+           OPEN INPUT STUDENT-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF F-STATUS = "A"
+                           PERFORM CHECK-NAME-MATCH
+                           IF WS-MATCH-FOUND = "Y"
+                               IF WS-STUDENT-COUNT = 0
+                                   DISPLAY "-----------------------"&
+                                   "-------------------------------"
+                                   DISPLAY " ID  | STUDENT NAME     "&
+                                   "  | COURSE          | STATUS"
+                                   DISPLAY "-----------------------"&
+                                   "-------------------------------"
+                               END-IF
+                               DISPLAY F-ID " | " F-NAME " | "
+                                   F-COURSE " | " F-STATUS
+                               ADD 1 TO WS-STUDENT-COUNT
+                           END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE
+
+           IF WS-STUDENT-COUNT > 0
+               DISPLAY "-------------------------------------------"&
+               "-------------"
+               DISPLAY "TOTAL MATCHES : " WS-STUDENT-COUNT
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "NO STUDENTS MATCH THAT NAME."
+               MOVE 1 TO RETURN-CODE                  *> 1 = not found
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> CHECK-NAME-MATCH - sets WS-MATCH-FOUND to "Y" if the search
+      *> text appears anywhere inside the current F-NAME.  A blank
+      *> search (zero-length after trimming) matches every name, the
+      *> same "SPACE TO SKIP" idea this system already uses to mean
+      *> "don't filter on this field".
+      *>-----------------------------------------------------------
+       CHECK-NAME-MATCH.
+           MOVE "N" TO WS-MATCH-FOUND
+           MOVE FUNCTION UPPER-CASE(F-NAME) TO WS-NAME-UPPER
+
+           IF WS-SEARCH-LEN = 0
+               MOVE "Y" TO WS-MATCH-FOUND
+           ELSE
+               PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > (41 - WS-SEARCH-LEN)
+                       OR WS-MATCH-FOUND = "Y"
+                   IF WS-NAME-UPPER(WS-POS:WS-SEARCH-LEN) =
+                      WS-SEARCH-UPPER(1:WS-SEARCH-LEN)
+                       MOVE "Y" TO WS-MATCH-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF.
