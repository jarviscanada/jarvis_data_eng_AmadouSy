@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGE0012.                         *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT COURSE-MASTER-FILE ASSIGN TO "course-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT WAITLIST-FILE ASSIGN TO "course-waitlist.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WL-KEY
+               FILE STATUS IS WS-WAITLIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD COURSE-MASTER-FILE.
+       COPY "COURSEREC.CPY".  *> Shared course master layout (C-CODE, C-DESC, ...)
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout (EN-KEY, ...)
+
+       FD WAITLIST-FILE.
+       COPY "WAITLISTREC.CPY". *> Shared waiting-list layout (WL-KEY, ...)
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last STUDENT-FILE I/O
+       01 WS-COURSE-STATUS     PIC XX.               *> Status of last COURSE-MASTER I/O
+       01 WS-ENROLL-STATUS     PIC XX.               *> Status of last ENROLLMENT I/O
+       01 WS-WAITLIST-STATUS   PIC XX.               *> Status of last WAITLIST I/O
+       01 WS-STUDENT-ID        PIC X(4).             *> Student ID entered by user
+       01 WS-FOUND             PIC X VALUE "N".      *> Student found flag
+       01 WS-COURSE-VALID      PIC X VALUE "N".      *> Course code OK flag
+       01 WS-ACTION            PIC X.                *> A=add, R=remove
+       01 WS-TODAY-FORMATTED   PIC X(8).             *> Current date, YYYYMMDD
+       01 WS-ENROLL-EOF        PIC X VALUE "N".      *> Enrollment-file EOF flag
+       01 WS-REMOVE-OK         PIC X VALUE "N".      *> "Y" once REMOVE-ENROLLMENT's
+                                                      *> DELETE actually removes a row
+
+       COPY "CAPWS.CPY".      *> Fields used by the shared capacity/waitlist paragraphs
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+---------------------------------------+"
+           DISPLAY "|   M A I N T A I N   E N R O L L M E N T |"
+           DISPLAY "+---------------------------------------+"
+
+           ACCEPT WS-TODAY-FORMATTED FROM DATE YYYYMMDD
+
+           DISPLAY "ENTER STUDENT ID (4 DIGITS) >>"
+           ACCEPT WS-STUDENT-ID
+
+           OPEN INPUT STUDENT-FILE
+           MOVE WS-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+           CLOSE STUDENT-FILE
+
+           IF WS-FOUND = "N"
+               DISPLAY "***ERROR: STUDENT ID NOT FOUND.***"
+               MOVE 1 TO RETURN-CODE              *> 1 = not found
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM LIST-ENROLLMENTS
+
+           DISPLAY "ADD OR REMOVE A COURSE? (A/R) >>"
+           ACCEPT WS-ACTION
+
+           EVALUATE WS-ACTION
+               WHEN "A"
+                   PERFORM ADD-ENROLLMENT
+                   IF WS-CAP-RESULT = "Y"
+                       MOVE 0 TO RETURN-CODE
+                   ELSE
+                       MOVE 3 TO RETURN-CODE      *> 3 = invalid input/not enrolled
+                   END-IF
+               WHEN "R"
+                   PERFORM REMOVE-ENROLLMENT
+                   IF WS-REMOVE-OK = "Y"
+                       MOVE 0 TO RETURN-CODE
+                   ELSE
+                       MOVE 1 TO RETURN-CODE      *> 1 = not found
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "***ERROR: INVALID ACTION.***"
+                   MOVE 3 TO RETURN-CODE          *> 3 = not confirmed/invalid input
+           END-EVALUATE
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> LIST-ENROLLMENTS - shows every course this student is
+      *> currently carrying, read sequentially by student ID prefix.
+      *>-----------------------------------------------------------
+       LIST-ENROLLMENTS.
+           MOVE "N" TO WS-FOUND
+           MOVE "N" TO WS-ENROLL-EOF
+           DISPLAY "-----------------------------------------"
+           DISPLAY "CURRENT ENROLLMENTS FOR STUDENT " WS-STUDENT-ID
+           DISPLAY "-----------------------------------------"
+
+           OPEN INPUT ENROLLMENT-FILE
+           PERFORM UNTIL WS-ENROLL-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-ENROLL-EOF
+                   NOT AT END
+                       IF EN-STUDENT-ID = WS-STUDENT-ID
+                           DISPLAY "  COURSE: " EN-COURSE
+                               "  ENROLLED: " EN-ENROLL-DATE
+                           MOVE "Y" TO WS-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ENROLLMENT-FILE
+
+           IF WS-FOUND = "N"
+               DISPLAY "  (NO ENROLLMENTS ON FILE)"
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> ADD-ENROLLMENT - validates the course against the master
+      *> file, then writes one new enrollment row for the student.
+      *>-----------------------------------------------------------
+       ADD-ENROLLMENT.
+           MOVE "N" TO WS-COURSE-VALID
+           PERFORM UNTIL WS-COURSE-VALID = "Y"
+               DISPLAY "ENTER COURSE TO ADD (MAX 15 CHARS) >>"
+               ACCEPT C-CODE
+
+               OPEN INPUT COURSE-MASTER-FILE
+               READ COURSE-MASTER-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-COURSE-VALID
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-COURSE-VALID
+               END-READ
+               CLOSE COURSE-MASTER-FILE
+
+               IF WS-COURSE-VALID = "N"
+                   DISPLAY "***ERROR: UNKNOWN COURSE CODE.***"
+               END-IF
+           END-PERFORM
+
+           MOVE WS-STUDENT-ID      TO EN-STUDENT-ID
+           MOVE C-CODE             TO EN-COURSE
+           MOVE WS-TODAY-FORMATTED TO WS-CAP-TODAY
+           PERFORM CAP-ENROLL-WITH-CHECK.
+
+      *>-----------------------------------------------------------
+      *> REMOVE-ENROLLMENT - deletes one course row for the student.
+      *>-----------------------------------------------------------
+       REMOVE-ENROLLMENT.
+           MOVE "N" TO WS-REMOVE-OK
+           DISPLAY "ENTER COURSE TO REMOVE (MAX 15 CHARS) >>"
+           ACCEPT EN-COURSE
+           MOVE WS-STUDENT-ID TO EN-STUDENT-ID
+
+           OPEN I-O ENROLLMENT-FILE
+           DELETE ENROLLMENT-FILE
+               INVALID KEY
+                   DISPLAY "***ERROR: STUDENT NOT ENROLLED IN "
+                       "THIS COURSE.***"
+               NOT INVALID KEY
+                   DISPLAY "*** ENROLLMENT REMOVED SUCCESSFULLY. ***"
+                   MOVE "Y" TO WS-REMOVE-OK
+                   MOVE EN-COURSE         TO WS-CAP-PROMOTE-COURSE
+                   MOVE WS-TODAY-FORMATTED TO WS-CAP-TODAY
+                   PERFORM CAP-PROMOTE-FROM-WAITLIST
+           END-DELETE
+           CLOSE ENROLLMENT-FILE.
+
+       COPY "CAPVAL.CPY".     *> Shared capacity/waitlist paragraphs
