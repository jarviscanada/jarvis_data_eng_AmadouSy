@@ -5,108 +5,208 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT COURSE-MASTER-FILE ASSIGN TO "course-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+           SELECT ID-CONTROL-FILE ASSIGN TO "id-control.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-KEY
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit-log.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           *> We will OPEN INPUT then EXTEND on the same file
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT WAITLIST-FILE ASSIGN TO "course-waitlist.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WL-KEY
+               FILE STATUS IS WS-WAITLIST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE.
-       01 STUDENT-LINE        PIC X(150).  *> One line per student
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD COURSE-MASTER-FILE.
+       COPY "COURSEREC.CPY".  *> Shared course master layout (C-CODE, C-DESC, ...)
+
+       FD ID-CONTROL-FILE.
+       COPY "IDCTLREC.CPY".   *> Next-available-student-ID control record
+
+       FD AUDIT-LOG-FILE.
+       COPY "AUDITREC.CPY".   *> Shared audit-log record layout
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout (EN-KEY, ...)
+
+       FD WAITLIST-FILE.
+       COPY "WAITLISTREC.CPY". *> Shared waiting-list layout (WL-KEY, ...)
 
        WORKING-STORAGE SECTION.
-       01 WS-STUDENT-ID       PIC X(4).
-       01 WS-STUDENT-NAME     PIC X(18).
-       01 WS-BIRTHDATE        PIC X(8).
-       01 WS-COURSE           PIC X(8).
-       01 WS-INSERT-DATE      PIC X(8).
-       01 WS-UPDATE-DATE      PIC X(8) VALUE "00000000".
-       01 WS-OUTPUT-LINE      PIC X(150).
+       01 WS-FILE-STATUS       PIC XX.       *> Status of last STUDENT-FILE I/O
+       01 WS-COURSE-STATUS     PIC XX.       *> Status of last COURSE-MASTER I/O
+       01 WS-CTL-STATUS        PIC XX.       *> Status of last ID-CONTROL I/O
+       01 WS-ENROLL-STATUS     PIC XX.       *> Status of last ENROLLMENT I/O
+       01 WS-WAITLIST-STATUS   PIC XX.       *> Status of last WAITLIST I/O
+       01 WS-COURSE-VALID      PIC X VALUE "N".
+       01 WS-CTL-FOUND         PIC X VALUE "N".  *> Control record already exists?
+       01 WS-NEW-STUDENT-ID    PIC X(4).         *> ID assigned under the CTRL lock
 
        01 WS-CURRENT-DATE.
            05 WS-YEAR         PIC X(4).
            05 WS-MONTH        PIC X(2).
            05 WS-DAY          PIC X(2).
 
-       01 WS-EOF              PIC X VALUE "N".
-       01 WS-FOUND            PIC X VALUE "N".
-
-       01 TEMP-ID             PIC X(4).
-       01 TEMP-NAME           PIC X(25).
-       01 TEMP-BIRTHDATE      PIC X(8).
-       01 TEMP-COURSE         PIC X(15).
-       01 TEMP-INSERT         PIC X(8).
-       01 TEMP-UPDATE         PIC X(8).
+       COPY "DATEWS.CPY".     *> Fields used by the shared VALIDATE-DATE paragraph
+       COPY "BACKUPWS.CPY".   *> Fields used by the shared BACKUP-STUDENT-FILE paragraph
+       COPY "AUDITWS.CPY".    *> Fields used by the shared WRITE-AUDIT-LOG paragraph
+       COPY "CAPWS.CPY".      *> Fields used by the shared capacity/waitlist paragraphs
+       COPY "LOCKWS.CPY".     *> Fields used by the shared ACQUIRE/RELEASE-STUDENT-LOCK paragraphs
 
        PROCEDURE DIVISION.
        BEGIN.
-       
-           MOVE "N" TO WS-EOF
-           MOVE "N" TO WS-FOUND
 
            DISPLAY "+-----------------------------------+"
            DISPLAY "|   A D D   N E W   S T U D E N T   |"
            DISPLAY "+-----------------------------------+"
 
+           *> Snapshot today's file before anything is written to it.
+           PERFORM BACKUP-STUDENT-FILE
+
            ACCEPT WS-CURRENT-DATE FROM DATE
            MOVE WS-CURRENT-DATE(1:4) TO WS-YEAR
            MOVE WS-CURRENT-DATE(5:2) TO WS-MONTH
            MOVE WS-CURRENT-DATE(7:2) TO WS-DAY
-           STRING WS-YEAR WS-MONTH WS-DAY INTO WS-INSERT-DATE
-
-           DISPLAY "ENTER STUDENT ID (4 DIGITS) >>"
-           ACCEPT WS-STUDENT-ID
-
-           *> Step 1: Check if ID already exists
-           OPEN INPUT STUDENT-FILE
-
-           PERFORM UNTIL WS-EOF = "Y"
-               READ STUDENT-FILE
-                   AT END
-                       MOVE "Y" TO WS-EOF
-                   NOT AT END
-                       UNSTRING STUDENT-LINE DELIMITED BY ","
-                           INTO TEMP-ID TEMP-NAME TEMP-BIRTHDATE
-                                TEMP-COURSE TEMP-INSERT TEMP-UPDATE
-
-                       IF TEMP-ID = WS-STUDENT-ID
-                           MOVE "Y" TO WS-FOUND
-                       END-IF
-               END-READ
-           END-PERFORM
 
-           CLOSE STUDENT-FILE
-
-           IF WS-FOUND = "Y"
-               DISPLAY "***ERROR: STUDENT ID ALREADY EXISTS.***"
-               DISPLAY "PLEASE USE A UNIQUE STUDENT ID."
+           *> Step 1: Assign the next available student ID from the
+           *> control record instead of taking one from the keyboard,
+           *> so two operators adding students at once can't collide.
+           *> The read/increment/rewrite has to be one unit of work,
+           *> so it is guarded by the same lock mechanism used to
+           *> protect a student record, keyed on "CTRL" instead of a
+           *> student ID since it is the control record being guarded.
+           MOVE "CTRL" TO F-ID
+           PERFORM ACQUIRE-STUDENT-LOCK
+           IF WS-LOCK-HELD = "N"
+               MOVE 3 TO RETURN-CODE          *> 3 = blocked by a lock
                EXIT PROGRAM
            END-IF
 
-           *> Step 2: If ID is unique, proceed with insertion
-           DISPLAY "ENTER FULL NAME (MAX 25 CHARS) >>"
-           ACCEPT WS-STUDENT-NAME
+           OPEN I-O ID-CONTROL-FILE
+
+           MOVE "CTRL" TO CTL-KEY
+           READ ID-CONTROL-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-CTL-FOUND
+                   MOVE 1 TO CTL-NEXT-ID
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-CTL-FOUND
+           END-READ
 
-           DISPLAY "ENTER BIRTHDAY (YYYYMMDD) >>"
-           ACCEPT WS-BIRTHDATE
+           MOVE CTL-NEXT-ID TO WS-NEW-STUDENT-ID
+           ADD 1 TO CTL-NEXT-ID
+
+           IF WS-CTL-FOUND = "Y"
+               REWRITE ID-CONTROL-RECORD
+           ELSE
+               WRITE ID-CONTROL-RECORD
+           END-IF
 
-           DISPLAY "ENTER COURSE (MAX 15 CHARS) >>"
-           ACCEPT WS-COURSE
+           CLOSE ID-CONTROL-FILE
+           PERFORM RELEASE-STUDENT-LOCK
+
+           MOVE WS-NEW-STUDENT-ID TO F-ID
+           DISPLAY "ASSIGNED STUDENT ID: " F-ID
+
+           *> Step 2: Proceed with insertion using the assigned ID.
+           OPEN I-O STUDENT-FILE
+           DISPLAY "ENTER FULL NAME (MAX 40 CHARS) >>"
+           ACCEPT F-NAME
+
+           *> Step 2a: A real calendar date only - no "99999999" birthdays.
+           PERFORM UNTIL WS-DATE-VALID = "Y"
+               DISPLAY "ENTER BIRTHDAY (YYYYMMDD) >>"
+               ACCEPT F-BIRTHDATE
+               MOVE F-BIRTHDATE TO WS-VALIDATE-DATE
+               PERFORM VALIDATE-DATE
+               IF WS-DATE-VALID = "N"
+                   DISPLAY "***ERROR: INVALID DATE.***"
+               END-IF
+           END-PERFORM
 
-           OPEN EXTEND STUDENT-FILE
+           *> Step 3: Validate the course code against the course
+           *> master before the record is ever written.
+           PERFORM UNTIL WS-COURSE-VALID = "Y"
+               DISPLAY "ENTER COURSE (MAX 15 CHARS) >>"
+               ACCEPT F-COURSE
+
+               MOVE F-COURSE TO C-CODE
+               OPEN INPUT COURSE-MASTER-FILE
+               READ COURSE-MASTER-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-COURSE-VALID
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-COURSE-VALID
+               END-READ
+               CLOSE COURSE-MASTER-FILE
 
-           STRING
-               WS-STUDENT-ID DELIMITED BY SIZE ","
-               WS-STUDENT-NAME DELIMITED BY SIZE ","
-               WS-BIRTHDATE DELIMITED BY SIZE ","
-               WS-COURSE DELIMITED BY SIZE ","
-               WS-INSERT-DATE DELIMITED BY SIZE ","
-               WS-UPDATE-DATE DELIMITED BY SIZE
-               INTO WS-OUTPUT-LINE
+               IF WS-COURSE-VALID = "N"
+                   DISPLAY "***ERROR: UNKNOWN COURSE CODE.***"
+               END-IF
+           END-PERFORM
 
-           WRITE STUDENT-LINE FROM WS-OUTPUT-LINE
+           STRING WS-YEAR WS-MONTH WS-DAY INTO F-INSERT-DATE
+           MOVE "00000000" TO F-UPDATE-DATE
+           MOVE "A"         TO F-STATUS
+
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "***ERROR: STUDENT ID ALREADY EXISTS.***"
+                   MOVE 2 TO RETURN-CODE      *> 2 = duplicate key
+               NOT INVALID KEY
+                   DISPLAY "*** STUDENT ADDED SUCCESSFULLY. ***"
+                   MOVE 0 TO RETURN-CODE
+                   MOVE SPACES          TO WS-AUDIT-BEFORE
+                   MOVE STUDENT-RECORD  TO WS-AUDIT-AFTER
+                   MOVE "PRGI0002"      TO AUDIT-PROGRAM
+                   MOVE F-ID            TO AUDIT-STUDENT-ID
+                   MOVE "INSERT"        TO AUDIT-OPERATION
+                   PERFORM WRITE-AUDIT-LOG
+
+                   *> Record the student's first course as an
+                   *> enrollment row too, so multi-course students
+                   *> added later through PRGE0012 build on the same
+                   *> file instead of a second, conflicting source -
+                   *> subject to the same capacity/waitlist check
+                   *> PRGE0012's enroll path uses, since this is just
+                   *> as much a capacity-bypassable insert point.
+                   MOVE F-ID            TO EN-STUDENT-ID
+                   MOVE F-COURSE        TO EN-COURSE
+                   MOVE F-INSERT-DATE   TO WS-CAP-TODAY
+                   PERFORM CAP-ENROLL-WITH-CHECK
+           END-WRITE
 
            CLOSE STUDENT-FILE
 
-           DISPLAY "*** STUDENT ADDED SUCCESSFULLY. ***"
-
            EXIT PROGRAM.
+
+       COPY "DATEVAL.CPY".    *> Shared calendar-validation paragraph
+       COPY "BACKUPVAL.CPY".  *> Shared backup-before-write paragraph
+       COPY "AUDITVAL.CPY".   *> Shared audit-log append paragraph
+       COPY "CAPVAL.CPY".     *> Shared capacity/waitlist paragraphs
+       COPY "LOCKVAL.CPY".    *> Shared ACQUIRE/RELEASE-STUDENT-LOCK paragraphs
