@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGX0026.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EXPORT-FILE ASSIGN TO "students-export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout
+
+       FD EXPORT-FILE.
+       01 EXPORT-LINE              PIC X(200).  *> One quoted-CSV row
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.          *> Status of last STUDENT-FILE I/O
+       01 WS-EOF               PIC X VALUE "N". *> End-of-file flag
+       01 WS-EXPORT-COUNT      PIC 9(4) VALUE 0. *> Rows written
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "|   E X P O R T   S T U D E N T S   T O   C S V   |"
+           DISPLAY "+-----------------------------------------+"
+
+           OPEN INPUT STUDENT-FILE
+           OPEN OUTPUT EXPORT-FILE
+
+           STRING
+               '"ID","NAME","BIRTHDATE","COURSE","INSERT DATE",'
+               DELIMITED BY SIZE
+               '"UPDATE DATE","STATUS","PHONE","EMAIL"'
+               DELIMITED BY SIZE
+               INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF F-STATUS = "A"
+                           PERFORM WRITE-EXPORT-ROW
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE
+           CLOSE EXPORT-FILE
+
+           DISPLAY "*** " WS-EXPORT-COUNT " STUDENT(S) EXPORTED TO "
+               "students-export.csv. ***"
+
+           IF WS-EXPORT-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = nothing to export
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> WRITE-EXPORT-ROW - builds one quoted-CSV row for the
+      *> current student and writes it to EXPORT-FILE.  Every field
+      *> is double-quoted so a course or name containing a comma
+      *> can never be mistaken for a field separator downstream.
+      *>-----------------------------------------------------------
+       WRITE-EXPORT-ROW.
+           STRING
+               '"' FUNCTION TRIM(F-ID) '",'
+               '"' FUNCTION TRIM(F-NAME) '",'
+               '"' FUNCTION TRIM(F-BIRTHDATE) '",'
+               '"' FUNCTION TRIM(F-COURSE) '",'
+               '"' FUNCTION TRIM(F-INSERT-DATE) '",'
+               '"' FUNCTION TRIM(F-UPDATE-DATE) '",'
+               '"' FUNCTION TRIM(F-STATUS) '",'
+               '"' FUNCTION TRIM(F-PHONE) '",'
+               '"' FUNCTION TRIM(F-EMAIL) '"'
+               DELIMITED BY SIZE
+               INTO EXPORT-LINE
+           WRITE EXPORT-LINE
+           ADD 1 TO WS-EXPORT-COUNT.
