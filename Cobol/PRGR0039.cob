@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0039.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "no-course-exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout
+
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(80).   *> One report line
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX.          *> STUDENT-FILE status
+       01 WS-ENROLL-STATUS         PIC XX.          *> ENROLLMENT-FILE status
+       01 WS-EOF                   PIC X VALUE "N". *> End-of-file flag
+       01 WS-SCAN-EOF              PIC X VALUE "N". *> EOF flag, enrollment scan
+       01 WS-HAS-ENROLLMENT        PIC X VALUE "N". *> "Y" if any row found
+       01 WS-EXCEPTION-COUNT       PIC 9(4) VALUE 0. *> Students with no course
+
+      *> An active student counts as "no course" when there is not a
+      *> single row for them left on student-course.txt - F-COURSE on
+      *> STUDENT-RECORD only ever holds the course a student first
+      *> enrolled in (set once, by PRGI0002) and is never updated when
+      *> PRGE0012 drops it, so student-course.txt, not F-COURSE, is
+      *> the only reliable current answer to "what is this student
+      *> taking right now."
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "| S T U D E N T S   W I T H   N O   C O U R S E |"
+           DISPLAY "+-----------------------------------------+"
+
+           OPEN INPUT STUDENT-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "------------------------------------------------" &
+                "----------" TO REPORT-LINE
+           PERFORM WRITE-EXCEPTION-LINE
+           MOVE "     STUDENTS WITH NO CURRENT COURSE ENROLLMENT"
+               TO REPORT-LINE
+           PERFORM WRITE-EXCEPTION-LINE
+           MOVE "------------------------------------------------" &
+                "----------" TO REPORT-LINE
+           PERFORM WRITE-EXCEPTION-LINE
+           MOVE "ID   | STUDENT NAME             | STATUS" &
+               "| ORIGINAL COURSE"
+               TO REPORT-LINE
+           PERFORM WRITE-EXCEPTION-LINE
+           MOVE "------------------------------------------------" &
+                "----------" TO REPORT-LINE
+           PERFORM WRITE-EXCEPTION-LINE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF F-STATUS = "A"
+                           PERFORM CHECK-STUDENT-ENROLLMENT
+                           IF WS-HAS-ENROLLMENT = "N"
+                               PERFORM WRITE-STUDENT-EXCEPTION
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE "------------------------------------------------" &
+                "----------" TO REPORT-LINE
+           PERFORM WRITE-EXCEPTION-LINE
+           STRING "TOTAL WITH NO COURSE: " WS-EXCEPTION-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM WRITE-EXCEPTION-LINE
+
+           CLOSE STUDENT-FILE
+           CLOSE REPORT-FILE
+
+           IF WS-EXCEPTION-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = none found
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> CHECK-STUDENT-ENROLLMENT - looks for at least one row keyed
+      *> to the current student on student-course.txt, scanning the
+      *> whole file the same way PRGE0012's LIST-ENROLLMENTS already
+      *> does to show a student's current courses.
+      *>-----------------------------------------------------------
+       CHECK-STUDENT-ENROLLMENT.
+           MOVE "N" TO WS-HAS-ENROLLMENT
+           MOVE "N" TO WS-SCAN-EOF
+
+           OPEN INPUT ENROLLMENT-FILE
+           PERFORM UNTIL WS-SCAN-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-SCAN-EOF
+                   NOT AT END
+                       IF EN-STUDENT-ID = F-ID
+                           MOVE "Y" TO WS-HAS-ENROLLMENT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ENROLLMENT-FILE.
+
+      *>-----------------------------------------------------------
+      *> WRITE-STUDENT-EXCEPTION - prints one exception line for a
+      *> student with no current course enrollment.
+      *>-----------------------------------------------------------
+       WRITE-STUDENT-EXCEPTION.
+           STRING F-ID DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  F-NAME(1:24) DELIMITED BY SIZE
+                  "| " DELIMITED BY SIZE
+                  F-STATUS DELIMITED BY SIZE
+                  "     | " DELIMITED BY SIZE
+                  F-COURSE DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-EXCEPTION-LINE
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+      *>-----------------------------------------------------------
+      *> WRITE-EXCEPTION-LINE - writes one line to the report file
+      *> and echoes it to the screen.
+      *>-----------------------------------------------------------
+       WRITE-EXCEPTION-LINE.
+           WRITE REPORT-LINE
+           DISPLAY REPORT-LINE.
