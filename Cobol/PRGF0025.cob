@@ -0,0 +1,472 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGF0025.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT BILLING-FILE ASSIGN TO "billing-ledger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BILL-KEY
+               FILE STATUS IS WS-BILL-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "duplicate-students.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".  *> Scratch sort work file
+
+           SELECT ENROLL-SCRATCH-FILE ASSIGN TO "f0025-enr-scr.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.  *> Read-pass scratch
+
+           SELECT BILL-SCRATCH-FILE ASSIGN TO "f0025-bill-scr.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.  *> Read-pass scratch
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout
+
+       FD BILLING-FILE.
+       COPY "BILLREC.CPY".    *> Shared billing-ledger layout
+
+       FD AUDIT-LOG-FILE.
+       COPY "AUDITREC.CPY".   *> Shared audit-log record layout
+
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(80).   *> One report line
+
+       FD ENROLL-SCRATCH-FILE.
+       01 ENROLL-SCRATCH-LINE.
+           05 ESCR-COURSE           PIC X(15).
+           05 ESCR-ENROLL-DATE      PIC X(8).
+           05 ESCR-GRADE            PIC X(1).
+
+       FD BILL-SCRATCH-FILE.
+       01 BILL-SCRATCH-LINE.
+           05 BSCR-OLD-SEQ          PIC 9(4).
+           05 BSCR-TYPE             PIC X(1).
+           05 BSCR-AMOUNT           PIC 9(6)V99.
+           05 BSCR-DATE             PIC X(8).
+           05 BSCR-DESC             PIC X(20).
+
+       SD SORT-WORK-FILE.
+       01 SR-STUDENT-RECORD.                     *> Sortable name+birthdate+ID
+           05 SR-NAME               PIC X(40).
+           05 SR-BIRTHDATE           PIC X(8).
+           05 SR-ID                  PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS        PIC XX.          *> STUDENT-FILE status
+       01 WS-ENROLL-STATUS      PIC XX.          *> ENROLLMENT-FILE status
+       01 WS-BILL-STATUS        PIC XX.          *> BILLING-FILE status
+       01 WS-EOF                PIC X VALUE "N". *> General end-of-file flag
+
+       01 WS-PREV-NAME          PIC X(40) VALUE SPACES.
+       01 WS-PREV-BIRTHDATE     PIC X(8) VALUE SPACES.
+       01 WS-PREV-ID            PIC X(4) VALUE SPACES.
+       01 WS-GROUP-OPEN         PIC X VALUE "N". *> Already printed the group header
+       01 WS-DUP-COUNT          PIC 9(4) VALUE 0. *> Duplicate groups found
+
+       01 WS-TODAY-FORMATTED    PIC X(8).        *> Current date, YYYYMMDD
+       01 WS-KEEP-ID            PIC X(4).        *> Surviving student ID
+       01 WS-DROP-ID            PIC X(4).        *> Student ID to merge away
+       01 WS-KEEP-FOUND         PIC X VALUE "N".
+       01 WS-DROP-FOUND         PIC X VALUE "N".
+       01 WS-CONTINUE-MERGE     PIC X VALUE "Y". *> Keep prompting for more merges
+       01 WS-NEXT-SEQ           PIC 9(4) VALUE 0. *> Next billing sequence for keep ID
+
+       COPY "AUDITWS.CPY".    *> Fields used by the shared WRITE-AUDIT-LOG paragraph
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "|   D U P L I C A T E   S T U D E N T S   |"
+           DISPLAY "+-----------------------------------------+"
+
+           ACCEPT WS-TODAY-FORMATTED FROM DATE YYYYMMDD
+
+           *> Sort active students by name and birthdate so two
+           *> records for the same person land next to each other -
+           *> the same SORT-then-break-on-key-change idiom PRGR0008
+           *> uses to group by course.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-NAME SR-BIRTHDATE
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS PRINT-DUPLICATES
+
+           DISPLAY "*** " WS-DUP-COUNT " POSSIBLE DUPLICATE "
+               "GROUP(S) - SEE duplicate-students.txt. ***"
+
+           IF WS-DUP-COUNT > 0
+               PERFORM UNTIL WS-CONTINUE-MERGE NOT = "Y"
+                   PERFORM PROMPT-FOR-MERGE
+               END-PERFORM
+           END-IF
+
+           IF WS-DUP-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = none found
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> LOAD-SORT-FILE - feeds every ACTIVE student's name,
+      *> birthdate and ID into the sort.
+      *>-----------------------------------------------------------
+       LOAD-SORT-FILE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT STUDENT-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF F-STATUS = "A"
+                           MOVE F-NAME      TO SR-NAME
+                           MOVE F-BIRTHDATE TO SR-BIRTHDATE
+                           MOVE F-ID        TO SR-ID
+                           RELEASE SR-STUDENT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE.
+
+      *>-----------------------------------------------------------
+      *> PRINT-DUPLICATES - walks the sorted output; whenever two
+      *> consecutive rows share the same name and birthdate, both
+      *> are printed as one duplicate group.
+      *>-----------------------------------------------------------
+       PRINT-DUPLICATES.
+           OPEN OUTPUT REPORT-FILE
+           MOVE "POSSIBLE DUPLICATE STUDENTS - SAME NAME AND " &
+               "BIRTHDATE" TO REPORT-LINE
+           PERFORM WRITE-DUP-LINE
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-DUP-LINE
+
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL WS-EOF = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF SR-NAME = WS-PREV-NAME
+                           AND SR-BIRTHDATE = WS-PREV-BIRTHDATE
+                           IF WS-GROUP-OPEN = "N"
+                               ADD 1 TO WS-DUP-COUNT
+                               STRING "GROUP " WS-DUP-COUNT ": "
+                                   DELIMITED BY SIZE INTO REPORT-LINE
+                               PERFORM WRITE-DUP-LINE
+                               STRING "  ID: " WS-PREV-ID
+                                   "  NAME: " WS-PREV-NAME
+                                   "  BIRTHDATE: " WS-PREV-BIRTHDATE
+                                   DELIMITED BY SIZE INTO REPORT-LINE
+                               PERFORM WRITE-DUP-LINE
+                               MOVE "Y" TO WS-GROUP-OPEN
+                           END-IF
+                           STRING "  ID: " SR-ID
+                               "  NAME: " SR-NAME
+                               "  BIRTHDATE: " SR-BIRTHDATE
+                               DELIMITED BY SIZE INTO REPORT-LINE
+                           PERFORM WRITE-DUP-LINE
+                       ELSE
+                           MOVE "N" TO WS-GROUP-OPEN
+                       END-IF
+                       MOVE SR-NAME      TO WS-PREV-NAME
+                       MOVE SR-BIRTHDATE TO WS-PREV-BIRTHDATE
+                       MOVE SR-ID        TO WS-PREV-ID
+           END-PERFORM
+
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-DUP-LINE
+           CLOSE REPORT-FILE.
+
+      *>-----------------------------------------------------------
+      *> WRITE-DUP-LINE - writes one line to the report file and
+      *> echoes it to the screen.
+      *>-----------------------------------------------------------
+       WRITE-DUP-LINE.
+           WRITE REPORT-LINE
+           DISPLAY REPORT-LINE.
+
+      *>-----------------------------------------------------------
+      *> PROMPT-FOR-MERGE - asks the operator which two IDs (if any)
+      *> should be merged, validates both, and performs the merge.
+      *>-----------------------------------------------------------
+       PROMPT-FOR-MERGE.
+           DISPLAY "ENTER SURVIVING STUDENT ID (4 DIGITS) >>"
+           ACCEPT WS-KEEP-ID
+
+           DISPLAY "ENTER STUDENT ID TO MERGE AND WITHDRAW >>"
+           ACCEPT WS-DROP-ID
+
+           IF WS-KEEP-ID = WS-DROP-ID
+               DISPLAY "***ERROR: THE TWO IDS MUST BE DIFFERENT.***"
+           ELSE
+               OPEN INPUT STUDENT-FILE
+               MOVE WS-KEEP-ID TO F-ID
+               READ STUDENT-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-KEEP-FOUND
+                   NOT INVALID KEY
+                       IF F-STATUS = "A"
+                           MOVE "Y" TO WS-KEEP-FOUND
+                       ELSE
+                           MOVE "N" TO WS-KEEP-FOUND
+                       END-IF
+               END-READ
+
+               MOVE WS-DROP-ID TO F-ID
+               READ STUDENT-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-DROP-FOUND
+                   NOT INVALID KEY
+                       IF F-STATUS = "A"
+                           MOVE "Y" TO WS-DROP-FOUND
+                       ELSE
+                           MOVE "N" TO WS-DROP-FOUND
+                       END-IF
+               END-READ
+               CLOSE STUDENT-FILE
+
+               IF WS-KEEP-FOUND = "N" OR WS-DROP-FOUND = "N"
+                   DISPLAY "***ERROR: BOTH IDS MUST BE ACTIVE "
+                       "STUDENTS ON FILE.***"
+               ELSE
+                   PERFORM MERGE-STUDENTS
+               END-IF
+           END-IF
+
+           DISPLAY "MERGE ANOTHER PAIR? (Y/N) >>"
+           ACCEPT WS-CONTINUE-MERGE.
+
+      *>-----------------------------------------------------------
+      *> MERGE-STUDENTS - moves WS-DROP-ID's enrollment and billing
+      *> rows onto WS-KEEP-ID, then withdraws WS-DROP-ID the same
+      *> way PRGD0004 withdraws a student (flip F-STATUS, don't
+      *> remove the record).
+      *>-----------------------------------------------------------
+       MERGE-STUDENTS.
+           PERFORM MOVE-ENROLLMENTS
+           PERFORM MOVE-BILLING-ROWS
+
+           OPEN I-O STUDENT-FILE
+           MOVE WS-DROP-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE STUDENT-RECORD TO WS-AUDIT-BEFORE
+                   MOVE "W" TO F-STATUS
+                   MOVE WS-TODAY-FORMATTED TO F-UPDATE-DATE
+                   REWRITE STUDENT-RECORD
+                       INVALID KEY
+                           DISPLAY "***ERROR: UNABLE TO WITHDRAW "
+                               WS-DROP-ID "***"
+                       NOT INVALID KEY
+                           MOVE STUDENT-RECORD TO WS-AUDIT-AFTER
+                           MOVE "PRGF0025"     TO AUDIT-PROGRAM
+                           MOVE WS-DROP-ID     TO AUDIT-STUDENT-ID
+                           MOVE "MERGE"        TO AUDIT-OPERATION
+                           PERFORM WRITE-AUDIT-LOG
+                   END-REWRITE
+           END-READ
+           CLOSE STUDENT-FILE
+
+           DISPLAY "*** " WS-DROP-ID " MERGED INTO " WS-KEEP-ID
+               " AND WITHDRAWN. ***".
+
+      *>-----------------------------------------------------------
+      *> MOVE-ENROLLMENTS - re-keys every enrollment row for
+      *> WS-DROP-ID onto WS-KEEP-ID.  A course already carried by
+      *> the surviving ID is left on the dropped ID's history rather
+      *> than overwritten.  EN-STUDENT-ID is part of EN-KEY, so each
+      *> match is a delete-and-rewrite, which needs the matches
+      *> collected on a read-only first pass and applied by direct
+      *> key access on a second, rather than deleting and writing
+      *> under a different key while still scanning the same file
+      *> with NEXT RECORD.
+      *>-----------------------------------------------------------
+       MOVE-ENROLLMENTS.
+           PERFORM COLLECT-DROP-ID-ENROLLMENTS
+           PERFORM APPLY-ENROLLMENT-MOVE.
+
+      *>-----------------------------------------------------------
+      *> COLLECT-DROP-ID-ENROLLMENTS - read-only pass over
+      *> ENROLLMENT-FILE, saving every row keyed on WS-DROP-ID to the
+      *> scratch file.
+      *>-----------------------------------------------------------
+       COLLECT-DROP-ID-ENROLLMENTS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ENROLLMENT-FILE
+           OPEN OUTPUT ENROLL-SCRATCH-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF EN-STUDENT-ID = WS-DROP-ID
+                           MOVE EN-COURSE      TO ESCR-COURSE
+                           MOVE EN-ENROLL-DATE TO ESCR-ENROLL-DATE
+                           MOVE EN-GRADE       TO ESCR-GRADE
+                           WRITE ENROLL-SCRATCH-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ENROLLMENT-FILE
+           CLOSE ENROLL-SCRATCH-FILE.
+
+      *>-----------------------------------------------------------
+      *> APPLY-ENROLLMENT-MOVE - second pass: for every row saved to
+      *> the scratch file, write it under WS-KEEP-ID and, only if
+      *> that succeeds, delete the WS-DROP-ID row - both by direct
+      *> key access.
+      *>-----------------------------------------------------------
+       APPLY-ENROLLMENT-MOVE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ENROLL-SCRATCH-FILE
+           OPEN I-O ENROLLMENT-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ENROLL-SCRATCH-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE WS-KEEP-ID      TO EN-STUDENT-ID
+                       MOVE ESCR-COURSE     TO EN-COURSE
+                       MOVE ESCR-ENROLL-DATE TO EN-ENROLL-DATE
+                       MOVE ESCR-GRADE      TO EN-GRADE
+                       WRITE ENROLLMENT-RECORD
+                           INVALID KEY
+                               DISPLAY "***SKIPPED: " WS-KEEP-ID
+                                   " ALREADY ENROLLED IN "
+                                   ESCR-COURSE "***"
+                           NOT INVALID KEY
+                               MOVE WS-DROP-ID TO EN-STUDENT-ID
+                               MOVE ESCR-COURSE TO EN-COURSE
+                               DELETE ENROLLMENT-FILE
+                                   INVALID KEY
+                                       DISPLAY "***ERROR: "
+                                           "UNABLE TO REMOVE OLD "
+                                           "ENROLLMENT ROW.***"
+                               END-DELETE
+                       END-WRITE
+               END-READ
+           END-PERFORM
+           CLOSE ENROLL-SCRATCH-FILE
+           CLOSE ENROLLMENT-FILE.
+
+      *>-----------------------------------------------------------
+      *> MOVE-BILLING-ROWS - re-keys every billing row for
+      *> WS-DROP-ID onto WS-KEEP-ID, renumbering the sequence so it
+      *> doesn't collide with the surviving ID's existing rows.
+      *> BILL-SEQ changes along with BILL-STUDENT-ID, so the rows to
+      *> move are collected on a read-only first pass (which also
+      *> computes WS-NEXT-SEQ) and applied by direct key access on a
+      *> second pass, rather than deleting and rewriting under a new
+      *> key while still scanning the file with NEXT RECORD.
+      *>-----------------------------------------------------------
+       MOVE-BILLING-ROWS.
+           PERFORM COLLECT-DROP-ID-BILLING-ROWS
+           PERFORM APPLY-BILLING-MOVE.
+
+      *>-----------------------------------------------------------
+      *> COLLECT-DROP-ID-BILLING-ROWS - read-only pass over
+      *> BILLING-FILE.  Computes WS-NEXT-SEQ, the first sequence
+      *> number free under WS-KEEP-ID, and saves every WS-DROP-ID row
+      *> (with its original sequence number) to the scratch file.
+      *>-----------------------------------------------------------
+       COLLECT-DROP-ID-BILLING-ROWS.
+           MOVE "N" TO WS-EOF
+           MOVE 0   TO WS-NEXT-SEQ
+
+           OPEN INPUT BILLING-FILE
+           OPEN OUTPUT BILL-SCRATCH-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ BILLING-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF BILL-STUDENT-ID = WS-KEEP-ID
+                           AND BILL-SEQ NOT < WS-NEXT-SEQ
+                           COMPUTE WS-NEXT-SEQ = BILL-SEQ + 1
+                       END-IF
+                       IF BILL-STUDENT-ID = WS-DROP-ID
+                           MOVE BILL-SEQ    TO BSCR-OLD-SEQ
+                           MOVE BILL-TYPE   TO BSCR-TYPE
+                           MOVE BILL-AMOUNT TO BSCR-AMOUNT
+                           MOVE BILL-DATE   TO BSCR-DATE
+                           MOVE BILL-DESC   TO BSCR-DESC
+                           WRITE BILL-SCRATCH-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BILLING-FILE
+           CLOSE BILL-SCRATCH-FILE.
+
+      *>-----------------------------------------------------------
+      *> APPLY-BILLING-MOVE - second pass: for every row saved to
+      *> the scratch file, write it under WS-KEEP-ID with the next
+      *> free sequence number, then delete the WS-DROP-ID row - both
+      *> by direct key access.
+      *>-----------------------------------------------------------
+       APPLY-BILLING-MOVE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT BILL-SCRATCH-FILE
+           OPEN I-O BILLING-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ BILL-SCRATCH-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE WS-KEEP-ID   TO BILL-STUDENT-ID
+                       MOVE WS-NEXT-SEQ  TO BILL-SEQ
+                       MOVE BSCR-TYPE    TO BILL-TYPE
+                       MOVE BSCR-AMOUNT  TO BILL-AMOUNT
+                       MOVE BSCR-DATE    TO BILL-DATE
+                       MOVE BSCR-DESC    TO BILL-DESC
+
+                       WRITE BILLING-RECORD
+                           INVALID KEY
+                               DISPLAY "***ERROR: UNABLE TO "
+                                   "WRITE MERGED BILLING ROW.***"
+                           NOT INVALID KEY
+                               ADD 1 TO WS-NEXT-SEQ
+
+                               MOVE WS-DROP-ID    TO BILL-STUDENT-ID
+                               MOVE BSCR-OLD-SEQ  TO BILL-SEQ
+                               DELETE BILLING-FILE
+                                   INVALID KEY
+                                       DISPLAY "***ERROR: UNABLE "
+                                           "TO REMOVE OLD BILLING "
+                                           "ROW.***"
+                               END-DELETE
+                       END-WRITE
+               END-READ
+           END-PERFORM
+           CLOSE BILL-SCRATCH-FILE
+           CLOSE BILLING-FILE.
+
+       COPY "AUDITVAL.CPY".   *> Shared audit-log append paragraph
