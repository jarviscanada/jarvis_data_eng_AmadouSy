@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0018.                         *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INSTRUCTOR-FILE ASSIGN TO "instructor-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INSTR-ID
+               FILE STATUS IS WS-INSTR-STATUS.
+
+           SELECT COURSE-MASTER-FILE ASSIGN TO "course-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INSTRUCTOR-FILE.
+       COPY "INSTRREC.CPY".    *> Shared instructor master layout
+
+       FD COURSE-MASTER-FILE.
+       COPY "COURSEREC.CPY".  *> Shared course master layout
+
+       WORKING-STORAGE SECTION.
+       01 WS-INSTR-STATUS      PIC XX.               *> Instructor I/O status
+       01 WS-COURSE-STATUS     PIC XX.               *> Course-file I/O status
+       01 WS-SEARCH-INSTR      PIC X(4).             *> Instructor ID to search for
+       01 WS-FOUND             PIC X VALUE "N".      *> Instructor-found flag
+       01 WS-CLASS-COUNT       PIC 9(3) VALUE 0.     *> Assigned-class counter
+       01 WS-EOF               PIC X VALUE "N".      *> End-of-file flag
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+---------------------------------------------+"
+           DISPLAY "|   C L A S S   A S S I G N M E N T S   B Y   |"
+           DISPLAY "|             I N S T R U C T O R             |"
+           DISPLAY "+---------------------------------------------+"
+
+           DISPLAY "ENTER INSTRUCTOR ID (4 DIGITS) >>"
+           ACCEPT WS-SEARCH-INSTR
+
+           MOVE WS-SEARCH-INSTR TO INSTR-ID
+           OPEN INPUT INSTRUCTOR-FILE
+           READ INSTRUCTOR-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+           CLOSE INSTRUCTOR-FILE
+
+           IF WS-FOUND = "N"
+               DISPLAY "***ERROR: INSTRUCTOR ID NOT FOUND.***"
+               MOVE 1 TO RETURN-CODE                  *> 1 = not found
+               EXIT PROGRAM
+           END-IF
+
+           DISPLAY "INSTRUCTOR: " INSTR-NAME "  DEPT: " INSTR-DEPT
+           DISPLAY "-----------------------------------------------"
+
+           OPEN INPUT COURSE-MASTER-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ COURSE-MASTER-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF C-INSTRUCTOR = WS-SEARCH-INSTR
+                           DISPLAY "  " C-CODE " | " C-DESC
+                               " | CREDITS: " C-CREDITS
+                           ADD 1 TO WS-CLASS-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE COURSE-MASTER-FILE
+
+           DISPLAY "-----------------------------------------------"
+
+           IF WS-CLASS-COUNT = 0
+               DISPLAY "(NO CLASSES ASSIGNED TO THIS INSTRUCTOR)"
+           ELSE
+               DISPLAY "TOTAL CLASSES ASSIGNED: " WS-CLASS-COUNT
+           END-IF
+
+           MOVE 0 TO RETURN-CODE
+
+           EXIT PROGRAM.
