@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGT0023.                         *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO "enrollment-history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout (EN-KEY, ...)
+
+       FD HISTORY-FILE.
+       01 HISTORY-LINE             PIC X(28).    *> One rolled-off enrollment row
+
+       WORKING-STORAGE SECTION.
+       01 WS-ENROLL-STATUS         PIC XX.          *> Status of last ENROLLMENT I/O
+       01 WS-EOF                   PIC X VALUE "N". *> End-of-file flag
+       01 WS-ROLLED-COUNT          PIC 9(4) VALUE 0. *> Graded rows rolled off
+
+       COPY "BACKUPWS.CPY".     *> Fields used by the shared BACKUP-FILE paragraph
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "|   E N D - O F - T E R M   R O L L O V E R   |"
+           DISPLAY "+-----------------------------------------+"
+
+           *> Snapshot today's enrollment file before any row is
+           *> removed, the same way BACKUP-STUDENT-FILE protects
+           *> vsam-simulated.txt before a mutating program writes
+           *> to it - just the general form, since this file isn't
+           *> the student master.
+           MOVE "student-course.txt" TO WS-BACKUP-SOURCE
+           MOVE "enroll-backup"      TO WS-BACKUP-PREFIX
+           PERFORM BACKUP-FILE
+
+           OPEN I-O ENROLLMENT-FILE
+           OPEN EXTEND HISTORY-FILE
+
+           *> A graded enrollment row is a finished course - the
+           *> term is over for it, so it rolls off into history and
+           *> frees the student to enroll in that course again in a
+           *> later term.  An ungraded row is still in progress and
+           *> stays on the active file.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF EN-GRADE NOT = SPACE
+                           PERFORM ROLL-OFF-ENROLLMENT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE HISTORY-FILE
+           CLOSE ENROLLMENT-FILE
+
+           DISPLAY "*** " WS-ROLLED-COUNT " GRADED ENROLLMENT(S) "
+               "ROLLED TO HISTORY. ***"
+
+           IF WS-ROLLED-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = nothing to roll
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> ROLL-OFF-ENROLLMENT - writes the current record to the
+      *> history file, then deletes it from the currently-positioned
+      *> ENROLLMENT-FILE row.
+      *>-----------------------------------------------------------
+       ROLL-OFF-ENROLLMENT.
+           MOVE ENROLLMENT-RECORD TO HISTORY-LINE
+           WRITE HISTORY-LINE
+
+           DELETE ENROLLMENT-FILE
+               INVALID KEY
+                   DISPLAY "***ERROR: UNABLE TO ROLL OFF "
+                       EN-STUDENT-ID " " EN-COURSE "***"
+               NOT INVALID KEY
+                   ADD 1 TO WS-ROLLED-COUNT
+           END-DELETE.
+
+       COPY "BACKUPVAL.CPY".    *> Shared backup-before-write paragraphs
