@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGP0028.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "user-accounts.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SESSION-FILE ASSIGN TO "current-session.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-FILE.
+       COPY "USERREC.CPY".    *> Shared user-account record layout
+
+       FD SESSION-FILE.
+       01 SESSION-LINE              PIC X(8).   *> Logged-in USER-ID, for later steps
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.          *> Status of last USER-FILE I/O
+       01 WS-ENTERED-ID        PIC X(8).        *> ID as typed at the prompt
+       01 WS-ENTERED-PASSWORD  PIC X(8).        *> Password as typed at the prompt
+       01 WS-ATTEMPTS          PIC 9 VALUE 0.   *> Failed attempts this run
+       01 WS-AUTHENTICATED     PIC X VALUE "N". *> "Y" once a password checks out
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------+"
+           DISPLAY "|         S T U D E N T   S Y S       |"
+           DISPLAY "|            L O G I N                 |"
+           DISPLAY "+-----------------------------------+"
+
+           OPEN I-O USER-FILE
+
+           *> First time the account file is opened it is empty, so
+           *> plant a default administrator account the same way a
+           *> new installation of this system would be handed one -
+           *> otherwise nobody could ever log in to create the first
+           *> real account.
+           MOVE "ADMIN   " TO USER-ID
+           READ USER-FILE
+               INVALID KEY
+                   MOVE "ADMIN   " TO USER-ID
+                   MOVE "ADMIN123" TO USER-PASSWORD
+                   MOVE "SYSTEM ADMINISTRATOR" TO USER-NAME
+                   MOVE "A" TO USER-STATUS
+                   WRITE USER-RECORD
+                   DISPLAY "*** FIRST RUN - DEFAULT ACCOUNT CREATED: "
+                       "ID ADMIN / PASSWORD ADMIN123 ***"
+           END-READ
+
+           PERFORM UNTIL WS-AUTHENTICATED = "Y" OR WS-ATTEMPTS = 3
+               DISPLAY "USER ID >>"
+               ACCEPT WS-ENTERED-ID
+               DISPLAY "PASSWORD >>"
+               ACCEPT WS-ENTERED-PASSWORD
+
+               MOVE WS-ENTERED-ID TO USER-ID
+               READ USER-FILE
+                   INVALID KEY
+                       DISPLAY "INVALID USER ID OR PASSWORD."
+                       ADD 1 TO WS-ATTEMPTS
+                   NOT INVALID KEY
+                       IF USER-PASSWORD = WS-ENTERED-PASSWORD
+                           AND USER-STATUS = "A"
+                           MOVE "Y" TO WS-AUTHENTICATED
+                       ELSE
+                           DISPLAY "INVALID USER ID OR PASSWORD."
+                           ADD 1 TO WS-ATTEMPTS
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE USER-FILE
+
+           IF WS-AUTHENTICATED = "Y"
+               OPEN OUTPUT SESSION-FILE
+               MOVE WS-ENTERED-ID TO SESSION-LINE
+               WRITE SESSION-LINE
+               CLOSE SESSION-FILE
+               DISPLAY "LOGIN SUCCESSFUL. WELCOME, " WS-ENTERED-ID "."
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "TOO MANY FAILED ATTEMPTS. ACCESS DENIED."
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
