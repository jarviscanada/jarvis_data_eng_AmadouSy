@@ -5,105 +5,211 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
-               ORGANIZATION IS LINE SEQUENTIAL. *> Input file with student data
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
            SELECT REPORT-FILE ASSIGN TO "report.txt"
                ORGANIZATION IS LINE SEQUENTIAL. *> Output report file
 
+           SELECT CONTROL-FILE ASSIGN TO "prgv0001-controls.txt"
+               ORGANIZATION IS LINE SEQUENTIAL     *> PRGV0001's control-total trailer
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".  *> Scratch sort work file
+
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE.
-       01 STUDENT-LINE            PIC X(100).   *> Each input line is 100 chars
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout (EN-KEY, ...)
 
        FD REPORT-FILE.
        01 REPORT-LINE             PIC X(100).   *> Each report line is 100 chars
 
+       FD CONTROL-FILE.
+       01 CONTROL-LINE            PIC X(80).    *> One line of PRGV0001's trailer
+
+       SD SORT-WORK-FILE.
+       01 SR-STUDENT-RECORD.                          *> Sortable copy of the record
+           05 SR-COURSE             PIC X(15).
+           05 SR-ID                 PIC X(4).
+           05 SR-NAME                PIC X(40).
+           05 SR-BIRTHDATE           PIC X(8).
+           05 SR-INSERT-DATE         PIC X(8).
+           05 SR-UPDATE-DATE         PIC X(8).
+
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS          PIC XX.               *> Status of last STUDENT-FILE I/O
+       01 WS-ENROLL-STATUS        PIC XX.               *> Status of last ENROLLMENT I/O
        01 WS-EOF                  PIC X VALUE 'N'.       *> End-of-file flag
        01 WS-STUDENT-COUNT        PIC 9(4) VALUE 0.      *> Student counter
+       01 WS-ROSTER-FOUND         PIC X VALUE 'N'.       *> Student lookup flag
 
-       01 WS-ID                   PIC X(4).              *> Student ID
-       01 WS-NAME                 PIC X(25).             *> Student name
-       01 WS-BIRTHDAY             PIC X(8).              *> Date of birth
-       01 WS-COURSE               PIC X(15).             *> Course name
-       01 WS-INSERT-DATE          PIC X(8).              *> Inserted on
-       01 WS-UPDATE-DATE          PIC X(8).              *> Updated on
+       01 WS-CONTROL-STATUS       PIC XX.                *> Status of last CONTROL-FILE I/O
+       01 WS-CONTROL-EOF          PIC X VALUE 'N'.       *> Control-file EOF flag
+       01 WS-FILE-TOTAL-COUNT     PIC 9(6) VALUE 0.      *> Every record on STUDENT-FILE,
+      *>         active or not - the figure PRGV0001's trailer balances against
+       01 WS-TRAILER-COUNT        PIC 9(6) VALUE 0.      *> Count parsed from the trailer
+       01 WS-TRAILER-FOUND        PIC X VALUE 'N'.       *> Trailer line located?
 
        01 WS-PREV-COURSE          PIC X(15) VALUE SPACES. *> Last course printed
        01 WS-CURRENT-COURSE       PIC X(15).              *> Current course
 
+       01 WS-RUN-DATE              PIC X(8).              *> Run date, YYYYMMDD
+       01 WS-PAGE-SIZE             PIC 9(3) VALUE 40.     *> Detail lines per page
+       01 WS-LINE-COUNT            PIC 9(3) VALUE 0.      *> Lines on the current page
+       01 WS-PAGE-NUM              PIC 9(3) VALUE 0.      *> Current page number
+       01 WS-PAGE-NUM-DISPLAY      PIC ZZ9.               *> Page number for printing
+
        PROCEDURE DIVISION.
        BEGIN.
 
-           OPEN INPUT STUDENT-FILE                *> Open input file
-           OPEN OUTPUT REPORT-FILE                *> Open output report file
+           *> Sort by course (and by ID within a course) before the
+           *> report is printed, the same way PRGQ0005 sorts before
+           *> display - the course-break logic below only works if
+           *> every row for a course arrives together.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-COURSE SR-ID
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS PRINT-REPORT
 
-          MOVE "------------------------------------------------------"&
-          "--------" TO REPORT-LINE              *> Top separator
-           WRITE REPORT-LINE
-           DISPLAY REPORT-LINE
+           *> Balance this run's own read of STUDENT-FILE against
+           *> PRGV0001's control-total trailer before the report is
+           *> trusted, the same way PRGV0001 balances its own
+           *> before/after counts.
+           PERFORM CHECK-CONTROL-TOTALS
 
-           MOVE "               C L A S S   R E P O R T" TO REPORT-LINE
-           WRITE REPORT-LINE                      *> Report title
-           DISPLAY REPORT-LINE
+           EXIT PROGRAM.                              *> End of program
+
+      *>-----------------------------------------------------------
+      *> LOAD-SORT-FILE - F-COURSE on STUDENT-RECORD only ever holds
+      *> the course a student first enrolled in and is never updated
+      *> when PRGE0012 adds or drops a course, so the roster is built
+      *> by scanning ENROLLMENT-FILE (the current source of who is in
+      *> what course) and joining back to STUDENT-FILE for the
+      *> student's details, the same way PRGR0013/PRGR0016 do.
+      *>-----------------------------------------------------------
+       LOAD-SORT-FILE.
+           PERFORM COUNT-STUDENT-FILE
+
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ENROLLMENT-FILE
+           OPEN INPUT STUDENT-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM LOOKUP-ROSTER-STUDENT
+                       IF WS-ROSTER-FOUND = "Y"
+                           MOVE EN-COURSE     TO SR-COURSE
+                           MOVE F-ID          TO SR-ID
+                           MOVE F-NAME        TO SR-NAME
+                           MOVE F-BIRTHDATE   TO SR-BIRTHDATE
+                           MOVE F-INSERT-DATE TO SR-INSERT-DATE
+                           MOVE F-UPDATE-DATE TO SR-UPDATE-DATE
+                           RELEASE SR-STUDENT-RECORD  *> Hand record to the sort
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ENROLLMENT-FILE
+           CLOSE STUDENT-FILE.
+
+      *>-----------------------------------------------------------
+      *> COUNT-STUDENT-FILE - every record on STUDENT-FILE, active or
+      *> not, the figure PRGV0001's trailer is balanced against.
+      *>-----------------------------------------------------------
+       COUNT-STUDENT-FILE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT STUDENT-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-FILE-TOTAL-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE.
+
+      *>-----------------------------------------------------------
+      *> LOOKUP-ROSTER-STUDENT - reads STUDENT-FILE for the student
+      *> named on the current enrollment row; withdrawn/graduated
+      *> students stay on file but out of the normal roster.
+      *>-----------------------------------------------------------
+       LOOKUP-ROSTER-STUDENT.
+           MOVE EN-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-ROSTER-FOUND
+               NOT INVALID KEY
+                   IF F-STATUS = "A"
+                       MOVE "Y" TO WS-ROSTER-FOUND
+                   ELSE
+                       MOVE "N" TO WS-ROSTER-FOUND
+                   END-IF
+           END-READ.
+
+       PRINT-REPORT.
+           MOVE "N" TO WS-EOF
+           MOVE 0 TO WS-PAGE-NUM
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
 
-           PERFORM UNTIL WS-EOF = 'Y'             *> Loop until end of file
-               READ STUDENT-FILE
+           OPEN OUTPUT REPORT-FILE                *> Open output report file
+
+           PERFORM WRITE-PAGE-HEADER
+
+           PERFORM UNTIL WS-EOF = 'Y'             *> Loop until end of sort
+               RETURN SORT-WORK-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF         *> Set EOF flag
                    NOT AT END
-                       UNSTRING STUDENT-LINE DELIMITED BY ","  *> Parse line
-                           INTO WS-ID, WS-NAME, WS-BIRTHDAY, WS-COURSE,
-                                WS-INSERT-DATE, WS-UPDATE-DATE
+                       *> Start a new page once the current one fills
+                       *> up, the way a printed report breaks pages -
+                       *> the course title carries over onto the new
+                       *> page so the listing still reads correctly.
+                       IF WS-LINE-COUNT >= WS-PAGE-SIZE
+                           PERFORM WRITE-PAGE-FOOTER
+                           PERFORM WRITE-PAGE-HEADER
+                           IF WS-PREV-COURSE NOT = SPACES
+                               PERFORM WRITE-COURSE-HEADER
+                           END-IF
+                       END-IF
 
-                       MOVE WS-COURSE TO WS-CURRENT-COURSE
+                       MOVE SR-COURSE TO WS-CURRENT-COURSE
 
                        IF WS-CURRENT-COURSE NOT = WS-PREV-COURSE  *> New course
-                           MOVE SPACES TO REPORT-LINE
-                           WRITE REPORT-LINE                      *> Blank line
-                           DISPLAY REPORT-LINE
-
-                           STRING "   COURSE: " DELIMITED BY SIZE
-                                  WS-CURRENT-COURSE DELIMITED BY SIZE
-                                  INTO REPORT-LINE
-                           WRITE REPORT-LINE                      *> Course title
-                           DISPLAY REPORT-LINE
-
-                   MOVE "--------------------------------------------"&
-                   "------------------" TO REPORT-LINE
-                           WRITE REPORT-LINE                      *> Separator
-                           DISPLAY REPORT-LINE
-
-                    MOVE "ID   | STUDENT NAME       | BIRTHDAY | INSRT"& 
-                    "    | UPDATE" 
-                                TO REPORT-LINE
-                           WRITE REPORT-LINE                      *> Header line
-                           DISPLAY REPORT-LINE
-
-                   MOVE "---------------------------------------------"&
-                   "-----------------" TO REPORT-LINE
-                           WRITE REPORT-LINE                      *> Separator
-                           DISPLAY REPORT-LINE
-
                            MOVE WS-CURRENT-COURSE TO WS-PREV-COURSE
+                           PERFORM WRITE-COURSE-HEADER
                        END-IF
 
-                       STRING WS-ID DELIMITED BY SIZE
+                       STRING SR-ID DELIMITED BY SIZE
                               " | " DELIMITED BY SIZE
-                              WS-NAME(1:18) DELIMITED BY SIZE
+                              SR-NAME(1:18) DELIMITED BY SIZE
                               " | " DELIMITED BY SIZE
-                              WS-BIRTHDAY DELIMITED BY SIZE
+                              SR-BIRTHDATE DELIMITED BY SIZE
                               " | " DELIMITED BY SIZE
-                              WS-INSERT-DATE DELIMITED BY SIZE
+                              SR-INSERT-DATE DELIMITED BY SIZE
                               " | " DELIMITED BY SIZE
-                              WS-UPDATE-DATE DELIMITED BY SIZE
+                              SR-UPDATE-DATE DELIMITED BY SIZE
                               INTO REPORT-LINE
-                       WRITE REPORT-LINE                      *> Student line
-                       DISPLAY REPORT-LINE
+                       PERFORM WRITE-REPORT-LINE              *> Student line
 
                        ADD 1 TO WS-STUDENT-COUNT              *> Count student
-               END-READ
+               END-RETURN
            END-PERFORM
 
+           PERFORM WRITE-PAGE-FOOTER
+
           MOVE "------------------------------------------------------"&
           "--------" TO REPORT-LINE
            WRITE REPORT-LINE                          *> Final separator
@@ -115,7 +221,128 @@
            WRITE REPORT-LINE                          *> Print total
            DISPLAY REPORT-LINE
 
-           CLOSE STUDENT-FILE
-           CLOSE REPORT-FILE
+           CLOSE REPORT-FILE.
 
-           EXIT PROGRAM.                              *> End of program
+      *>-----------------------------------------------------------
+      *> WRITE-PAGE-HEADER - report title, run date and page number
+      *> at the top of every page.
+      *>-----------------------------------------------------------
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE WS-PAGE-NUM TO WS-PAGE-NUM-DISPLAY
+           MOVE 0 TO WS-LINE-COUNT
+
+          MOVE "------------------------------------------------------"&
+          "--------" TO REPORT-LINE              *> Top separator
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE "               C L A S S   R E P O R T" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE                      *> Report title
+
+           STRING "   RUN DATE: " DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  "     PAGE: " DELIMITED BY SIZE
+                  WS-PAGE-NUM-DISPLAY DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+      *>-----------------------------------------------------------
+      *> WRITE-PAGE-FOOTER - marks the bottom of every page.
+      *>-----------------------------------------------------------
+       WRITE-PAGE-FOOTER.
+           MOVE SPACES TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+           STRING "   --- END OF PAGE " DELIMITED BY SIZE
+                  WS-PAGE-NUM-DISPLAY DELIMITED BY SIZE
+                  " ---" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE.
+
+      *>-----------------------------------------------------------
+      *> WRITE-COURSE-HEADER - the course title and column headings
+      *> printed at the start of each course's group of students.
+      *>-----------------------------------------------------------
+       WRITE-COURSE-HEADER.
+           MOVE SPACES TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE                      *> Blank line
+
+           STRING "   COURSE: " DELIMITED BY SIZE
+                  WS-CURRENT-COURSE DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE                      *> Course title
+
+           MOVE "--------------------------------------------"&
+           "------------------" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE                      *> Separator
+
+           MOVE "ID   | STUDENT NAME       | BIRTHDAY | INSRT"&
+           "    | UPDATE"
+               TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE                      *> Header line
+
+           MOVE "---------------------------------------------"&
+           "-----------------" TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE.                     *> Separator
+
+      *>-----------------------------------------------------------
+      *> WRITE-REPORT-LINE - writes one line to the report file and
+      *> the screen, and counts it toward the current page.
+      *>-----------------------------------------------------------
+       WRITE-REPORT-LINE.
+           WRITE REPORT-LINE
+           DISPLAY REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      *>-----------------------------------------------------------
+      *> CHECK-CONTROL-TOTALS - reads PRGV0001's control-total
+      *> trailer (prgv0001-controls.txt) and compares its
+      *> "OUTPUT FILE RECORDS AFTER RUN" figure to the count of
+      *> records this run itself just read off STUDENT-FILE.  A
+      *> mismatch means the master file moved between PRGV0001's
+      *> load and this report, so the report is flagged instead of
+      *> trusted silently.
+      *>-----------------------------------------------------------
+       CHECK-CONTROL-TOTALS.
+           MOVE "N" TO WS-CONTROL-EOF
+           MOVE "N" TO WS-TRAILER-FOUND
+           MOVE 0   TO WS-TRAILER-COUNT
+           MOVE 0   TO RETURN-CODE
+
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "*** WARNING: prgv0001-controls.txt NOT FOUND - "
+                   "CONTROL TOTALS NOT CHECKED. ***"
+           ELSE
+               PERFORM UNTIL WS-CONTROL-EOF = "Y"
+                   READ CONTROL-FILE
+                       AT END
+                           MOVE "Y" TO WS-CONTROL-EOF
+                       NOT AT END
+                           IF CONTROL-LINE(1:32) =
+                                   "OUTPUT FILE RECORDS AFTER RUN.: "
+                               MOVE CONTROL-LINE(33:6)
+                                   TO WS-TRAILER-COUNT
+                               MOVE "Y" TO WS-TRAILER-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+
+               IF WS-TRAILER-FOUND NOT = "Y"
+                   DISPLAY "*** WARNING: TRAILER COUNT LINE NOT FOUND "
+                       "IN prgv0001-controls.txt - CONTROL TOTALS "
+                       "NOT CHECKED. ***"
+               ELSE
+                   IF WS-FILE-TOTAL-COUNT = WS-TRAILER-COUNT
+                       DISPLAY "*** CONTROL TOTALS IN BALANCE WITH "
+                           "PRGV0001 (" WS-FILE-TOTAL-COUNT "). ***"
+                   ELSE
+                       DISPLAY "*** ERROR: CONTROL TOTALS OUT OF "
+                           "BALANCE - THIS RUN READ "
+                           WS-FILE-TOTAL-COUNT
+                           " BUT PRGV0001'S TRAILER SHOWS "
+                           WS-TRAILER-COUNT ". ***"
+                       MOVE 4 TO RETURN-CODE     *> 4 = control totals out of balance
+                   END-IF
+               END-IF
+           END-IF.
