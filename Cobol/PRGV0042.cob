@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGV0042.             *> Scan the live student file for malformed records
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "prgv0042-exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-LINE       PIC X(132). *> One malformed live record plus reason
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.            *> Status of last STUDENT-FILE I/O
+       01 WS-EOF               PIC X VALUE "N".   *> End-of-file flag
+
+       01 WS-RECORDS-READ      PIC 9(6) VALUE 0.  *> Records read from STUDENT-FILE
+       01 WS-MALFORMED-COUNT   PIC 9(4) VALUE 0.  *> Records failing field validation
+       01 WS-RECORD-VALID      PIC X.             *> Y/N - does this record pass validation
+       01 WS-REJECT-REASON     PIC X(40).         *> Why the record failed validation
+
+       COPY "DATEWS.CPY".     *> Fields used by the shared VALIDATE-DATE paragraph
+
+      *> This is a read-only scan - unlike PRGV0001/PRGV0032, which
+      *> validate initial.txt (and only touch vsam-simulated.txt to
+      *> check for duplicates before a load), this program validates
+      *> every record already on the live vsam-simulated.txt itself,
+      *> the same fields PRGV0001 checks on the way in, so records
+      *> that were loaded before a check existed - or corrupted by
+      *> some other means since - still get caught.
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           OPEN INPUT STUDENT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+
+           MOVE "MALFORMED LIVE RECORDS - PRGV0042" TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           MOVE "----------------------------------------" &
+                "----------------------------------------" &
+                "------------------"
+               TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM VALIDATE-STUDENT-RECORD
+                       IF WS-RECORD-VALID = "N"
+                           ADD 1 TO WS-MALFORMED-COUNT
+                           STRING F-ID DELIMITED BY SIZE
+                               " - " DELIMITED BY SIZE
+                               WS-REJECT-REASON DELIMITED BY SIZE
+                               INTO EXCEPTION-LINE
+                           WRITE EXCEPTION-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE
+           CLOSE EXCEPTION-FILE
+
+           DISPLAY "SCANNED " WS-RECORDS-READ " LIVE RECORD(S)."
+
+           IF WS-MALFORMED-COUNT > 0
+               DISPLAY "***WARNING: " WS-MALFORMED-COUNT " RECORD(S) "
+                   "MALFORMED - SEE prgv0042-exceptions.txt.***"
+               MOVE 2 TO RETURN-CODE      *> 2 = duplicates/malformed skipped
+           ELSE
+               DISPLAY "NO MALFORMED RECORDS FOUND."
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> VALIDATE-STUDENT-RECORD - checks one already-parsed
+      *> STUDENT-RECORD for the same kind of field-level problems
+      *> PRGV0001 screens out on the way in, plus a status code
+      *> check, since nothing screens F-STATUS on that path.
+      *>-----------------------------------------------------------
+       VALIDATE-STUDENT-RECORD.
+           MOVE "Y" TO WS-RECORD-VALID
+           MOVE SPACES TO WS-REJECT-REASON
+
+           EVALUATE TRUE
+               WHEN F-ID = SPACES OR F-ID NOT NUMERIC
+                   MOVE "N" TO WS-RECORD-VALID
+                   MOVE "INVALID OR MISSING STUDENT ID"
+                       TO WS-REJECT-REASON
+               WHEN F-NAME = SPACES
+                   MOVE "N" TO WS-RECORD-VALID
+                   MOVE "MISSING STUDENT NAME"
+                       TO WS-REJECT-REASON
+               WHEN F-COURSE = SPACES
+                   MOVE "N" TO WS-RECORD-VALID
+                   MOVE "MISSING COURSE CODE"
+                       TO WS-REJECT-REASON
+               WHEN F-INSERT-DATE NOT NUMERIC
+                   MOVE "N" TO WS-RECORD-VALID
+                   MOVE "INVALID OR MISSING INSERT DATE"
+                       TO WS-REJECT-REASON
+               WHEN F-UPDATE-DATE NOT NUMERIC
+                   MOVE "N" TO WS-RECORD-VALID
+                   MOVE "INVALID UPDATE DATE"
+                       TO WS-REJECT-REASON
+               WHEN F-STATUS NOT = "A" AND F-STATUS NOT = "W"
+                       AND F-STATUS NOT = "G" AND F-STATUS NOT = "T"
+                   MOVE "N" TO WS-RECORD-VALID
+                   MOVE "INVALID STATUS CODE"
+                       TO WS-REJECT-REASON
+               WHEN OTHER
+                   MOVE F-BIRTHDATE TO WS-VALIDATE-DATE
+                   PERFORM VALIDATE-DATE
+                   IF WS-DATE-VALID = "N"
+                       MOVE "N" TO WS-RECORD-VALID
+                       MOVE "INVALID OR MISSING BIRTHDATE"
+                           TO WS-REJECT-REASON
+                   END-IF
+           END-EVALUATE.
+
+       COPY "DATEVAL.CPY".    *> Shared calendar-validation paragraph
