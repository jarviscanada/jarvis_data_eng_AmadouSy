@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGZ0033.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT COMPACT-FILE ASSIGN TO "vsam-compacted.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CMP-ID
+               FILE STATUS IS WS-COMPACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+      *> Same layout as STUDENT-RECORD, field for field, but under its
+      *> own names - two FDs open at once can't share one record name,
+      *> and the same whole-record MOVE trick PRGR0030 uses to unpack
+      *> an audit image works just as well to repack one of these.
+       FD COMPACT-FILE.
+       01  COMPACT-RECORD.
+           05  CMP-ID              PIC X(4).
+           05  CMP-NAME            PIC X(40).
+           05  CMP-BIRTHDATE       PIC X(8).
+           05  CMP-COURSE          PIC X(15).
+           05  CMP-INSERT-DATE     PIC X(8).
+           05  CMP-UPDATE-DATE     PIC X(8).
+           05  CMP-STATUS          PIC X(1).
+           05  CMP-PHONE           PIC X(12).
+           05  CMP-EMAIL           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX.          *> Status of last STUDENT-FILE I/O
+       01 WS-COMPACT-STATUS        PIC XX.          *> Status of last COMPACT-FILE I/O
+       01 WS-EOF                   PIC X VALUE "N". *> End-of-file flag
+       01 WS-COPY-COUNT            PIC 9(6) VALUE 0. *> Records rebuilt
+       01 WS-CLEANUP-CMD           PIC X(60).        *> Shell command text
+       01 WS-SWAP-CMD              PIC X(60).        *> Shell command text
+
+       COPY "BACKUPWS.CPY".   *> Fields used by the shared BACKUP-STUDENT-FILE paragraph
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "|   C O M P A C T   S T U D E N T   F I L E   |"
+           DISPLAY "+-----------------------------------------+"
+
+           DISPLAY "THIS REBUILDS vsam-simulated.txt IN STUDENT ID "
+               "ORDER, RECLAIMING ANY"
+           DISPLAY "SPACE LEFT BEHIND BY PAST DELETES AND REWRITES."
+
+           *> Snapshot today's file before it is rebuilt.
+           PERFORM BACKUP-STUDENT-FILE
+
+           *> A prior run that was interrupted could leave a half
+           *> written compacted file behind - clear it so this run
+           *> always starts from a clean slate.
+           MOVE "rm -f vsam-compacted.txt" TO WS-CLEANUP-CMD
+           CALL "SYSTEM" USING WS-CLEANUP-CMD
+
+           OPEN INPUT STUDENT-FILE
+           OPEN OUTPUT COMPACT-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE F-ID           TO CMP-ID
+                       MOVE F-NAME         TO CMP-NAME
+                       MOVE F-BIRTHDATE    TO CMP-BIRTHDATE
+                       MOVE F-COURSE       TO CMP-COURSE
+                       MOVE F-INSERT-DATE  TO CMP-INSERT-DATE
+                       MOVE F-UPDATE-DATE  TO CMP-UPDATE-DATE
+                       MOVE F-STATUS       TO CMP-STATUS
+                       MOVE F-PHONE        TO CMP-PHONE
+                       MOVE F-EMAIL        TO CMP-EMAIL
+                       WRITE COMPACT-RECORD
+                       ADD 1 TO WS-COPY-COUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE
+           CLOSE COMPACT-FILE
+
+           *> Swap the freshly rebuilt file into place.
+           MOVE "mv vsam-compacted.txt vsam-simulated.txt"
+               TO WS-SWAP-CMD
+           CALL "SYSTEM" USING WS-SWAP-CMD
+
+           DISPLAY "*** " WS-COPY-COUNT " RECORD(S) REBUILT. "
+               "SPACE RECLAMATION COMPLETE. ***"
+
+           IF WS-COPY-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = nothing to compact
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+       COPY "BACKUPVAL.CPY".  *> Shared backup-before-write paragraph
