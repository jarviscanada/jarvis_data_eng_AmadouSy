@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0036.                         *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout (EN-KEY, ...)
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last STUDENT-FILE I/O
+       01 WS-ENROLL-STATUS     PIC XX.               *> Status of last ENROLLMENT I/O
+       01 WS-EOF               PIC X VALUE "N".      *> End-of-file flag
+       01 WS-STUDENT-COUNT     PIC 9(3) VALUE 0.     *> Matching students found
+       01 WS-COURSE-MATCH      PIC X VALUE "N".      *> ENROLLMENT-FILE has this row?
+
+       01 WS-FILTER-ID         PIC X(4).             *> ID filter, SPACE TO SKIP
+       01 WS-FILTER-COURSE     PIC X(15).            *> Course filter, SPACE TO SKIP
+       01 WS-FILTER-STATUS     PIC X(1).             *> Status filter, SPACE TO SKIP
+
+       01 WS-SEARCH-TEXT       PIC X(40).            *> Name fragment typed in
+       01 WS-SEARCH-UPPER      PIC X(40).            *> Upper-cased for comparison
+       01 WS-SEARCH-LEN        PIC 9(2).             *> Length of the trimmed text
+       01 WS-NAME-UPPER        PIC X(40).            *> Current F-NAME, upper-cased
+       01 WS-MATCH-FOUND       PIC X VALUE "N".      *> "Y" once every filter matches
+       01 WS-POS               PIC 9(2).             *> Scan position within the name
+
+      *> One screen, several optional filters, all ANDed together -
+      *> the single-purpose queries (PRGQ0006 by ID, PRGQ0009 by
+      *> course, PRGQ0031 by name) stay as the quick one-field path;
+      *> this one is for when an operator needs to combine more than
+      *> one at a time.  Leaving a filter blank skips it, the same
+      *> "SPACE TO SKIP" convention this system already uses.
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-------------------------------------------+"
+           DISPLAY "|   M U L T I - F I E L D   S E A R C H     |"
+           DISPLAY "+-------------------------------------------+"
+
+           DISPLAY "STUDENT ID (4 DIGITS) - SPACE TO SKIP >>"
+           ACCEPT WS-FILTER-ID
+
+           DISPLAY "NAME OR PART OF NAME - SPACE TO SKIP >>"
+           ACCEPT WS-SEARCH-TEXT
+           MOVE FUNCTION UPPER-CASE(WS-SEARCH-TEXT) TO WS-SEARCH-UPPER
+           COMPUTE WS-SEARCH-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-UPPER))
+
+           DISPLAY "COURSE CODE (MAX 15 CHARS) - SPACE TO SKIP >>"
+           ACCEPT WS-FILTER-COURSE
+
+           DISPLAY "STATUS (A/W/G/T) - SPACE FOR ACTIVE ONLY >>"
+           ACCEPT WS-FILTER-STATUS
+
+           OPEN INPUT STUDENT-FILE
+           OPEN INPUT ENROLLMENT-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM CHECK-ALL-FILTERS
+                       IF WS-MATCH-FOUND = "Y"
+                           IF WS-STUDENT-COUNT = 0
+                               DISPLAY "---------------------------" &
+                                   "------------------------------"
+                               DISPLAY " ID  | STUDENT NAME       " &
+                                   "| COURSE          | STATUS"
+                               DISPLAY "---------------------------" &
+                                   "------------------------------"
+                           END-IF
+                           DISPLAY F-ID " | " F-NAME " | " F-COURSE
+                               " | " F-STATUS
+                           ADD 1 TO WS-STUDENT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE
+           CLOSE ENROLLMENT-FILE
+
+           IF WS-STUDENT-COUNT > 0
+               DISPLAY "---------------------------------------------"
+               DISPLAY "TOTAL MATCHES : " WS-STUDENT-COUNT
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "NO STUDENTS MATCH THOSE FILTERS."
+               MOVE 1 TO RETURN-CODE                  *> 1 = not found
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> CHECK-ALL-FILTERS - sets WS-MATCH-FOUND to "Y" only if the
+      *> current record passes every filter that was actually typed
+      *> in; a blank status filter means "active only" rather than
+      *> "any status", since that is this system's normal default.
+      *>-----------------------------------------------------------
+       CHECK-ALL-FILTERS.
+           MOVE "Y" TO WS-MATCH-FOUND
+
+           IF WS-FILTER-ID NOT = SPACES AND F-ID NOT = WS-FILTER-ID
+               MOVE "N" TO WS-MATCH-FOUND
+           END-IF
+
+           IF WS-FILTER-COURSE NOT = SPACES
+               PERFORM CHECK-COURSE-FILTER
+               IF WS-COURSE-MATCH = "N"
+                   MOVE "N" TO WS-MATCH-FOUND
+               END-IF
+           END-IF
+
+           IF WS-FILTER-STATUS = SPACES
+               IF F-STATUS NOT = "A"
+                   MOVE "N" TO WS-MATCH-FOUND
+               END-IF
+           ELSE
+               IF F-STATUS NOT = WS-FILTER-STATUS
+                   MOVE "N" TO WS-MATCH-FOUND
+               END-IF
+           END-IF
+
+           IF WS-MATCH-FOUND = "Y"
+               PERFORM CHECK-NAME-MATCH
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> CHECK-COURSE-FILTER - F-COURSE on STUDENT-RECORD only ever
+      *> holds the course a student first enrolled in and is never
+      *> updated when PRGE0012 adds or drops a course, so this checks
+      *> ENROLLMENT-FILE directly for a row keyed on the current
+      *> student and the filtered course code.
+      *>-----------------------------------------------------------
+       CHECK-COURSE-FILTER.
+           MOVE F-ID            TO EN-STUDENT-ID
+           MOVE WS-FILTER-COURSE TO EN-COURSE
+           READ ENROLLMENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-COURSE-MATCH
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-COURSE-MATCH
+           END-READ.
+
+      *>-----------------------------------------------------------
+      *> CHECK-NAME-MATCH - sets WS-MATCH-FOUND to "N" unless the
+      *> search text appears anywhere inside the current F-NAME.  A
+      *> blank search (zero-length after trimming) matches every
+      *> name.
+      *>-----------------------------------------------------------
+       CHECK-NAME-MATCH.
+           IF WS-SEARCH-LEN = 0
+               MOVE "Y" TO WS-MATCH-FOUND
+           ELSE
+               MOVE FUNCTION UPPER-CASE(F-NAME) TO WS-NAME-UPPER
+               MOVE "N" TO WS-MATCH-FOUND
+               PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > (41 - WS-SEARCH-LEN)
+                       OR WS-MATCH-FOUND = "Y"
+                   IF WS-NAME-UPPER(WS-POS:WS-SEARCH-LEN) =
+                      WS-SEARCH-UPPER(1:WS-SEARCH-LEN)
+                       MOVE "Y" TO WS-MATCH-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF.
