@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0029.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".  *> Scratch sort work file
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       SD SORT-WORK-FILE.
+       01 SR-STUDENT-RECORD.                          *> Sortable copy of the record
+           05 SR-INSERT-DATE-DESC    PIC 9(8).        *> Newest-first sort key
+           05 SR-ID                 PIC X(4).
+           05 SR-NAME                PIC X(40).
+           05 SR-COURSE              PIC X(15).
+           05 SR-INSERT-DATE         PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last I/O
+       01 WS-EOF               PIC X VALUE "N".      *> End-of-file flag
+       01 WS-SHOWN-COUNT       PIC 9(2) VALUE 0.     *> Rows displayed so far
+       01 WS-QUICK-VIEW-MAX    PIC 9(2) VALUE 10.    *> How many to show
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+----------------------------------+"
+           DISPLAY "|   R E C E N T L Y   A D D E D   |"
+           DISPLAY "+----------------------------------+"
+
+           *> Sort newest-insert-date-first - a descending sort key is
+           *> built by subtracting the date from all-nines, the same
+           *> trick a numeric-only PICTURE gives a DESCENDING KEY
+           *> without GnuCOBOL having to support one on alphanumerics.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-INSERT-DATE-DESC SR-ID
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS SHOW-RECENT-STUDENTS
+
+           IF WS-SHOWN-COUNT = 0
+               DISPLAY "NO ACTIVE STUDENTS ON FILE."
+               MOVE 1 TO RETURN-CODE              *> 1 = nothing to show
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.                              *> End of program
+
+       LOAD-SORT-FILE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT STUDENT-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF F-STATUS = "A"
+                           COMPUTE SR-INSERT-DATE-DESC =
+                               99999999 - FUNCTION NUMVAL(F-INSERT-DATE)
+                           MOVE F-ID          TO SR-ID
+                           MOVE F-NAME        TO SR-NAME
+                           MOVE F-COURSE      TO SR-COURSE
+                           MOVE F-INSERT-DATE TO SR-INSERT-DATE
+                           RELEASE SR-STUDENT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE.
+
+       SHOW-RECENT-STUDENTS.
+           MOVE "N" TO WS-EOF
+           MOVE 0 TO WS-SHOWN-COUNT
+
+           PERFORM UNTIL WS-EOF = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF WS-SHOWN-COUNT < WS-QUICK-VIEW-MAX
+                           IF WS-SHOWN-COUNT = 0
+                               DISPLAY "------------------------------"&
+                               "-------------------"
+                               DISPLAY " ID  | NAME        | COURSE   "&
+                               "     | INSERT DATE"
+                               DISPLAY "------------------------------"&
+                               "-------------------"
+                           END-IF
+                           DISPLAY SR-ID " | " SR-NAME " | " SR-COURSE
+                               " | " SR-INSERT-DATE
+                           ADD 1 TO WS-SHOWN-COUNT
+                       END-IF
+               END-RETURN
+           END-PERFORM.
