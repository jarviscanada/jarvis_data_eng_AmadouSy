@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0009.                         *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout (EN-KEY, ...)
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last STUDENT-FILE I/O
+       01 WS-ENROLL-STATUS     PIC XX.               *> Status of last ENROLLMENT I/O
+       01 WS-SEARCH-COURSE     PIC X(15).            *> Course code to search for
+       01 WS-STUDENT-COUNT     PIC 9(3) VALUE 0.     *> Number of matching students
+       01 WS-EOF               PIC X VALUE "N".      *> End-of-file flag
+       01 WS-STUDENT-FOUND     PIC X VALUE "N".      *> Student lookup flag
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           MOVE "N" TO WS-EOF
+           MOVE 0 TO WS-STUDENT-COUNT
+
+           DISPLAY "+-------------------------------------------+"
+           DISPLAY "|   Q U E R Y   B Y   C O U R S E   C O D E |"
+           DISPLAY "+-------------------------------------------+"
+
+           DISPLAY " "
+           DISPLAY "ENTER COURSE CODE (MAX 15 CHARS) >>"
+           ACCEPT WS-SEARCH-COURSE
+
+           *> F-COURSE on STUDENT-RECORD only ever holds the course a
+           *> student first enrolled in and is never updated when
+           *> PRGE0012 adds or drops a course, so ENROLLMENT-FILE is
+           *> the only reliable current answer to "who is in this
+           *> course" - scan it the way PRGR0013/PRGR0016 do and join
+           *> back to STUDENT-FILE for the student's details.
+           OPEN INPUT ENROLLMENT-FILE
+           OPEN INPUT STUDENT-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF EN-COURSE = WS-SEARCH-COURSE
+                           PERFORM LOOKUP-ENROLLED-STUDENT
+                           IF WS-STUDENT-FOUND = "Y"
+                               IF WS-STUDENT-COUNT = 0
+                                   PERFORM DISPLAY-REPORT-HEADER
+                               END-IF
+                               ADD 1 TO WS-STUDENT-COUNT
+                               DISPLAY F-ID " | " F-NAME " | "
+                                   F-BIRTHDATE " | "
+                                   F-INSERT-DATE " | " F-UPDATE-DATE
+                           END-IF
+                       END-IF
+           END-PERFORM
+
+           CLOSE ENROLLMENT-FILE
+           CLOSE STUDENT-FILE
+
+           IF WS-STUDENT-COUNT > 0
+               DISPLAY "----------------------------------------------"&
+               "--------------------------------"
+               DISPLAY "TOTAL STUDENTS : " WS-STUDENT-COUNT
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "NO STUDENTS FOUND FOR THIS COURSE."
+               MOVE 1 TO RETURN-CODE                      *> 1 = not found
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> DISPLAY-REPORT-HEADER - printed once, before the first
+      *> matching student.
+      *>-----------------------------------------------------------
+       DISPLAY-REPORT-HEADER.
+           DISPLAY "------------------------------"&
+           "--------------------------------------"
+           DISPLAY " ID  | STUDENT NAME       | BI"&
+           "RTHDAY | INSERT   | UPDATE"
+           DISPLAY "------------------------------"&
+           "--------------------------------------".
+
+      *>-----------------------------------------------------------
+      *> LOOKUP-ENROLLED-STUDENT - reads STUDENT-FILE for the student
+      *> named on the current enrollment row; only an ACTIVE student
+      *> counts as enrolled for this query.
+      *>-----------------------------------------------------------
+       LOOKUP-ENROLLED-STUDENT.
+           MOVE EN-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-STUDENT-FOUND
+               NOT INVALID KEY
+                   IF F-STATUS = "A"
+                       MOVE "Y" TO WS-STUDENT-FOUND
+                   ELSE
+                       MOVE "N" TO WS-STUDENT-FOUND
+                   END-IF
+           END-READ.
