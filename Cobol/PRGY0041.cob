@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGY0041.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OLD-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT MIGRATED-FILE ASSIGN TO "vsam-migrated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-MIGRATED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> STUDENT-FILE is opened against the OLD, 25 character name
+      *> layout here on purpose, field for field - this program's
+      *> whole job is to read a file built before F-NAME was widened,
+      *> so its own FD cannot COPY the current (wider) STUDREC.CPY.
+       FD STUDENT-FILE.
+       01  OLD-STUDENT-RECORD.
+           05  OLD-ID              PIC X(4).
+           05  OLD-NAME            PIC X(25).
+           05  OLD-BIRTHDATE       PIC X(8).
+           05  OLD-COURSE          PIC X(15).
+           05  OLD-INSERT-DATE     PIC X(8).
+           05  OLD-UPDATE-DATE     PIC X(8).
+           05  OLD-STATUS          PIC X(1).
+           05  OLD-PHONE           PIC X(12).
+           05  OLD-EMAIL           PIC X(30).
+
+      *> MIGRATED-FILE is written under the current, wider layout -
+      *> the MOVE of OLD-NAME into F-NAME below right-pads the extra
+      *> 15 characters with SPACES, the normal COBOL alphanumeric
+      *> MOVE rule for moving a shorter field into a longer one.
+       FD MIGRATED-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX.          *> Status of last STUDENT-FILE I/O
+       01 WS-MIGRATED-STATUS       PIC XX.          *> Status of last MIGRATED-FILE I/O
+       01 WS-EOF                   PIC X VALUE "N". *> End-of-file flag
+       01 WS-COPY-COUNT            PIC 9(6) VALUE 0. *> Records migrated
+       01 WS-CLEANUP-CMD           PIC X(60).        *> Shell command text
+       01 WS-SWAP-CMD              PIC X(60).        *> Shell command text
+
+       COPY "BACKUPWS.CPY".   *> Fields used by the shared BACKUP-STUDENT-FILE paragraph
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "|   M I G R A T E   N A M E   F I E L D   |"
+           DISPLAY "+-----------------------------------------+"
+
+           DISPLAY "THIS REBUILDS vsam-simulated.txt ONTO THE WIDER, "
+               "40 CHARACTER"
+           DISPLAY "F-NAME LAYOUT.  RUN THIS ONCE AFTER INSTALLING "
+               "THE WIDER STUDREC.CPY."
+
+           *> Snapshot today's file, in its old layout, before it
+           *> is rebuilt - the same backup-first habit every other
+           *> mutating program in this system follows.
+           PERFORM BACKUP-STUDENT-FILE
+
+           *> A prior run that was interrupted could leave a half
+           *> written migrated file behind - clear it so this run
+           *> always starts from a clean slate.
+           MOVE "rm -f vsam-migrated.txt" TO WS-CLEANUP-CMD
+           CALL "SYSTEM" USING WS-CLEANUP-CMD
+
+           OPEN INPUT STUDENT-FILE
+           OPEN OUTPUT MIGRATED-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE OLD-ID           TO F-ID
+                       MOVE OLD-NAME         TO F-NAME
+                       MOVE OLD-BIRTHDATE    TO F-BIRTHDATE
+                       MOVE OLD-COURSE       TO F-COURSE
+                       MOVE OLD-INSERT-DATE  TO F-INSERT-DATE
+                       MOVE OLD-UPDATE-DATE  TO F-UPDATE-DATE
+                       MOVE OLD-STATUS       TO F-STATUS
+                       MOVE OLD-PHONE        TO F-PHONE
+                       MOVE OLD-EMAIL        TO F-EMAIL
+                       WRITE STUDENT-RECORD
+                       ADD 1 TO WS-COPY-COUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE STUDENT-FILE
+           CLOSE MIGRATED-FILE
+
+           *> Swap the freshly migrated file into place.
+           MOVE "mv vsam-migrated.txt vsam-simulated.txt"
+               TO WS-SWAP-CMD
+           CALL "SYSTEM" USING WS-SWAP-CMD
+
+           DISPLAY "*** " WS-COPY-COUNT " RECORD(S) MIGRATED ONTO "
+               "THE WIDER NAME FIELD. ***"
+
+           IF WS-COPY-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = nothing to migrate
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+       COPY "BACKUPVAL.CPY".  *> Shared backup-before-write paragraph
