@@ -1,16 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRGMENU.                              *> Main menu program
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SESSION-FILE ASSIGN TO "current-session.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ACTIVITY-LOG-FILE ASSIGN TO "session-activity.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SESSION-FILE.
+       01 SESSION-LINE          PIC X(8).    *> Logged-in USER-ID, from PRGP0028
+
+       FD ACTIVITY-LOG-FILE.
+       COPY "ACTIREC.CPY".    *> Shared session-activity record layout
+
        WORKING-STORAGE SECTION.
 
        01 USER-CHOICE-RAW  PIC X(10).                    *> User input (up to 10 chars)
        01 USER-CHOICE      PIC 9(2).                     *> Parsed numeric choice
        01 EXIT-FLAG        PIC X VALUE "N".              *> Loop control flag ("Y" to exit)
+       01 WS-ACT-USER-ID    PIC X(8) VALUE SPACES.        *> Logged-in user, for the activity log
+       01 WS-ACT-DATE       PIC X(8).                     *> YYYYMMDD of the menu pick
+       01 WS-ACT-TIME       PIC X(6).                     *> HHMMSS of the menu pick
+       01 WS-ACT-PROGRAM    PIC X(8) VALUE SPACES.        *> Program called for this pick
 
        PROCEDURE DIVISION.
        BEGIN.
 
+           *> Require a successful login before the menu is shown
+           CALL "PRGP0028"
+           IF RETURN-CODE NOT = 0
+               DISPLAY "Exiting program. Goodbye!"
+               STOP RUN
+           END-IF
+
+           *> Pick up who just logged in so every menu choice this
+           *> session can be attributed to them in the activity log
+           OPEN INPUT SESSION-FILE
+           READ SESSION-FILE
+               AT END
+                   MOVE SPACES TO WS-ACT-USER-ID
+               NOT AT END
+                   MOVE SESSION-LINE TO WS-ACT-USER-ID
+           END-READ
+           CLOSE SESSION-FILE
+
            *> Loop until user decides to exit the program
            PERFORM UNTIL EXIT-FLAG = "Y"
 
@@ -26,45 +64,192 @@
                DISPLAY "6 - QUERY STUDENT BY ID"
                DISPLAY "7 - QUERY BY DATE OF INCLUSION"
                DISPLAY "8 - REPORT FILE WITH DATE BREAK"
-               DISPLAY "9 - EXIT"
+               DISPLAY "9 - QUERY BY COURSE CODE"
+               DISPLAY "10 - MAINTAIN COURSE MASTER"
+               DISPLAY "11 - RESTORE LAST BACKUP"
+               DISPLAY "12 - MAINTAIN STUDENT ENROLLMENTS"
+               DISPLAY "13 - ENROLLMENT SUMMARY REPORT"
+               DISPLAY "14 - AGE DEMOGRAPHICS REPORT"
+               DISPLAY "15 - POST A COURSE GRADE"
+               DISPLAY "16 - STUDENT GPA REPORT"
+               DISPLAY "17 - ADD INSTRUCTOR"
+               DISPLAY "18 - CLASS ASSIGNMENTS BY INSTRUCTOR"
+               DISPLAY "19 - MAINTAIN CONTACT INFO"
+               DISPLAY "20 - POST BILLING ENTRY"
+               DISPLAY "21 - BALANCE DUE REPORT"
+               DISPLAY "22 - ARCHIVE/PURGE INACTIVE STUDENTS"
+               DISPLAY "23 - END-OF-TERM ROLLOVER"
+               DISPLAY "24 - MASS COURSE RENAME"
+               DISPLAY "25 - DUPLICATE STUDENT DETECTION/MERGE"
+               DISPLAY "26 - EXPORT STUDENTS TO CSV"
+               DISPLAY "27 - FIXED-WIDTH EXTRACT FEED"
+               DISPLAY "28 - RECENTLY ADDED STUDENTS"
+               DISPLAY "29 - FIELD CHANGE HISTORY"
+               DISPLAY "30 - PARTIAL NAME SEARCH"
+               DISPLAY "31 - VALIDATE BULK IMPORT (PREVIEW ONLY)"
+               DISPLAY "32 - COMPACT STUDENT FILE"
+               DISPLAY "33 - LOOKUP STUDENT BY PARAMETER FILE"
+               DISPLAY "34 - WITHDRAWAL/TRANSFER WORKFLOW"
+               DISPLAY "35 - MULTI-FIELD SEARCH"
+               DISPLAY "36 - GRADUATION ELIGIBILITY REPORT"
+               DISPLAY "37 - DISTRIBUTE CLASS REPORT BY EMAIL"
+               DISPLAY "38 - STUDENTS WITH NO COURSE"
+               DISPLAY "39 - ENROLLMENT TREND BY YEAR"
+               DISPLAY "40 - MIGRATE STUDENT NAME FIELD WIDTH"
+               DISPLAY "41 - VALIDATE LIVE FILE (MALFORMED RECORDS)"
+               DISPLAY "42 - EXIT"
 
                *> Ask the user to choose an option
-               DISPLAY "CHOOSE YOUR OPTION (1 TO 9) >> "
+               DISPLAY "CHOOSE YOUR OPTION (1 TO 42) >> "
                ACCEPT USER-CHOICE-RAW                    *> Accept the raw input string
 
-               *> Evaluate if the choice is valid (between 1 and 9)
+               *> Evaluate if the choice is valid (between 1 and 42)
                EVALUATE TRUE
 
-                   *> If the numeric value is not between 1 and 9, show an error
+                   *> If the numeric value is not between 1 and 42, show an error
                    WHEN FUNCTION NUMVAL(USER-CHOICE-RAW) < 1
-                        OR FUNCTION NUMVAL(USER-CHOICE-RAW) > 9
+                        OR FUNCTION NUMVAL(USER-CHOICE-RAW) > 42
                        DISPLAY "Invalid choice. Try again."
 
                    *> Otherwise, compute the numeric value and perform action
                    WHEN OTHER
                   COMPUTE USER-CHOICE = FUNCTION NUMVAL(USER-CHOICE-RAW)
 
-                       *> Evaluate the numeric input and call the corresponding program
+                       *> Evaluate the numeric input and call the corresponding
+                       *> program, noting which one in WS-ACT-PROGRAM so the
+                       *> activity log below can record it alongside the option.
                        EVALUATE USER-CHOICE
                            WHEN 1
+                               MOVE "PRGV0001" TO WS-ACT-PROGRAM
                                CALL "PRGV0001"           *> Generate VSAM from initial file
                            WHEN 2
+                               MOVE "PRGI0002" TO WS-ACT-PROGRAM
                                CALL "PRGI0002"           *> Insert a new student
                            WHEN 3
+                               MOVE "PRGU0003" TO WS-ACT-PROGRAM
                                CALL "PRGU0003"           *> Update student by ID
                            WHEN 4
+                               MOVE "PRGD0004" TO WS-ACT-PROGRAM
                                CALL "PRGD0004"           *> Delete student by ID
                            WHEN 5
+                               MOVE "PRGQ0005" TO WS-ACT-PROGRAM
                                CALL "PRGQ0005"           *> List all students
                            WHEN 6
+                               MOVE "PRGQ0006" TO WS-ACT-PROGRAM
                                CALL "PRGQ0006"           *> Search student by ID
                            WHEN 7
+                               MOVE "PRGQ0007" TO WS-ACT-PROGRAM
                                CALL "PRGQ0007"           *> Search by inclusion date
                            WHEN 8
+                               MOVE "PRGR0008" TO WS-ACT-PROGRAM
                                CALL "PRGR0008"           *> Generate report grouped by course
                            WHEN 9
+                               MOVE "PRGQ0009" TO WS-ACT-PROGRAM
+                               CALL "PRGQ0009"           *> Query students by course code
+                           WHEN 10
+                               MOVE "PRGC0010" TO WS-ACT-PROGRAM
+                               CALL "PRGC0010"           *> Maintain course master file
+                           WHEN 11
+                               MOVE "PRGB0011" TO WS-ACT-PROGRAM
+                               CALL "PRGB0011"           *> Restore most recent backup
+                           WHEN 12
+                               MOVE "PRGE0012" TO WS-ACT-PROGRAM
+                               CALL "PRGE0012"           *> Maintain student enrollments
+                           WHEN 13
+                               MOVE "PRGR0013" TO WS-ACT-PROGRAM
+                               CALL "PRGR0013"           *> Enrollment summary report
+                           WHEN 14
+                               MOVE "PRGR0014" TO WS-ACT-PROGRAM
+                               CALL "PRGR0014"           *> Age demographics report
+                           WHEN 15
+                               MOVE "PRGG0015" TO WS-ACT-PROGRAM
+                               CALL "PRGG0015"           *> Post a course grade
+                           WHEN 16
+                               MOVE "PRGR0016" TO WS-ACT-PROGRAM
+                               CALL "PRGR0016"           *> Student GPA report
+                           WHEN 17
+                               MOVE "PRGN0017" TO WS-ACT-PROGRAM
+                               CALL "PRGN0017"           *> Add instructor
+                           WHEN 18
+                               MOVE "PRGQ0018" TO WS-ACT-PROGRAM
+                               CALL "PRGQ0018"           *> Class assignments by instructor
+                           WHEN 19
+                               MOVE "PRGO0019" TO WS-ACT-PROGRAM
+                               CALL "PRGO0019"           *> Maintain contact info
+                           WHEN 20
+                               MOVE "PRGL0020" TO WS-ACT-PROGRAM
+                               CALL "PRGL0020"           *> Post billing entry
+                           WHEN 21
+                               MOVE "PRGR0021" TO WS-ACT-PROGRAM
+                               CALL "PRGR0021"           *> Balance due report
+                           WHEN 22
+                               MOVE "PRGA0022" TO WS-ACT-PROGRAM
+                               CALL "PRGA0022"           *> Archive/purge inactive students
+                           WHEN 23
+                               MOVE "PRGT0023" TO WS-ACT-PROGRAM
+                               CALL "PRGT0023"           *> End-of-term rollover
+                           WHEN 24
+                               MOVE "PRGM0024" TO WS-ACT-PROGRAM
+                               CALL "PRGM0024"           *> Mass course rename
+                           WHEN 25
+                               MOVE "PRGF0025" TO WS-ACT-PROGRAM
+                               CALL "PRGF0025"           *> Duplicate student detection/merge
+                           WHEN 26
+                               MOVE "PRGX0026" TO WS-ACT-PROGRAM
+                               CALL "PRGX0026"           *> Export students to CSV
+                           WHEN 27
+                               MOVE "PRGH0027" TO WS-ACT-PROGRAM
+                               CALL "PRGH0027"           *> Fixed-width extract feed
+                           WHEN 28
+                               MOVE "PRGQ0029" TO WS-ACT-PROGRAM
+                               CALL "PRGQ0029"           *> Recently added students quick view
+                           WHEN 29
+                               MOVE "PRGR0030" TO WS-ACT-PROGRAM
+                               CALL "PRGR0030"           *> Field-level change history
+                           WHEN 30
+                               MOVE "PRGQ0031" TO WS-ACT-PROGRAM
+                               CALL "PRGQ0031"           *> Partial name search
+                           WHEN 31
+                               MOVE "PRGV0032" TO WS-ACT-PROGRAM
+                               CALL "PRGV0032"           *> Validate bulk import (preview only)
+                           WHEN 32
+                               MOVE "PRGZ0033" TO WS-ACT-PROGRAM
+                               CALL "PRGZ0033"           *> Compact student file
+                           WHEN 33
+                               MOVE "PRGQ0034" TO WS-ACT-PROGRAM
+                               CALL "PRGQ0034"           *> Lookup student by parameter file
+                           WHEN 34
+                               MOVE "PRGW0035" TO WS-ACT-PROGRAM
+                               CALL "PRGW0035"           *> Withdrawal/transfer workflow
+                           WHEN 35
+                               MOVE "PRGQ0036" TO WS-ACT-PROGRAM
+                               CALL "PRGQ0036"           *> Multi-field search
+                           WHEN 36
+                               MOVE "PRGR0037" TO WS-ACT-PROGRAM
+                               CALL "PRGR0037"           *> Graduation eligibility report
+                           WHEN 37
+                               MOVE "PRGS0038" TO WS-ACT-PROGRAM
+                               CALL "PRGS0038"           *> Distribute class report by e-mail
+                           WHEN 38
+                               MOVE "PRGR0039" TO WS-ACT-PROGRAM
+                               CALL "PRGR0039"           *> Students with no current course
+                           WHEN 39
+                               MOVE "PRGR0040" TO WS-ACT-PROGRAM
+                               CALL "PRGR0040"           *> Enrollment trend by year
+                           WHEN 40
+                               MOVE "PRGY0041" TO WS-ACT-PROGRAM
+                               CALL "PRGY0041"           *> Migrate student name field width
+                           WHEN 41
+                               MOVE "PRGV0042" TO WS-ACT-PROGRAM
+                               CALL "PRGV0042"           *> Validate live file for malformed records
+                           WHEN 42
+                               MOVE "EXIT"     TO WS-ACT-PROGRAM
                                MOVE "Y" TO EXIT-FLAG     *> Set exit flag to break the loop
                        END-EVALUATE
+
+                       *> Record who picked what, and which program it
+                       *> ran, now that WS-ACT-PROGRAM is known
+                       PERFORM WRITE-ACTIVITY-LOG
                END-EVALUATE
 
            END-PERFORM
@@ -72,3 +257,24 @@
            *> End message
            DISPLAY "Exiting program. Goodbye!"
            STOP RUN.                                    *> End the program
+
+      *>-----------------------------------------------------------
+      *> WRITE-ACTIVITY-LOG - appends one row to session-activity.txt
+      *> recording the logged-in user and the option they just chose,
+      *> the same "who did what and when" idea as audit-log.txt but
+      *> for menu usage rather than data changes.
+      *>-----------------------------------------------------------
+       WRITE-ACTIVITY-LOG.
+           ACCEPT WS-ACT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ACT-TIME FROM TIME
+
+           STRING WS-ACT-DATE WS-ACT-TIME
+               DELIMITED BY SIZE INTO ACT-TIMESTAMP
+
+           MOVE WS-ACT-USER-ID TO ACT-USER-ID
+           MOVE USER-CHOICE TO ACT-OPTION
+           MOVE WS-ACT-PROGRAM TO ACT-PROGRAM
+
+           OPEN EXTEND ACTIVITY-LOG-FILE
+           WRITE ACTIVITY-LOG-RECORD
+           CLOSE ACTIVITY-LOG-FILE.
