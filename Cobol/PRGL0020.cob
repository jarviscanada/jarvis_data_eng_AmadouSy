@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGL0020.                         *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT BILLING-FILE ASSIGN TO "billing-ledger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BILL-KEY
+               FILE STATUS IS WS-BILL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD BILLING-FILE.
+       COPY "BILLREC.CPY".    *> Shared billing-ledger layout (BILL-KEY, ...)
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last STUDENT-FILE I/O
+       01 WS-BILL-STATUS       PIC XX.               *> Status of last BILLING-FILE I/O
+       01 WS-STUDENT-ID        PIC X(4).             *> Student ID entered by user
+       01 WS-FOUND             PIC X VALUE "N".      *> Student found flag
+       01 WS-BILL-EOF          PIC X VALUE "N".      *> Billing-file EOF flag
+       01 WS-NEXT-SEQ          PIC 9(4) VALUE 0.     *> Next sequence number
+       01 WS-TODAY-FORMATTED   PIC X(8).             *> Current date, YYYYMMDD
+       01 WS-TYPE-CHOICE       PIC X.                *> C=charge, P=payment
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+---------------------------------------+"
+           DISPLAY "|   P O S T   B I L L I N G   E N T R Y   |"
+           DISPLAY "+---------------------------------------+"
+
+           ACCEPT WS-TODAY-FORMATTED FROM DATE YYYYMMDD
+
+           DISPLAY "ENTER STUDENT ID (4 DIGITS) >>"
+           ACCEPT WS-STUDENT-ID
+
+           OPEN INPUT STUDENT-FILE
+           MOVE WS-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+           CLOSE STUDENT-FILE
+
+           IF WS-FOUND = "N"
+               DISPLAY "***ERROR: STUDENT ID NOT FOUND.***"
+               MOVE 1 TO RETURN-CODE              *> 1 = not found
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM FIND-NEXT-SEQUENCE
+
+           DISPLAY "ENTRY TYPE - C=CHARGE, P=PAYMENT >>"
+           ACCEPT WS-TYPE-CHOICE
+
+           EVALUATE WS-TYPE-CHOICE
+               WHEN "C"
+                   CONTINUE
+               WHEN "P"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "***ERROR: INVALID ENTRY TYPE.***"
+                   MOVE 3 TO RETURN-CODE          *> 3 = invalid input
+                   EXIT PROGRAM
+           END-EVALUATE
+
+           MOVE WS-STUDENT-ID      TO BILL-STUDENT-ID
+           MOVE WS-NEXT-SEQ        TO BILL-SEQ
+           MOVE WS-TYPE-CHOICE     TO BILL-TYPE
+           MOVE WS-TODAY-FORMATTED TO BILL-DATE
+
+           DISPLAY "ENTER AMOUNT (FORMAT 999999.99) >>"
+           ACCEPT BILL-AMOUNT
+
+           DISPLAY "ENTER DESCRIPTION (MAX 20 CHARS) >>"
+           ACCEPT BILL-DESC
+
+           OPEN I-O BILLING-FILE
+           WRITE BILLING-RECORD
+               INVALID KEY
+                   DISPLAY "***ERROR: UNABLE TO POST ENTRY.***"
+                   MOVE 1 TO RETURN-CODE
+               NOT INVALID KEY
+                   DISPLAY "*** BILLING ENTRY POSTED SUCCESSFULLY. ***"
+                   MOVE 0 TO RETURN-CODE
+           END-WRITE
+           CLOSE BILLING-FILE
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> FIND-NEXT-SEQUENCE - scans this student's existing billing
+      *> rows sequentially and returns one past the highest seq on
+      *> file, the same way PRGE0012 scans enrollments by student ID
+      *> prefix instead of keeping a separate control file.
+      *>-----------------------------------------------------------
+       FIND-NEXT-SEQUENCE.
+           MOVE 0   TO WS-NEXT-SEQ
+           MOVE "N" TO WS-BILL-EOF
+
+           OPEN INPUT BILLING-FILE
+           PERFORM UNTIL WS-BILL-EOF = "Y"
+               READ BILLING-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-BILL-EOF
+                   NOT AT END
+                       IF BILL-STUDENT-ID = WS-STUDENT-ID
+                           AND BILL-SEQ NOT < WS-NEXT-SEQ
+                           COMPUTE WS-NEXT-SEQ = BILL-SEQ + 1
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BILLING-FILE.
