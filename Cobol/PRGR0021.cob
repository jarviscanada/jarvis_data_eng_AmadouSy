@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0021.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT BILLING-FILE ASSIGN TO "billing-ledger.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BILL-KEY
+               FILE STATUS IS WS-BILL-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "billing-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout
+
+       FD BILLING-FILE.
+       COPY "BILLREC.CPY".    *> Shared billing-ledger layout
+
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(80).   *> One report line
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.          *> STUDENT-FILE status
+       01 WS-BILL-STATUS       PIC XX.          *> BILLING-FILE status
+       01 WS-EOF               PIC X VALUE "N". *> End-of-file flag
+       01 WS-STUDENT-FOUND     PIC X VALUE "N". *> Student lookup flag
+
+       01 WS-PREV-STUDENT-ID   PIC X(4) VALUE SPACES. *> Group ID
+       01 WS-STUDENT-NAME      PIC X(40).       *> Current student name
+
+       01 WS-CHARGES           PIC 9(6)V99 VALUE 0. *> Sum of charges
+       01 WS-PAYMENTS          PIC 9(6)V99 VALUE 0.  *> Sum of payments
+       01 WS-BALANCE           PIC S9(6)V99 VALUE 0. *> Charges - payments
+       01 WS-BALANCE-DISPLAY   PIC ---,---,--9.99.   *> Balance for printing
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------+"
+           DISPLAY "|   B A L A N C E   D U E   R E P O R T   |"
+           DISPLAY "+-----------------------------------+"
+
+           OPEN INPUT BILLING-FILE
+           OPEN INPUT STUDENT-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-BILL-LINE
+           MOVE "     STUDENT BALANCE-DUE REPORT" TO REPORT-LINE
+           PERFORM WRITE-BILL-LINE
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-BILL-LINE
+           MOVE "ID   | STUDENT NAME            | BALANCE DUE"
+               TO REPORT-LINE
+           PERFORM WRITE-BILL-LINE
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-BILL-LINE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ BILLING-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                       IF WS-PREV-STUDENT-ID NOT = SPACES
+                           PERFORM WRITE-STUDENT-BALANCE-LINE
+                       END-IF
+                   NOT AT END
+                       IF BILL-STUDENT-ID NOT = WS-PREV-STUDENT-ID
+                           IF WS-PREV-STUDENT-ID NOT = SPACES
+                               PERFORM WRITE-STUDENT-BALANCE-LINE
+                           END-IF
+                           PERFORM START-NEW-STUDENT
+                       END-IF
+                       IF WS-STUDENT-FOUND = "Y"
+                           PERFORM ACCUMULATE-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-BILL-LINE
+
+           CLOSE BILLING-FILE
+           CLOSE STUDENT-FILE
+           CLOSE REPORT-FILE
+
+           MOVE 0 TO RETURN-CODE
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> START-NEW-STUDENT - resets the running totals for the next
+      *> student's group of billing rows and looks up the name of
+      *> the student on STUDENT-FILE (only ACTIVE students are
+      *> carried into the report).
+      *>-----------------------------------------------------------
+       START-NEW-STUDENT.
+           MOVE BILL-STUDENT-ID TO WS-PREV-STUDENT-ID
+           MOVE 0 TO WS-CHARGES
+           MOVE 0 TO WS-PAYMENTS
+
+           MOVE BILL-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-STUDENT-FOUND
+               NOT INVALID KEY
+                   IF F-STATUS = "A"
+                       MOVE "Y" TO WS-STUDENT-FOUND
+                       MOVE F-NAME TO WS-STUDENT-NAME
+                   ELSE
+                       MOVE "N" TO WS-STUDENT-FOUND
+                   END-IF
+           END-READ.
+
+      *>-----------------------------------------------------------
+      *> ACCUMULATE-ENTRY - adds one billing row's amount into the
+      *> running charge or payment total for the current student.
+      *>-----------------------------------------------------------
+       ACCUMULATE-ENTRY.
+           EVALUATE BILL-TYPE
+               WHEN "C"
+                   ADD BILL-AMOUNT TO WS-CHARGES
+               WHEN "P"
+                   ADD BILL-AMOUNT TO WS-PAYMENTS
+           END-EVALUATE.
+
+      *>-----------------------------------------------------------
+      *> WRITE-STUDENT-BALANCE-LINE - prints one line for the
+      *> student whose group of billing rows just finished.
+      *>-----------------------------------------------------------
+       WRITE-STUDENT-BALANCE-LINE.
+           IF WS-STUDENT-FOUND = "Y"
+               COMPUTE WS-BALANCE = WS-CHARGES - WS-PAYMENTS
+               MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+
+               STRING WS-PREV-STUDENT-ID DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      WS-STUDENT-NAME(1:24) DELIMITED BY SIZE
+                      "| " DELIMITED BY SIZE
+                      WS-BALANCE-DISPLAY DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               PERFORM WRITE-BILL-LINE
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> WRITE-BILL-LINE - writes one line to the report file and
+      *> echoes it to the screen.
+      *>-----------------------------------------------------------
+       WRITE-BILL-LINE.
+           WRITE REPORT-LINE
+           DISPLAY REPORT-LINE.
