@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGW0035.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WITHDRAWAL-LOG-FILE
+               ASSIGN TO "withdrawal-transfer-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD AUDIT-LOG-FILE.
+       COPY "AUDITREC.CPY".   *> Shared audit-log record layout
+
+       FD WITHDRAWAL-LOG-FILE.
+       01 WITHDRAWAL-LINE          PIC X(132).  *> One withdrawal/transfer entry
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX.          *> Status of last STUDENT-FILE I/O
+       01 WS-STUDENT-ID            PIC X(4).        *> Student ID entered by user
+       01 WS-FOUND                 PIC X VALUE "N". *> Flag if student is found
+       01 CONFIRMATION             PIC X.           *> User confirmation (Y/N)
+       01 WS-TODAY-FORMATTED       PIC X(8).        *> Current date in YYYYMMDD
+
+       01 WS-ACTION-TYPE           PIC X.           *> "W" withdrawal, "T" transfer
+       01 WS-REASON                PIC X(40).       *> Reason entered by user
+       01 WS-EFFECTIVE-DATE        PIC X(8).        *> Effective date, YYYYMMDD
+       01 WS-TRANSFER-TO           PIC X(25).       *> Destination, transfer only
+
+       COPY "DATEWS.CPY".     *> Fields used by the shared VALIDATE-DATE paragraph
+       COPY "AUDITWS.CPY".    *> Fields used by the shared WRITE-AUDIT-LOG paragraph
+       COPY "LOCKWS.CPY".     *> Fields used by the shared record-lock paragraphs
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "| W I T H D R A W A L / T R A N S F E R   |"
+           DISPLAY "+-----------------------------------------+"
+
+           DISPLAY "ENTER STUDENT ID (MAX 4 DIGITS) >>"
+           ACCEPT WS-STUDENT-ID
+
+           ACCEPT WS-TODAY-FORMATTED FROM DATE YYYYMMDD
+
+           OPEN I-O STUDENT-FILE
+
+           MOVE WS-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "Y" AND F-STATUS NOT = "A"
+               DISPLAY "***ERROR: STUDENT IS ALREADY INACTIVE (STATUS "
+                   F-STATUS ").***"
+               MOVE "N" TO WS-FOUND
+           END-IF
+
+           IF WS-FOUND = "Y"
+               PERFORM ACQUIRE-STUDENT-LOCK
+           END-IF
+
+           IF WS-FOUND = "Y" AND WS-LOCK-HELD = "Y"
+               PERFORM RUN-WITHDRAWAL-TRANSFER
+               PERFORM RELEASE-STUDENT-LOCK
+           ELSE
+               IF WS-FOUND = "N"
+                   DISPLAY "STUDENT NOT FOUND OR NOT ACTIVE."
+                   MOVE 1 TO RETURN-CODE              *> 1 = not found
+               ELSE
+                   MOVE 3 TO RETURN-CODE              *> 3 = blocked by a lock
+               END-IF
+           END-IF
+
+           CLOSE STUDENT-FILE
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> RUN-WITHDRAWAL-TRANSFER - collects the withdrawal/transfer
+      *> details, shows a preview, and on confirmation flips F-STATUS,
+      *> writes the audit log, and appends one row to
+      *> withdrawal-transfer-log.txt recording the reason, effective
+      *> date and (for a transfer) the destination.
+      *>-----------------------------------------------------------
+       RUN-WITHDRAWAL-TRANSFER.
+           DISPLAY "-----------------------------------"
+           DISPLAY "ID         : " F-ID
+           DISPLAY "NAME       : " F-NAME
+           DISPLAY "COURSE     : " F-COURSE
+           DISPLAY "-----------------------------------"
+
+           MOVE SPACES TO WS-ACTION-TYPE
+           PERFORM UNTIL WS-ACTION-TYPE = "W" OR WS-ACTION-TYPE = "T"
+               DISPLAY "WITHDRAWAL OR TRANSFER? (W/T) >>"
+               ACCEPT WS-ACTION-TYPE
+               IF WS-ACTION-TYPE NOT = "W" AND WS-ACTION-TYPE NOT = "T"
+                   DISPLAY "***ERROR: ENTER W OR T.***"
+               END-IF
+           END-PERFORM
+
+           DISPLAY "REASON (MAX 40 CHARS) >>"
+           ACCEPT WS-REASON
+
+           MOVE "N" TO WS-DATE-VALID
+           PERFORM UNTIL WS-DATE-VALID = "Y"
+               DISPLAY "EFFECTIVE DATE (YYYYMMDD) >>"
+               ACCEPT WS-EFFECTIVE-DATE
+               MOVE WS-EFFECTIVE-DATE TO WS-VALIDATE-DATE
+               PERFORM VALIDATE-DATE
+               IF WS-DATE-VALID = "N"
+                   DISPLAY "***ERROR: INVALID DATE.***"
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-TRANSFER-TO
+           IF WS-ACTION-TYPE = "T"
+               DISPLAY "TRANSFER TO (MAX 25 CHARS) >>"
+               ACCEPT WS-TRANSFER-TO
+           END-IF
+
+           DISPLAY "-----------------------------------"
+           IF WS-ACTION-TYPE = "W"
+               DISPLAY "ACTION     : WITHDRAWAL"
+           ELSE
+               DISPLAY "ACTION     : TRANSFER TO " WS-TRANSFER-TO
+           END-IF
+           DISPLAY "REASON     : " WS-REASON
+           DISPLAY "EFFECTIVE  : " WS-EFFECTIVE-DATE
+           DISPLAY "-----------------------------------"
+           DISPLAY "COMMIT THIS ACTION? (Y/N) >>"
+           ACCEPT CONFIRMATION
+
+           IF CONFIRMATION = "Y"
+               MOVE STUDENT-RECORD TO WS-AUDIT-BEFORE
+
+               MOVE WS-ACTION-TYPE     TO F-STATUS
+               MOVE WS-EFFECTIVE-DATE  TO F-UPDATE-DATE
+
+               REWRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY "***ERROR: ACTION FAILED.***"
+                       MOVE 5 TO RETURN-CODE      *> 5 = rewrite failed
+                   NOT INVALID KEY
+                       MOVE STUDENT-RECORD TO WS-AUDIT-AFTER
+                       MOVE "PRGW0035"     TO AUDIT-PROGRAM
+                       MOVE F-ID           TO AUDIT-STUDENT-ID
+                       IF WS-ACTION-TYPE = "W"
+                           MOVE "WITHDRAW" TO AUDIT-OPERATION
+                       ELSE
+                           MOVE "TRANSFER" TO AUDIT-OPERATION
+                       END-IF
+                       PERFORM WRITE-AUDIT-LOG
+                       PERFORM WRITE-WITHDRAWAL-LOG
+                       DISPLAY "<<--- ACTION COMPLETED "
+                           "SUCCESSFULLY --->>"
+                       MOVE 0 TO RETURN-CODE
+               END-REWRITE
+           ELSE
+               DISPLAY "ACTION NOT CONFIRMED. NO CHANGES MADE."
+               MOVE 3 TO RETURN-CODE              *> 3 = not confirmed
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> WRITE-WITHDRAWAL-LOG - appends one row to
+      *> withdrawal-transfer-log.txt for this action.
+      *>-----------------------------------------------------------
+       WRITE-WITHDRAWAL-LOG.
+           STRING WS-TODAY-FORMATTED " " F-ID " "
+               WS-ACTION-TYPE " " WS-EFFECTIVE-DATE " "
+               WS-REASON " " WS-TRANSFER-TO
+               DELIMITED BY SIZE INTO WITHDRAWAL-LINE
+
+           OPEN EXTEND WITHDRAWAL-LOG-FILE
+           WRITE WITHDRAWAL-LINE
+           CLOSE WITHDRAWAL-LOG-FILE.
+
+       COPY "DATEVAL.CPY".    *> Shared calendar-validation paragraph
+       COPY "AUDITVAL.CPY".   *> Shared audit-log append paragraph
+       COPY "LOCKVAL.CPY".    *> Shared record-lock paragraphs
