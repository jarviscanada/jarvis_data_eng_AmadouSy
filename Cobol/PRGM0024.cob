@@ -0,0 +1,288 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGM0024.                         *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT COURSE-MASTER-FILE ASSIGN TO "course-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RENAME-SCRATCH-FILE ASSIGN TO "prgm0024-scratch.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.  *> Matched rows, read pass only
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD COURSE-MASTER-FILE.
+       COPY "COURSEREC.CPY".  *> Shared course master layout (C-CODE, C-DESC, ...)
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout (EN-KEY, ...)
+
+       FD AUDIT-LOG-FILE.
+       COPY "AUDITREC.CPY".   *> Shared audit-log record layout
+
+       FD RENAME-SCRATCH-FILE.
+       01 SCRATCH-ENROLL-LINE.
+           05 SCRATCH-STUDENT-ID    PIC X(4).
+           05 SCRATCH-ENROLL-DATE   PIC X(8).
+           05 SCRATCH-GRADE         PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.               *> STUDENT-FILE status
+       01 WS-COURSE-STATUS     PIC XX.               *> COURSE-MASTER status
+       01 WS-ENROLL-STATUS     PIC XX.               *> ENROLLMENT status
+       01 WS-EOF               PIC X VALUE "N".      *> End-of-file flag
+       01 WS-OLD-CODE          PIC X(15).             *> Course code to rename
+       01 WS-NEW-CODE          PIC X(15).             *> Replacement course code
+       01 WS-FOUND             PIC X VALUE "N".       *> Lookup flag
+       01 CONFIRMATION         PIC X.                 *> User confirmation (Y/N)
+       01 WS-TODAY-FORMATTED   PIC X(8).              *> Current date, YYYYMMDD
+       01 WS-SAVED-DESC        PIC X(20).             *> Saved course description
+       01 WS-SAVED-CREDITS     PIC 9(2).              *> Saved credit hours
+       01 WS-SAVED-INSTRUCTOR  PIC X(4).               *> Saved instructor ID
+       01 WS-ENROLL-COUNT      PIC 9(4) VALUE 0.       *> Enrollment rows renamed
+       01 WS-STUDENT-COUNT     PIC 9(4) VALUE 0.       *> Student rows renamed
+
+       COPY "AUDITWS.CPY".    *> Fields used by the shared WRITE-AUDIT-LOG paragraph
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "|   M A S S   C O U R S E   R E N A M E   |"
+           DISPLAY "+-----------------------------------------+"
+
+           ACCEPT WS-TODAY-FORMATTED FROM DATE YYYYMMDD
+
+           DISPLAY "ENTER COURSE CODE TO RENAME (MAX 15 CHARS) >>"
+           ACCEPT WS-OLD-CODE
+
+           DISPLAY "ENTER NEW COURSE CODE (MAX 15 CHARS) >>"
+           ACCEPT WS-NEW-CODE
+
+           OPEN I-O COURSE-MASTER-FILE
+
+           MOVE WS-OLD-CODE TO C-CODE
+           READ COURSE-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "N"
+               DISPLAY "***ERROR: COURSE CODE NOT FOUND.***"
+               MOVE 1 TO RETURN-CODE                  *> 1 = not found
+               CLOSE COURSE-MASTER-FILE
+               EXIT PROGRAM
+           END-IF
+
+           MOVE WS-NEW-CODE TO C-CODE
+           READ COURSE-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "Y"
+               DISPLAY "***ERROR: NEW COURSE CODE ALREADY EXISTS.***"
+               MOVE 2 TO RETURN-CODE                  *> 2 = duplicate key
+               CLOSE COURSE-MASTER-FILE
+               EXIT PROGRAM
+           END-IF
+
+           DISPLAY "RENAME " WS-OLD-CODE " TO " WS-NEW-CODE
+               " EVERYWHERE IT IS REFERENCED? (Y/N) >>"
+           ACCEPT CONFIRMATION
+
+           IF CONFIRMATION NOT = "Y"
+               DISPLAY "RENAME NOT CONFIRMED."
+               MOVE 3 TO RETURN-CODE                  *> 3 = not confirmed
+               CLOSE COURSE-MASTER-FILE
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM RENAME-COURSE-MASTER
+           CLOSE COURSE-MASTER-FILE
+
+           PERFORM RENAME-ENROLLMENTS
+           PERFORM RENAME-STUDENT-LEGACY-COURSE
+
+           MOVE WS-OLD-CODE     TO WS-AUDIT-BEFORE(1:15)
+           MOVE WS-NEW-CODE     TO WS-AUDIT-AFTER(1:15)
+           MOVE "PRGM0024"      TO AUDIT-PROGRAM
+           MOVE "MASS"          TO AUDIT-STUDENT-ID
+           MOVE "RENAME"        TO AUDIT-OPERATION
+           PERFORM WRITE-AUDIT-LOG
+
+           DISPLAY "*** COURSE RENAMED. " WS-ENROLL-COUNT
+               " ENROLLMENT(S) AND " WS-STUDENT-COUNT
+               " STUDENT RECORD(S) UPDATED. ***"
+
+           MOVE 0 TO RETURN-CODE
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> RENAME-COURSE-MASTER - moves the course master row from
+      *> the old key to the new key.  The key itself is changing, so
+      *> this is a delete-and-rewrite rather than a REWRITE.
+      *>-----------------------------------------------------------
+       RENAME-COURSE-MASTER.
+           MOVE WS-OLD-CODE TO C-CODE
+           READ COURSE-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE C-DESC       TO WS-SAVED-DESC
+                   MOVE C-CREDITS    TO WS-SAVED-CREDITS
+                   MOVE C-INSTRUCTOR TO WS-SAVED-INSTRUCTOR
+           END-READ
+
+           DELETE COURSE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "***ERROR: UNABLE TO REMOVE OLD COURSE "
+                       "CODE.***"
+           END-DELETE
+
+           MOVE WS-NEW-CODE        TO C-CODE
+           MOVE WS-SAVED-DESC      TO C-DESC
+           MOVE WS-SAVED-CREDITS   TO C-CREDITS
+           MOVE WS-SAVED-INSTRUCTOR TO C-INSTRUCTOR
+
+           WRITE COURSE-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "***ERROR: UNABLE TO WRITE NEW COURSE "
+                       "CODE.***"
+           END-WRITE.
+
+      *>-----------------------------------------------------------
+      *> RENAME-ENROLLMENTS - moves every enrollment row keyed on the
+      *> old course code to the new course code.  EN-COURSE is part
+      *> of EN-KEY, so each match is a delete-and-rewrite, not a
+      *> REWRITE - and since that changes the very key the file is
+      *> positioned on, the matches are collected to a scratch file
+      *> on a read-only first pass, then deleted/written by direct
+      *> key access on a second pass, rather than mutating the file
+      *> out from under the same NEXT RECORD scan.
+      *>-----------------------------------------------------------
+       RENAME-ENROLLMENTS.
+           PERFORM COLLECT-OLD-CODE-ENROLLMENTS
+           PERFORM APPLY-ENROLLMENT-RENAME.
+
+      *>-----------------------------------------------------------
+      *> COLLECT-OLD-CODE-ENROLLMENTS - read-only pass over
+      *> ENROLLMENT-FILE, saving every row keyed on WS-OLD-CODE to
+      *> the scratch file.
+      *>-----------------------------------------------------------
+       COLLECT-OLD-CODE-ENROLLMENTS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ENROLLMENT-FILE
+           OPEN OUTPUT RENAME-SCRATCH-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF EN-COURSE = WS-OLD-CODE
+                           MOVE EN-STUDENT-ID  TO SCRATCH-STUDENT-ID
+                           MOVE EN-ENROLL-DATE TO SCRATCH-ENROLL-DATE
+                           MOVE EN-GRADE       TO SCRATCH-GRADE
+                           WRITE SCRATCH-ENROLL-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ENROLLMENT-FILE
+           CLOSE RENAME-SCRATCH-FILE.
+
+      *>-----------------------------------------------------------
+      *> APPLY-ENROLLMENT-RENAME - second pass: for every row saved
+      *> to the scratch file, delete the old-keyed row and write it
+      *> back under the new course code, both by direct key access.
+      *>-----------------------------------------------------------
+       APPLY-ENROLLMENT-RENAME.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT RENAME-SCRATCH-FILE
+           OPEN I-O ENROLLMENT-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ RENAME-SCRATCH-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE SCRATCH-STUDENT-ID  TO EN-STUDENT-ID
+                       MOVE WS-OLD-CODE          TO EN-COURSE
+                       DELETE ENROLLMENT-FILE
+                           INVALID KEY
+                               DISPLAY "***ERROR: UNABLE TO REMOVE "
+                                   "OLD ENROLLMENT ROW.***"
+                       END-DELETE
+
+                       MOVE SCRATCH-STUDENT-ID  TO EN-STUDENT-ID
+                       MOVE WS-NEW-CODE          TO EN-COURSE
+                       MOVE SCRATCH-ENROLL-DATE TO EN-ENROLL-DATE
+                       MOVE SCRATCH-GRADE       TO EN-GRADE
+
+                       WRITE ENROLLMENT-RECORD
+                           INVALID KEY
+                               DISPLAY "***ERROR: UNABLE TO WRITE "
+                                   "RENAMED ENROLLMENT ROW.***"
+                           NOT INVALID KEY
+                               ADD 1 TO WS-ENROLL-COUNT
+                       END-WRITE
+               END-READ
+           END-PERFORM
+           CLOSE RENAME-SCRATCH-FILE
+           CLOSE ENROLLMENT-FILE.
+
+      *>-----------------------------------------------------------
+      *> RENAME-STUDENT-LEGACY-COURSE - updates the single-course
+      *> F-COURSE field carried on STUDENT-RECORD from the original
+      *> load.  F-ID is the key here and does not change, so this is
+      *> a plain REWRITE.
+      *>-----------------------------------------------------------
+       RENAME-STUDENT-LEGACY-COURSE.
+           MOVE "N" TO WS-EOF
+           OPEN I-O STUDENT-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF F-COURSE = WS-OLD-CODE
+                           MOVE WS-NEW-CODE        TO F-COURSE
+                           MOVE WS-TODAY-FORMATTED TO F-UPDATE-DATE
+                           REWRITE STUDENT-RECORD
+                               INVALID KEY
+                                   DISPLAY "***ERROR: UNABLE TO "
+                                       "UPDATE STUDENT " F-ID "***"
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-STUDENT-COUNT
+                           END-REWRITE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE.
+
+       COPY "AUDITVAL.CPY".   *> Shared audit-log append paragraph
