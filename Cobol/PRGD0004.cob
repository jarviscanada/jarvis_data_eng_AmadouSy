@@ -5,84 +5,120 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.     *> Input file (main student file)
-           SELECT TEMP-FILE ASSIGN TO "temp.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.     *> Temporary file to store filtered data
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD STUDENT-FILE.
-       01 STUDENT-LINE              PIC X(100).     *> Raw line from student file
-       01 FIELDS-RECORD REDEFINES STUDENT-LINE.     *> Parsed fields using REDEFINES
-           05 F-ID                 PIC X(4).        *> Student ID
-           05 F-COMMA1             PIC X.           *> Separator
-           05 F-NAME               PIC X(18).       *> Student Name
-           05 F-COMMA2             PIC X.           *> Separator
-           05 F-BIRTHDAY           PIC X(8).        *> Birthday (YYYYMMDD)
-           05 F-COMMA3             PIC X.           *> Separator
-           05 F-COURSE             PIC X(8).        *> Course
-           05 F-COMMA4             PIC X.           *> Separator
-           05 F-INSERT             PIC X(8).        *> Insert date
-           05 F-COMMA5             PIC X.           *> Separator
-           05 F-UPDATE             PIC X(8).        *> Update date
-
-       FD TEMP-FILE.
-       01 TEMP-LINE                PIC X(100).      *> Line to write in temp file
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD AUDIT-LOG-FILE.
+       COPY "AUDITREC.CPY".   *> Shared audit-log record layout
 
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX.          *> Status of last STUDENT-FILE I/O
        01 WS-STUDENT-ID            PIC X(4).        *> Student ID entered by user
        01 WS-FOUND                 PIC X VALUE "N". *> Flag if student is found
-       01 WS-EOF                   PIC X VALUE "N". *> End-of-file flag
        01 CONFIRMATION             PIC X.           *> User confirmation (Y/N)
-       01 MOVE-CMD.
-           05 CMD-TEXT             PIC X(50)
-              VALUE "mv temp.txt vsam-simulated.txt". *> Command to replace original file
+       01 WS-TODAY-FORMATTED       PIC X(8).        *> Current date in YYYYMMDD
+
+       COPY "BACKUPWS.CPY".   *> Fields used by the shared BACKUP-STUDENT-FILE paragraph
+       COPY "AUDITWS.CPY".    *> Fields used by the shared WRITE-AUDIT-LOG paragraph
+       COPY "LOCKWS.CPY".     *> Fields used by the shared record-lock paragraphs
 
        PROCEDURE DIVISION.
        BEGIN.
+           *> Snapshot today's file before anything is written to it.
+           PERFORM BACKUP-STUDENT-FILE
+
            DISPLAY "---------------------------------------------"
            DISPLAY "       DELETE STUDENT DETAILS                "
            DISPLAY "---------------------------------------------"
            DISPLAY "ENTER STUDENT ID (MAX 4 DIGITS) >>"
            ACCEPT WS-STUDENT-ID                     *> Ask for student ID
 
-           OPEN INPUT STUDENT-FILE
-           OPEN OUTPUT TEMP-FILE                    *> Open files
-
-           PERFORM UNTIL WS-EOF = "Y"               *> Loop until end of file
-               READ STUDENT-FILE
-                   AT END
-                       MOVE "Y" TO WS-EOF           *> End of file
-                   NOT AT END
-                       IF F-ID = WS-STUDENT-ID      *> If ID matches
-                           MOVE "Y" TO WS-FOUND
-                           DISPLAY "-----------------------------------"
-                           DISPLAY "ID         : " F-ID
-                           DISPLAY "NAME       : " F-NAME
-                           DISPLAY "BIRTHDAY   : " F-BIRTHDAY
-                           DISPLAY "COURSE     : " F-COURSE
-                           DISPLAY "INSERT DATE: " F-INSERT
-                           DISPLAY "UPDATE DATE: " F-UPDATE
-                           DISPLAY "-----------------------------------"
-                           DISPLAY "DELETE THIS STUDENT? (Y/N) >>"
-                           ACCEPT CONFIRMATION      *> Ask for confirmation
-                           IF CONFIRMATION NOT = "Y"
-                               WRITE TEMP-LINE FROM STUDENT-LINE *> Keep the record
-                           END-IF
-                       ELSE
-                           WRITE TEMP-LINE FROM STUDENT-LINE     *> Copy other records
-                       END-IF
-           END-PERFORM
+           ACCEPT WS-TODAY-FORMATTED FROM DATE YYYYMMDD
 
-           CLOSE STUDENT-FILE
-           CLOSE TEMP-FILE                           *> Close files
+           OPEN I-O STUDENT-FILE                    *> Direct access to one record
+
+           MOVE WS-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "Y" AND F-STATUS NOT = "A"
+               DISPLAY "***ERROR: STUDENT IS ALREADY INACTIVE (STATUS "
+                   F-STATUS "). NOTHING TO DELETE.***"
+               MOVE "N" TO WS-FOUND
+           END-IF
 
-           IF WS-FOUND = "Y" AND CONFIRMATION = "Y"
-               CALL "SYSTEM" USING CMD-TEXT          *> Overwrite original file
-               DISPLAY "<<----- STUDENT DELETED SUCCESSFULLY ----->>"
+           IF WS-FOUND = "Y"
+               PERFORM ACQUIRE-STUDENT-LOCK
+           END-IF
+
+           IF WS-FOUND = "Y" AND WS-LOCK-HELD = "Y"
+               DISPLAY "-----------------------------------"
+               DISPLAY "ID         : " F-ID
+               DISPLAY "NAME       : " F-NAME
+               DISPLAY "BIRTHDAY   : " F-BIRTHDATE
+               DISPLAY "COURSE     : " F-COURSE
+               DISPLAY "INSERT DATE: " F-INSERT-DATE
+               DISPLAY "UPDATE DATE: " F-UPDATE-DATE
+               DISPLAY "STATUS     : " F-STATUS
+               DISPLAY "-----------------------------------"
+               DISPLAY "DELETE THIS STUDENT? (Y/N) >>"
+               ACCEPT CONFIRMATION      *> Ask for confirmation
+               IF CONFIRMATION = "Y"
+                   MOVE STUDENT-RECORD TO WS-AUDIT-BEFORE
+
+                   *> A "delete" no longer removes the record - it
+                   *> flips the status to WITHDRAWN so the history
+                   *> stays on file for re-enrollment or transcripts.
+                   MOVE "W" TO F-STATUS
+                   MOVE WS-TODAY-FORMATTED TO F-UPDATE-DATE
+
+                   REWRITE STUDENT-RECORD
+                       INVALID KEY
+                           DISPLAY "***ERROR: DELETE FAILED.***"
+                           MOVE 5 TO RETURN-CODE      *> 5 = rewrite failed
+                       NOT INVALID KEY
+                           MOVE STUDENT-RECORD TO WS-AUDIT-AFTER
+                           MOVE "PRGD0004"     TO AUDIT-PROGRAM
+                           MOVE F-ID           TO AUDIT-STUDENT-ID
+                           MOVE "DELETE"       TO AUDIT-OPERATION
+                           PERFORM WRITE-AUDIT-LOG
+                           DISPLAY "<<--- STUDENT DELETED "
+                               "SUCCESSFULLY --->>"
+                           MOVE 0 TO RETURN-CODE
+                   END-REWRITE
+               ELSE
+                   DISPLAY "STUDENT NOT DELETED."
+                   MOVE 3 TO RETURN-CODE              *> 3 = not confirmed
+               END-IF
+               PERFORM RELEASE-STUDENT-LOCK
            ELSE
-               DISPLAY "STUDENT NOT DELETED OR NOT FOUND."  *> If not confirmed or not found
+               IF WS-FOUND = "N"
+                   DISPLAY "STUDENT NOT DELETED OR NOT FOUND."
+                   MOVE 1 TO RETURN-CODE              *> 1 = not found
+               ELSE
+                   MOVE 3 TO RETURN-CODE              *> 3 = blocked by a lock
+               END-IF
            END-IF
 
+           CLOSE STUDENT-FILE
+
            EXIT PROGRAM.                             *> End program
+
+       COPY "BACKUPVAL.CPY".  *> Shared backup-before-write paragraph
+       COPY "AUDITVAL.CPY".   *> Shared audit-log append paragraph
+       COPY "LOCKVAL.CPY".    *> Shared record-lock paragraphs
