@@ -5,34 +5,37 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.      *> Input student file
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE.
-       01 STUDENT-LINE         PIC X(100).           *> Each line from the file
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
 
        WORKING-STORAGE SECTION.
-       01 WS-INCL-DATE         PIC X(8).             *> Input inclusion date
-       01 WS-ID                PIC X(4).             *> Student ID
-       01 WS-NAME              PIC X(25).            *> Student name
-       01 WS-BIRTHDAY          PIC X(8).             *> Birthday (YYYYMMDD)
-       01 WS-COURSE            PIC X(15).            *> Course name
-       01 WS-INSERT-DATE       PIC X(8).             *> Insertion date
-       01 WS-UPDATE-DATE       PIC X(8).             *> Update date
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last I/O
+       01 WS-FROM-DATE         PIC X(8).             *> Start of inclusion range
+       01 WS-TO-DATE           PIC X(8).             *> End of inclusion range
        01 WS-STUDENT-COUNT     PIC 9(3) VALUE 0.     *> Number of matching students
        01 WS-EOF               PIC X VALUE "N".      *> End-of-file flag
-       01 WS-FORMATTED-DATE.                         *> Used to format display date
-           05 WS-YEAR          PIC X(4).
-           05 WS-MONTH         PIC X(2).
-           05 WS-DAY           PIC X(2).
+       01 WS-FROM-FORMATTED.                         *> Used to format display date
+           05 WS-FROM-YEAR     PIC X(4).
+           05 WS-FROM-MONTH    PIC X(2).
+           05 WS-FROM-DAY      PIC X(2).
+       01 WS-TO-FORMATTED.
+           05 WS-TO-YEAR       PIC X(4).
+           05 WS-TO-MONTH      PIC X(2).
+           05 WS-TO-DAY        PIC X(2).
 
        PROCEDURE DIVISION.
        BEGIN.
-           
+
            MOVE "N" TO WS-EOF
            MOVE 0 TO WS-STUDENT-COUNT
-           
+
            DISPLAY "+-------------------------------------------------"&
            "------------------+"
            DISPLAY "|   Q U E R Y   S T U D E N T   B Y   I N C L U S "&
@@ -41,28 +44,32 @@
            "------------------+"   *> Display header
 
            DISPLAY " "
-           DISPLAY "ENTER THE DATE OF INCLUSION (YYMMDD) >>"     *> Prompt user
-           ACCEPT WS-INCL-DATE                            *> Read input date
+           DISPLAY "ENTER FROM DATE OF INCLUSION (YYYYMMDD) >>"  *> Prompt user
+           ACCEPT WS-FROM-DATE                            *> Read range start
+           DISPLAY "ENTER TO DATE OF INCLUSION (YYYYMMDD) >>"
+           ACCEPT WS-TO-DATE                              *> Read range end
 
-           MOVE WS-INCL-DATE(1:4) TO WS-YEAR              *> Extract year
-           MOVE WS-INCL-DATE(5:2) TO WS-MONTH             *> Extract month
-           MOVE WS-INCL-DATE(7:2) TO WS-DAY               *> Extract day
+           MOVE WS-FROM-DATE(1:4) TO WS-FROM-YEAR          *> Extract year
+           MOVE WS-FROM-DATE(5:2) TO WS-FROM-MONTH         *> Extract month
+           MOVE WS-FROM-DATE(7:2) TO WS-FROM-DAY           *> Extract day
+           MOVE WS-TO-DATE(1:4) TO WS-TO-YEAR
+           MOVE WS-TO-DATE(5:2) TO WS-TO-MONTH
+           MOVE WS-TO-DATE(7:2) TO WS-TO-DAY
 
            DISPLAY " "
-           DISPLAY "LIST OF STUDENTS INCLUDED ON: " WS-MONTH "/"  *> Formatted display
-            WS-DAY "/" WS-YEAR
+           DISPLAY "LIST OF STUDENTS INCLUDED FROM: " WS-FROM-MONTH
+            "/" WS-FROM-DAY "/" WS-FROM-YEAR " TO: " WS-TO-MONTH
+            "/" WS-TO-DAY "/" WS-TO-YEAR
 
            OPEN INPUT STUDENT-FILE                        *> Open file
 
            PERFORM UNTIL WS-EOF = "Y"                     *> Read until EOF
-               READ STUDENT-FILE
+               READ STUDENT-FILE NEXT RECORD
                    AT END
                        MOVE "Y" TO WS-EOF                 *> Set EOF flag
                    NOT AT END
-                       UNSTRING STUDENT-LINE DELIMITED BY ","  *> Parse line
-                           INTO WS-ID, WS-NAME, WS-BIRTHDAY,
-                               WS-COURSE, WS-INSERT-DATE, WS-UPDATE-DATE
-                       IF WS-INSERT-DATE = WS-INCL-DATE       *> Match inclusion date
+                       IF F-INSERT-DATE >= WS-FROM-DATE AND    *> Match date range
+                          F-INSERT-DATE <= WS-TO-DATE
                            IF WS-STUDENT-COUNT = 0             *> If first match
                                DISPLAY "------------------------------"&
                                "--------------------------------------"&
@@ -74,8 +81,9 @@
                                "----------"
                            END-IF
                            ADD 1 TO WS-STUDENT-COUNT        *> Increment counter
-               DISPLAY WS-ID " | " WS-NAME(1:18) " | " WS-BIRTHDAY " | "  *> Display record
-               WS-COURSE(1:6) " | " WS-INSERT-DATE " | " WS-UPDATE-DATE
+               DISPLAY F-ID " | " F-NAME " | " F-BIRTHDATE " | "  *> Display record
+               F-COURSE " | " F-INSERT-DATE " | " F-UPDATE-DATE
+                       END-IF
            END-PERFORM
 
            CLOSE STUDENT-FILE                             *> Close file
@@ -84,8 +92,10 @@
                DISPLAY "----------------------------------------------"&
                "--------------------------------"
                DISPLAY "TOTAL STUDENTS : " WS-STUDENT-COUNT
+               MOVE 0 TO RETURN-CODE
            ELSE
-               DISPLAY "NO STUDENTS FOUND FOR THIS DATE."  *> No results
+               DISPLAY "NO STUDENTS FOUND FOR THIS DATE RANGE."  *> No results
+               MOVE 1 TO RETURN-CODE                      *> 1 = not found
            END-IF
 
            EXIT PROGRAM.                                 *> End program
