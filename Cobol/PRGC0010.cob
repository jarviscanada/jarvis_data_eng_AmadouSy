@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGC0010.                          *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COURSE-MASTER-FILE ASSIGN TO "course-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C-CODE
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT INSTRUCTOR-FILE ASSIGN TO "instructor-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INSTR-ID
+               FILE STATUS IS WS-INSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD COURSE-MASTER-FILE.
+       COPY "COURSEREC.CPY".   *> Shared course master layout (C-CODE, C-DESC, ...)
+
+       FD INSTRUCTOR-FILE.
+       COPY "INSTRREC.CPY".    *> Shared instructor master layout
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last I/O
+       01 WS-INSTR-STATUS      PIC XX.               *> Instructor-file I/O status
+       01 WS-FOUND             PIC X VALUE "N".      *> Duplicate-code flag
+       01 WS-INSTR-VALID       PIC X VALUE "N".      *> Instructor-ID OK flag
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           MOVE "N" TO WS-FOUND
+
+           DISPLAY "+-----------------------------------+"
+           DISPLAY "|   A D D   C O U R S E   C O D E   |"
+           DISPLAY "+-----------------------------------+"
+
+           DISPLAY "ENTER COURSE CODE (MAX 15 CHARS) >>"
+           ACCEPT C-CODE
+
+           OPEN I-O COURSE-MASTER-FILE
+
+           READ COURSE-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "Y"
+               DISPLAY "***ERROR: COURSE CODE ALREADY EXISTS.***"
+               MOVE 2 TO RETURN-CODE                  *> 2 = duplicate key
+               CLOSE COURSE-MASTER-FILE
+               EXIT PROGRAM
+           END-IF
+
+           DISPLAY "ENTER COURSE DESCRIPTION (MAX 20 CHARS) >>"
+           ACCEPT C-DESC
+
+           DISPLAY "ENTER CREDIT HOURS (2 DIGITS) >>"
+           ACCEPT C-CREDITS
+
+           DISPLAY "ENTER INSTRUCTOR ID, OR BLANK IF NOT YET "
+               "ASSIGNED (4 DIGITS) >>"
+           ACCEPT C-INSTRUCTOR
+
+           IF C-INSTRUCTOR NOT = SPACES
+               PERFORM VALIDATE-INSTRUCTOR
+               IF WS-INSTR-VALID = "N"
+                   DISPLAY "***ERROR: UNKNOWN INSTRUCTOR ID.***"
+                   MOVE 1 TO RETURN-CODE              *> 1 = not found
+                   CLOSE COURSE-MASTER-FILE
+                   EXIT PROGRAM
+               END-IF
+           END-IF
+
+           DISPLAY "ENTER COURSE CAPACITY, OR 0 FOR UNLIMITED "
+               "(3 DIGITS) >>"
+           ACCEPT C-CAPACITY
+
+           WRITE COURSE-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "***ERROR: COURSE CODE ALREADY EXISTS.***"
+                   MOVE 2 TO RETURN-CODE              *> 2 = duplicate key
+               NOT INVALID KEY
+                   DISPLAY "*** COURSE ADDED SUCCESSFULLY. ***"
+                   MOVE 0 TO RETURN-CODE
+           END-WRITE
+
+           CLOSE COURSE-MASTER-FILE
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> VALIDATE-INSTRUCTOR - confirms the entered instructor ID is
+      *> on the instructor master file before it is saved as this
+      *> course's class assignment.
+      *>-----------------------------------------------------------
+       VALIDATE-INSTRUCTOR.
+           MOVE C-INSTRUCTOR TO INSTR-ID
+           OPEN INPUT INSTRUCTOR-FILE
+           READ INSTRUCTOR-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-INSTR-VALID
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-INSTR-VALID
+           END-READ
+           CLOSE INSTRUCTOR-FILE.
