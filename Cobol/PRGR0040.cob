@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0040.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "enrollment-trend.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout
+
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(80).   *> One report line
+
+       WORKING-STORAGE SECTION.
+       01 WS-ENROLL-STATUS         PIC XX.          *> ENROLLMENT-FILE status
+       01 WS-EOF                  PIC X VALUE "N". *> End-of-file flag
+
+       01 WS-TODAY.
+           05 WS-TODAY-YEAR        PIC 9(4).        *> Year this report is run
+           05 WS-TODAY-MONTH       PIC 9(2).
+           05 WS-TODAY-DAY         PIC 9(2).
+
+       01 WS-EN-YEAR                PIC 9(4).       *> Year of one enrollment row
+       01 WS-YEARS-AGO              PIC S9(4).      *> WS-TODAY-YEAR - WS-EN-YEAR
+
+      *> Five calendar years of trend data plus an "older" catch-all -
+      *> a fixed set of bucket counters, the same style PRGR0014
+      *> already uses for its age buckets, rather than an OCCURS
+      *> table this repo has no precedent for.
+       01 WS-BUCKET-OLDER          PIC 9(6) VALUE 0. *> More than 4 years ago
+       01 WS-BUCKET-Y4             PIC 9(6) VALUE 0. *> 4 years ago
+       01 WS-BUCKET-Y3             PIC 9(6) VALUE 0. *> 3 years ago
+       01 WS-BUCKET-Y2             PIC 9(6) VALUE 0. *> 2 years ago
+       01 WS-BUCKET-Y1             PIC 9(6) VALUE 0. *> 1 year ago
+       01 WS-BUCKET-Y0             PIC 9(6) VALUE 0. *> This year
+       01 WS-TOTAL-COUNT           PIC 9(6) VALUE 0. *> Grand total rows
+
+       01 WS-PRIOR-COUNT           PIC 9(6) VALUE 0. *> Previous line's count
+       01 WS-HAVE-PRIOR            PIC X VALUE "N".  *> "Y" once a prior exists
+       01 WS-CHANGE                PIC S9(6).        *> This year minus prior
+       01 WS-CHANGE-DISPLAY        PIC +ZZZ,ZZ9.     *> Signed change for printing
+       01 WS-YEAR-LABEL            PIC 9(4).          *> Calendar year for a line
+       01 WS-LINE-COUNT            PIC 9(6).          *> Raw count for this line
+       01 WS-COUNT-DISPLAY         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "| E N R O L L M E N T   T R E N D   B Y   Y E A R |"
+           DISPLAY "+-----------------------------------------+"
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           OPEN INPUT ENROLLMENT-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       PERFORM CLASSIFY-ENROLLMENT
+               END-READ
+           END-PERFORM
+
+           CLOSE ENROLLMENT-FILE
+
+           PERFORM PRINT-TREND-REPORT
+
+           CLOSE REPORT-FILE
+
+           IF WS-TOTAL-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = not found
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> CLASSIFY-ENROLLMENT - works out how many years ago one
+      *> enrollment row was dated and adds it to the matching bucket.
+      *>-----------------------------------------------------------
+       CLASSIFY-ENROLLMENT.
+           MOVE EN-ENROLL-DATE(1:4) TO WS-EN-YEAR
+           COMPUTE WS-YEARS-AGO = WS-TODAY-YEAR - WS-EN-YEAR
+
+           ADD 1 TO WS-TOTAL-COUNT
+
+           EVALUATE TRUE
+               WHEN WS-YEARS-AGO <= 0
+                   ADD 1 TO WS-BUCKET-Y0
+               WHEN WS-YEARS-AGO = 1
+                   ADD 1 TO WS-BUCKET-Y1
+               WHEN WS-YEARS-AGO = 2
+                   ADD 1 TO WS-BUCKET-Y2
+               WHEN WS-YEARS-AGO = 3
+                   ADD 1 TO WS-BUCKET-Y3
+               WHEN WS-YEARS-AGO = 4
+                   ADD 1 TO WS-BUCKET-Y4
+               WHEN OTHER
+                   ADD 1 TO WS-BUCKET-OLDER
+           END-EVALUATE.
+
+      *>-----------------------------------------------------------
+      *> PRINT-TREND-REPORT - prints one line per year, oldest to
+      *> newest, each with its enrollment count and the year-over-
+      *> year change from the line before it.
+      *>-----------------------------------------------------------
+       PRINT-TREND-REPORT.
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-TREND-LINE
+           MOVE "     ENROLLMENT TREND BY YEAR" TO REPORT-LINE
+           PERFORM WRITE-TREND-LINE
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-TREND-LINE
+           MOVE "YEAR          | ENROLLMENTS | CHANGE FROM PRIOR YEAR"
+               TO REPORT-LINE
+           PERFORM WRITE-TREND-LINE
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-TREND-LINE
+
+           IF WS-BUCKET-OLDER > 0
+               COMPUTE WS-YEAR-LABEL = WS-TODAY-YEAR - 5
+               STRING "BEFORE " WS-YEAR-LABEL DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               MOVE WS-BUCKET-OLDER TO WS-LINE-COUNT
+               PERFORM WRITE-TREND-DETAIL-LINE
+           END-IF
+
+           COMPUTE WS-YEAR-LABEL = WS-TODAY-YEAR - 4
+           MOVE WS-BUCKET-Y4 TO WS-LINE-COUNT
+           PERFORM WRITE-TREND-DETAIL-LINE
+
+           COMPUTE WS-YEAR-LABEL = WS-TODAY-YEAR - 3
+           MOVE WS-BUCKET-Y3 TO WS-LINE-COUNT
+           PERFORM WRITE-TREND-DETAIL-LINE
+
+           COMPUTE WS-YEAR-LABEL = WS-TODAY-YEAR - 2
+           MOVE WS-BUCKET-Y2 TO WS-LINE-COUNT
+           PERFORM WRITE-TREND-DETAIL-LINE
+
+           COMPUTE WS-YEAR-LABEL = WS-TODAY-YEAR - 1
+           MOVE WS-BUCKET-Y1 TO WS-LINE-COUNT
+           PERFORM WRITE-TREND-DETAIL-LINE
+
+           MOVE WS-TODAY-YEAR TO WS-YEAR-LABEL
+           MOVE WS-BUCKET-Y0 TO WS-LINE-COUNT
+           PERFORM WRITE-TREND-DETAIL-LINE
+
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-TREND-LINE
+           STRING "TOTAL ENROLLMENTS ON FILE: " WS-TOTAL-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM WRITE-TREND-LINE.
+
+      *>-----------------------------------------------------------
+      *> WRITE-TREND-DETAIL-LINE - prints one already-labelled year
+      *> line (WS-YEAR-LABEL/WS-COUNT-DISPLAY already set) with the
+      *> change from the previous line printed, then carries this
+      *> line's count forward as the new "prior" for next time.
+      *>-----------------------------------------------------------
+       WRITE-TREND-DETAIL-LINE.
+           MOVE WS-LINE-COUNT TO WS-COUNT-DISPLAY
+
+           IF WS-HAVE-PRIOR = "Y"
+               COMPUTE WS-CHANGE = WS-LINE-COUNT - WS-PRIOR-COUNT
+               MOVE WS-CHANGE TO WS-CHANGE-DISPLAY
+               STRING WS-YEAR-LABEL DELIMITED BY SIZE
+                      "          | " DELIMITED BY SIZE
+                      WS-COUNT-DISPLAY DELIMITED BY SIZE
+                      " | " DELIMITED BY SIZE
+                      WS-CHANGE-DISPLAY DELIMITED BY SIZE
+                      INTO REPORT-LINE
+           ELSE
+               STRING WS-YEAR-LABEL DELIMITED BY SIZE
+                      "          | " DELIMITED BY SIZE
+                      WS-COUNT-DISPLAY DELIMITED BY SIZE
+                      " | (NO PRIOR YEAR)" DELIMITED BY SIZE
+                      INTO REPORT-LINE
+           END-IF
+           PERFORM WRITE-TREND-LINE
+
+           MOVE WS-LINE-COUNT TO WS-PRIOR-COUNT
+           MOVE "Y" TO WS-HAVE-PRIOR.
+
+      *>-----------------------------------------------------------
+      *> WRITE-TREND-LINE - writes one line to the report file and
+      *> echoes it to the screen.
+      *>-----------------------------------------------------------
+       WRITE-TREND-LINE.
+           WRITE REPORT-LINE
+           DISPLAY REPORT-LINE.
