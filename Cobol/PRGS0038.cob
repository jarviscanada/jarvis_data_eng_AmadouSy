@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGS0038.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT DISTRIBUTION-FILE
+               ASSIGN TO "report-distribution-list.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIST-STATUS.
+
+           SELECT MAIL-QUEUE-FILE ASSIGN TO "outbound-mail-queue.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(100). *> One line of report.txt
+
+       FD DISTRIBUTION-FILE.
+       01 DIST-LINE                PIC X(30).  *> One recipient e-mail address
+
+       FD MAIL-QUEUE-FILE.
+       01 MAIL-LINE                PIC X(100). *> One line of a queued e-mail
+
+       WORKING-STORAGE SECTION.
+       01 WS-REPORT-STATUS         PIC XX.          *> Status of REPORT-FILE I/O
+       01 WS-DIST-STATUS           PIC XX.          *> Status of DISTRIBUTION-FILE I/O
+       01 WS-DIST-EOF              PIC X VALUE "N". *> End-of-file flag, recipients
+       01 WS-REPORT-EOF            PIC X VALUE "N". *> End-of-file flag, report
+       01 WS-RECIPIENT-COUNT       PIC 9(3) VALUE 0. *> Recipients mailed to
+       01 WS-TODAY-FORMATTED       PIC X(8).         *> Current date, YYYYMMDD
+
+      *> Distributes the class report (report.txt, produced by
+      *> option 8) to every address listed in
+      *> report-distribution-list.txt - one recipient address per
+      *> line, SPACES allowed as a skippable blank line.  This system
+      *> has no real mail transport, so "sending" means appending a
+      *> TO/SUBJECT/DATE header and the full report body to
+      *> outbound-mail-queue.txt, the same small-flat-file idiom
+      *> already used for cross-program state elsewhere in this
+      *> system.
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "| D I S T R I B U T E   C L A S S   R E P T |"
+           DISPLAY "+-----------------------------------------+"
+
+           ACCEPT WS-TODAY-FORMATTED FROM DATE YYYYMMDD
+
+           OPEN INPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "***ERROR: NO CLASS REPORT ON FILE - RUN "
+                   "OPTION 8 FIRST.***"
+               MOVE 1 TO RETURN-CODE              *> 1 = not found
+           ELSE
+               CLOSE REPORT-FILE
+               OPEN INPUT DISTRIBUTION-FILE
+               IF WS-DIST-STATUS NOT = "00"
+                   DISPLAY "***ERROR: NO RECIPIENTS LISTED IN "
+                       "report-distribution-list.txt.***"
+                   MOVE 1 TO RETURN-CODE          *> 1 = not found
+               ELSE
+                   OPEN EXTEND MAIL-QUEUE-FILE
+
+                   PERFORM UNTIL WS-DIST-EOF = "Y"
+                       READ DISTRIBUTION-FILE
+                           AT END
+                               MOVE "Y" TO WS-DIST-EOF
+                           NOT AT END
+                               IF DIST-LINE NOT = SPACES
+                                   PERFORM SEND-REPORT-TO-RECIPIENT
+                                   ADD 1 TO WS-RECIPIENT-COUNT
+                               END-IF
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE DISTRIBUTION-FILE
+                   CLOSE MAIL-QUEUE-FILE
+
+                   IF WS-RECIPIENT-COUNT = 0
+                       DISPLAY "NO RECIPIENTS QUEUED."
+                       MOVE 1 TO RETURN-CODE      *> 1 = not found
+                   ELSE
+                       DISPLAY "CLASS REPORT QUEUED FOR "
+                           WS-RECIPIENT-COUNT " RECIPIENT(S)."
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> SEND-REPORT-TO-RECIPIENT - appends one queued message to
+      *> outbound-mail-queue.txt: a header naming the recipient and
+      *> run date, then the full body of report.txt, then an
+      *> end-of-message marker.
+      *>-----------------------------------------------------------
+       SEND-REPORT-TO-RECIPIENT.
+           MOVE "------------------------------------------------" &
+                "----------" TO MAIL-LINE
+           WRITE MAIL-LINE
+
+           STRING "TO      : " DIST-LINE
+               DELIMITED BY SIZE INTO MAIL-LINE
+           WRITE MAIL-LINE
+
+           MOVE "SUBJECT : CLASS REPORT" TO MAIL-LINE
+           WRITE MAIL-LINE
+
+           STRING "DATE    : " WS-TODAY-FORMATTED
+               DELIMITED BY SIZE INTO MAIL-LINE
+           WRITE MAIL-LINE
+
+           MOVE SPACES TO MAIL-LINE
+           WRITE MAIL-LINE
+
+           MOVE "N" TO WS-REPORT-EOF
+           OPEN INPUT REPORT-FILE
+           PERFORM UNTIL WS-REPORT-EOF = "Y"
+               READ REPORT-FILE
+                   AT END
+                       MOVE "Y" TO WS-REPORT-EOF
+                   NOT AT END
+                       MOVE REPORT-LINE TO MAIL-LINE
+                       WRITE MAIL-LINE
+               END-READ
+           END-PERFORM
+           CLOSE REPORT-FILE
+
+           MOVE "   --- END OF MESSAGE ---" TO MAIL-LINE
+           WRITE MAIL-LINE.
