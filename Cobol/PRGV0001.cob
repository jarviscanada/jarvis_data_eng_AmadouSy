@@ -7,33 +7,101 @@
            SELECT INPUT-FILE ASSIGN TO "initial.txt"       *> Input source file
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "vsam-simulated.txt" *> Output target file
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "prgv0001-checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "prgv0001-exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-FILE ASSIGN TO "prgv0001-controls.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT COURSE-MASTER-FILE ASSIGN TO "course-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT WAITLIST-FILE ASSIGN TO "course-waitlist.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WL-KEY
+               FILE STATUS IS WS-WAITLIST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
        01 INPUT-LINE           PIC X(100).  *> One line of input text
 
        FD OUTPUT-FILE.
-       01 OUTPUT-LINE          PIC X(150).  *> One line to write in output
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD COURSE-MASTER-FILE.
+       COPY "COURSEREC.CPY".  *> Shared course master layout (C-CODE, C-DESC, ...)
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout (EN-KEY, ...)
+
+       FD WAITLIST-FILE.
+       COPY "WAITLISTREC.CPY". *> Shared waiting-list layout (WL-KEY, ...)
+
+       FD CHECKPOINT-FILE.
+       01 CKPT-LINE             PIC X(6).   *> Count of input records already applied
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-LINE        PIC X(132). *> One rejected input line plus reason
+
+       FD CONTROL-FILE.
+       01 CONTROL-LINE          PIC X(80).  *> One line of the control-total trailer
 
        WORKING-STORAGE SECTION.
        01 EOF-FLAG             PIC X VALUE "N".  *> End-of-file flag
+       01 WS-OUT-STATUS        PIC XX.           *> Status of last OUTPUT-FILE I/O
+       01 WS-CKPT-STATUS       PIC XX.           *> Status of last CHECKPOINT-FILE I/O
+       01 WS-CKPT-COUNT        PIC 9(6) VALUE 0. *> Records already applied on a prior run
+       01 WS-RECORDS-READ      PIC 9(6) VALUE 0. *> Records read from INPUT-FILE this run
+       01 WS-SKIP-COUNT        PIC 9(6) VALUE 0. *> Loop counter while re-skipping
+       01 WS-CKPT-TOTAL        PIC 9(6) VALUE 0. *> Total applied, for CKPT-LINE
 
-       01 WS-FIELD1            PIC X(4).      *> Student ID
-       01 WS-FIELD2            PIC X(18).     *> Student Name
+       01 WS-FIELD1            PIC X(4).      *> Student ID (as read from initial.txt)
+       01 WS-FIELD2            PIC X(40).     *> Student Name
        01 WS-FIELD3            PIC X(8).      *> Birthdate (YYYYMMDD)
-       01 WS-FIELD4            PIC X(8).      *> Course name
-
-       01 WS-INSERT-DATE       PIC X(8).      *> Date when the record is added
-       01 WS-UPDATE-DATE       PIC X(8) VALUE "00000000".  *> Default update date
+       01 WS-FIELD4            PIC X(15).     *> Course name
 
        01 WS-CURRENT-DATE.
            05 WS-YEAR          PIC X(4).     *> Current year
            05 WS-MONTH         PIC X(2).     *> Current month
            05 WS-DAY           PIC X(2).     *> Current day
 
-       01 WS-CSV-LINE          PIC X(150).   *> Line combining all fields
+       01 WS-INSERT-DATE       PIC X(8).     *> Today's date, reused for every record
+       01 WS-REJECT-COUNT      PIC 9(4) VALUE 0.  *> Duplicate IDs skipped
+       01 WS-MALFORMED-COUNT   PIC 9(4) VALUE 0.  *> Records rejected as malformed
+       01 WS-RECORD-VALID      PIC X.             *> Y/N - does this line pass validation
+       01 WS-REJECT-REASON     PIC X(40).         *> Why the line was rejected
+
+       01 WS-VALID-COUNT       PIC 9(6) VALUE 0.  *> Records actually written this run
+       01 WS-BEFORE-COUNT      PIC 9(6) VALUE 0.  *> Records on OUTPUT-FILE before this run
+       01 WS-AFTER-COUNT       PIC 9(6) VALUE 0.  *> Records on OUTPUT-FILE after this run
+       01 WS-EXPECTED-COUNT    PIC 9(6) VALUE 0.  *> Before-count plus this run's writes
+       01 WS-COUNT-EOF         PIC X VALUE "N".   *> EOF flag while counting OUTPUT-FILE
+
+       01 WS-COURSE-STATUS     PIC XX.            *> Status of last COURSE-MASTER I/O
+       01 WS-ENROLL-STATUS     PIC XX.            *> Status of last ENROLLMENT I/O
+       01 WS-WAITLIST-STATUS   PIC XX.            *> Status of last WAITLIST I/O
+
+       COPY "CAPWS.CPY".      *> Fields used by the shared capacity/waitlist paragraphs
 
        PROCEDURE DIVISION.
        BEGIN.
@@ -47,9 +115,71 @@
            *> Create INSERT-DATE in format YYYYMMDD
            STRING WS-YEAR WS-MONTH WS-DAY INTO WS-INSERT-DATE
 
+           *> Checkpoint/restart: if a prior run of this job was
+           *> interrupted partway through, prgv0001-checkpoint.txt
+           *> holds the count of input records it had already applied.
+           *> Re-reading that many records without writing them skips
+           *> back to where the last run left off instead of
+           *> reprocessing (and rejecting as duplicates) records
+           *> already on the output file.
+           MOVE 0 TO WS-CKPT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-CKPT-COUNT
+                   NOT AT END
+                       MOVE CKPT-LINE TO WS-CKPT-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
            *> Open the input and output files
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
+           OPEN OUTPUT EXCEPTION-FILE
+           MOVE "REJECTED INPUT RECORDS - PRGV0001" TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           MOVE "----------------------------------------" &
+                "----------------------------------------" &
+                "------------------"
+               TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+
+           *> Count-the-file-before control total: how many records
+           *> are already on the output file walking in, so after the
+           *> run the count can be balanced back against what this
+           *> run is expected to have added.
+           MOVE 0 TO WS-BEFORE-COUNT
+           OPEN INPUT OUTPUT-FILE
+           IF WS-OUT-STATUS = "00"
+               MOVE "N" TO WS-COUNT-EOF
+               PERFORM UNTIL WS-COUNT-EOF = "Y"
+                   READ OUTPUT-FILE NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-COUNT-EOF
+                       NOT AT END
+                           ADD 1 TO WS-BEFORE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE OUTPUT-FILE
+           END-IF
+
+           IF WS-CKPT-COUNT > 0
+               DISPLAY "RESTARTING AFTER CHECKPOINT - " WS-CKPT-COUNT
+                   " RECORD(S) ALREADY APPLIED."
+               OPEN I-O OUTPUT-FILE
+               PERFORM UNTIL WS-SKIP-COUNT >= WS-CKPT-COUNT
+                       OR EOF-FLAG = "Y"
+                   READ INPUT-FILE
+                       AT END
+                           MOVE "Y" TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-SKIP-COUNT
+                   END-READ
+               END-PERFORM
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
 
            *> Loop until end of file is reached
            PERFORM UNTIL EOF-FLAG = "Y"
@@ -61,27 +191,198 @@
                        UNSTRING INPUT-LINE DELIMITED BY ","
                            INTO WS-FIELD1 WS-FIELD2 WS-FIELD3 WS-FIELD4
 
-                       *> Combine all fields into a CSV-formatted line
-                       STRING
-                           WS-FIELD1 DELIMITED BY SIZE "," 
-                           WS-FIELD2 DELIMITED BY SIZE "," 
-                           WS-FIELD3 DELIMITED BY SIZE "," 
-                           WS-FIELD4 DELIMITED BY SIZE "," 
-                           WS-INSERT-DATE DELIMITED BY SIZE "," 
-                           WS-UPDATE-DATE DELIMITED BY SIZE
-                           INTO WS-CSV-LINE
-
-                       *> Write the formatted line into output file
-                       MOVE WS-CSV-LINE TO OUTPUT-LINE
-                       WRITE OUTPUT-LINE
+                       *> A record only goes to the output file if the
+                       *> ID and birthdate are numeric and the name
+                       *> and course are present - anything else is
+                       *> logged to the exception report instead of
+                       *> silently corrupting the student file.
+                       MOVE "Y" TO WS-RECORD-VALID
+                       MOVE SPACES TO WS-REJECT-REASON
+                       EVALUATE TRUE
+                           WHEN WS-FIELD1 = SPACES
+                               OR WS-FIELD1 NOT NUMERIC
+                               MOVE "N" TO WS-RECORD-VALID
+                               MOVE "INVALID OR MISSING STUDENT ID"
+                                   TO WS-REJECT-REASON
+                           WHEN WS-FIELD2 = SPACES
+                               MOVE "N" TO WS-RECORD-VALID
+                               MOVE "MISSING STUDENT NAME"
+                                   TO WS-REJECT-REASON
+                           WHEN WS-FIELD3 NOT NUMERIC
+                               MOVE "N" TO WS-RECORD-VALID
+                               MOVE "INVALID OR MISSING BIRTHDATE"
+                                   TO WS-REJECT-REASON
+                           WHEN WS-FIELD4 = SPACES
+                               MOVE "N" TO WS-RECORD-VALID
+                               MOVE "MISSING COURSE CODE"
+                                   TO WS-REJECT-REASON
+                       END-EVALUATE
+
+                       IF WS-RECORD-VALID = "N"
+                           ADD 1 TO WS-MALFORMED-COUNT
+                           STRING WS-REJECT-REASON DELIMITED BY SIZE
+                               " - " DELIMITED BY SIZE
+                               INPUT-LINE DELIMITED BY SIZE
+                               INTO EXCEPTION-LINE
+                           WRITE EXCEPTION-LINE
+                       ELSE
+                           *> Build the indexed record, keyed on F-ID
+                           MOVE WS-FIELD1    TO F-ID
+                           MOVE WS-FIELD2    TO F-NAME
+                           MOVE WS-FIELD3    TO F-BIRTHDATE
+                           MOVE WS-FIELD4    TO F-COURSE
+                           MOVE WS-INSERT-DATE TO F-INSERT-DATE
+                           MOVE "00000000"   TO F-UPDATE-DATE
+                           MOVE "A"          TO F-STATUS
+
+                           WRITE STUDENT-RECORD
+                               INVALID KEY
+                                   DISPLAY "***ERROR: DUPLICATE ID "
+                                       F-ID " SKIPPED.***"
+                                   ADD 1 TO WS-REJECT-COUNT
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-VALID-COUNT
+
+                                   *> Record this bulk-loaded student's
+                                   *> course as an enrollment row too,
+                                   *> subject to the same capacity/
+                                   *> waitlist check PRGI0002's insert
+                                   *> path uses, since this is just as
+                                   *> much a capacity-bypassable insert
+                                   *> point.
+                                   MOVE F-ID     TO EN-STUDENT-ID
+                                   MOVE F-COURSE TO EN-COURSE
+                                   PERFORM ENROLL-LOADED-STUDENT
+                           END-WRITE
+                       END-IF
+
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM WRITE-CHECKPOINT
                END-READ
            END-PERFORM
 
-           *> Close both files
+           *> Close all files
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           CLOSE EXCEPTION-FILE
+
+           *> Count-the-file-after control total, then balance it
+           *> against the before-count plus this run's valid writes -
+           *> the same check a control-total trailer gives you on a
+           *> mainframe sort/update step.
+           MOVE 0 TO WS-AFTER-COUNT
+           MOVE "N" TO WS-COUNT-EOF
+           OPEN INPUT OUTPUT-FILE
+           PERFORM UNTIL WS-COUNT-EOF = "Y"
+               READ OUTPUT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-COUNT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-AFTER-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE OUTPUT-FILE
+
+           COMPUTE WS-EXPECTED-COUNT = WS-BEFORE-COUNT + WS-VALID-COUNT
+
+           OPEN OUTPUT CONTROL-FILE
+           MOVE "CONTROL TOTALS - PRGV0001" TO CONTROL-LINE
+           WRITE CONTROL-LINE
+           MOVE SPACES TO CONTROL-LINE
+           STRING "RECORDS READ FROM INPUT.......: " WS-RECORDS-READ
+               DELIMITED BY SIZE INTO CONTROL-LINE
+           WRITE CONTROL-LINE
+           STRING "RECORDS WRITTEN THIS RUN......: " WS-VALID-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE
+           WRITE CONTROL-LINE
+           STRING "DUPLICATES REJECTED...........: " WS-REJECT-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE
+           WRITE CONTROL-LINE
+           STRING "MALFORMED RECORDS REJECTED....: " WS-MALFORMED-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE
+           WRITE CONTROL-LINE
+           STRING "OUTPUT FILE RECORDS BEFORE RUN: " WS-BEFORE-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE
+           WRITE CONTROL-LINE
+           STRING "OUTPUT FILE RECORDS AFTER RUN.: " WS-AFTER-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE
+           WRITE CONTROL-LINE
+           STRING "EXPECTED RECORDS AFTER RUN....: " WS-EXPECTED-COUNT
+               DELIMITED BY SIZE INTO CONTROL-LINE
+           WRITE CONTROL-LINE
+           IF WS-AFTER-COUNT = WS-EXPECTED-COUNT
+               MOVE "CONTROL TOTALS IN BALANCE." TO CONTROL-LINE
+           ELSE
+               MOVE "*** CONTROL TOTALS OUT OF BALANCE ***"
+                   TO CONTROL-LINE
+           END-IF
+           WRITE CONTROL-LINE
+           CLOSE CONTROL-FILE
+
+           *> The job ran to completion, so the checkpoint no longer
+           *> applies - clear it back to zero for the next full run.
+           MOVE 0 TO WS-CKPT-COUNT
+           MOVE 0 TO WS-RECORDS-READ
+           PERFORM WRITE-CHECKPOINT
 
            *> Notify the user
            DISPLAY "Initial data converted with today's date."
 
+           IF WS-MALFORMED-COUNT > 0
+               DISPLAY "***WARNING: " WS-MALFORMED-COUNT " RECORD(S) "
+                   "REJECTED AS MALFORMED - SEE "
+                   "prgv0001-exceptions.txt.***"
+           END-IF
+
+           IF WS-AFTER-COUNT NOT = WS-EXPECTED-COUNT
+               DISPLAY "***ERROR: CONTROL TOTALS OUT OF BALANCE - "
+                   "SEE prgv0001-controls.txt.***"
+               MOVE 4 TO RETURN-CODE          *> 4 = control total out of balance
+           ELSE
+               IF WS-REJECT-COUNT > 0 OR WS-MALFORMED-COUNT > 0
+                   DISPLAY "***WARNING: " WS-REJECT-COUNT " RECORD(S) "
+                       "SKIPPED AS DUPLICATES.***"
+                   MOVE 2 TO RETURN-CODE      *> 2 = duplicates/malformed skipped
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+
            EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> WRITE-CHECKPOINT - records how many input records have been
+      *> applied so far (prior checkpoint count plus this run's
+      *> progress), so an interrupted job can resume without
+      *> reprocessing records already on the output file.
+      *>-----------------------------------------------------------
+       WRITE-CHECKPOINT.
+           COMPUTE WS-CKPT-TOTAL = WS-CKPT-COUNT + WS-RECORDS-READ
+           MOVE WS-CKPT-TOTAL TO CKPT-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+      *>-----------------------------------------------------------
+      *> ENROLL-LOADED-STUDENT - looks up EN-COURSE on the course
+      *> master so C-CAPACITY is current for CAP-ENROLL-WITH-CHECK;
+      *> a course code not on the master is treated as uncapped
+      *> (C-CAPACITY 0 = unlimited, the same convention COURSEREC.CPY
+      *> already defines) rather than rejecting the bulk load on a
+      *> validation this job has never performed.
+      *>-----------------------------------------------------------
+       ENROLL-LOADED-STUDENT.
+           MOVE EN-COURSE TO C-CODE
+           OPEN INPUT COURSE-MASTER-FILE
+           READ COURSE-MASTER-FILE
+               INVALID KEY
+                   MOVE 0 TO C-CAPACITY
+               NOT INVALID KEY
+                   CONTINUE
+           END-READ
+           CLOSE COURSE-MASTER-FILE
+
+           MOVE WS-INSERT-DATE TO WS-CAP-TODAY
+           PERFORM CAP-ENROLL-WITH-CHECK.
+
+       COPY "CAPVAL.CPY".     *> Shared capacity/waitlist paragraphs
