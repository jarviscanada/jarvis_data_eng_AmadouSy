@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0037.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT COURSE-MASTER-FILE ASSIGN TO "course-master.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS C-CODE
+               FILE STATUS IS WS-COURSE-STATUS.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "graduation-eligibility.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout
+
+       FD COURSE-MASTER-FILE.
+       COPY "COURSEREC.CPY".  *> Shared course master layout
+
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout
+
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(80).   *> One report line
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.          *> STUDENT-FILE status
+       01 WS-COURSE-STATUS     PIC XX.          *> COURSE-MASTER status
+       01 WS-ENROLL-STATUS     PIC XX.          *> ENROLL status
+       01 WS-EOF               PIC X VALUE "N". *> End-of-file flag
+       01 WS-STUDENT-FOUND     PIC X VALUE "N". *> Student lookup flag
+       01 WS-COURSE-FOUND      PIC X VALUE "N". *> Course lookup flag
+
+       01 WS-PREV-STUDENT-ID   PIC X(4) VALUE SPACES. *> Group ID
+       01 WS-STUDENT-NAME      PIC X(40).       *> Current student name
+       01 WS-CREDITS           PIC 9(2).        *> Credits, one course
+       01 WS-GRADE-POINT       PIC 9V9.         *> One course point
+
+       01 WS-POINTS-EARNED     PIC 9(5)V99 VALUE 0. *> Sum points
+       01 WS-CREDITS-GRADED    PIC 9(4) VALUE 0.    *> Graded credits
+       01 WS-GPA               PIC 9V99 VALUE 0.    *> Computed GPA
+       01 WS-GPA-DISPLAY       PIC 9.99.            *> GPA for printing
+
+      *> Graduation eligibility, for this report, means at least
+      *> WS-MIN-CREDITS graded credit hours with at least WS-MIN-GPA
+      *> as the resulting GPA - the same accumulation PRGR0016 already
+      *> does for the GPA report, just judged against a bar instead
+      *> of only printed.
+       01 WS-MIN-CREDITS       PIC 9(4) VALUE 60.   *> Credits required
+       01 WS-MIN-GPA           PIC 9V99 VALUE 2.00. *> GPA required
+       01 WS-ELIGIBLE-COUNT    PIC 9(4) VALUE 0.    *> Eligible students
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "| G R A D U A T I O N   E L I G I B I L I T Y |"
+           DISPLAY "+-----------------------------------------+"
+
+           OPEN INPUT ENROLLMENT-FILE
+           OPEN INPUT STUDENT-FILE
+           OPEN INPUT COURSE-MASTER-FILE
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-ELIGIBILITY-LINE
+           MOVE "     GRADUATION ELIGIBILITY REPORT" TO REPORT-LINE
+           PERFORM WRITE-ELIGIBILITY-LINE
+           STRING "     REQUIRES " WS-MIN-CREDITS " CREDITS AND A "
+               WS-GPA-DISPLAY " GPA OR BETTER"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM WRITE-ELIGIBILITY-LINE
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-ELIGIBILITY-LINE
+           MOVE "ID   | STUDENT NAME            | CREDITS | GPA  | "&
+               "ELIGIBLE"
+               TO REPORT-LINE
+           PERFORM WRITE-ELIGIBILITY-LINE
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-ELIGIBILITY-LINE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                       IF WS-PREV-STUDENT-ID NOT = SPACES
+                           PERFORM WRITE-STUDENT-ELIGIBILITY-LINE
+                       END-IF
+                   NOT AT END
+                       IF EN-STUDENT-ID NOT = WS-PREV-STUDENT-ID
+                           IF WS-PREV-STUDENT-ID NOT = SPACES
+                               PERFORM WRITE-STUDENT-ELIGIBILITY-LINE
+                           END-IF
+                           PERFORM START-NEW-STUDENT
+                       END-IF
+                       IF EN-GRADE NOT = SPACE
+                           AND WS-STUDENT-FOUND = "Y"
+                           PERFORM ACCUMULATE-GRADE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-ELIGIBILITY-LINE
+           STRING "TOTAL ELIGIBLE FOR GRADUATION: " WS-ELIGIBLE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           PERFORM WRITE-ELIGIBILITY-LINE
+
+           CLOSE ENROLLMENT-FILE
+           CLOSE STUDENT-FILE
+           CLOSE COURSE-MASTER-FILE
+           CLOSE REPORT-FILE
+
+           IF WS-ELIGIBLE-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = none eligible
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> START-NEW-STUDENT - resets the running totals for the next
+      *> student's group of enrollment rows and looks up the name of
+      *> the student on STUDENT-FILE (only ACTIVE students are
+      *> carried into the report).
+      *>-----------------------------------------------------------
+       START-NEW-STUDENT.
+           MOVE EN-STUDENT-ID TO WS-PREV-STUDENT-ID
+           MOVE 0 TO WS-POINTS-EARNED
+           MOVE 0 TO WS-CREDITS-GRADED
+
+           MOVE EN-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-STUDENT-FOUND
+               NOT INVALID KEY
+                   IF F-STATUS = "A"
+                       MOVE "Y" TO WS-STUDENT-FOUND
+                       MOVE F-NAME TO WS-STUDENT-NAME
+                   ELSE
+                       MOVE "N" TO WS-STUDENT-FOUND
+                   END-IF
+           END-READ.
+
+      *>-----------------------------------------------------------
+      *> ACCUMULATE-GRADE - adds one graded course's quality points
+      *> and credit hours into the running GPA totals.
+      *>-----------------------------------------------------------
+       ACCUMULATE-GRADE.
+           MOVE EN-COURSE TO C-CODE
+           READ COURSE-MASTER-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-COURSE-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-COURSE-FOUND
+                   MOVE C-CREDITS TO WS-CREDITS
+           END-READ
+
+           IF WS-COURSE-FOUND = "Y"
+               EVALUATE EN-GRADE
+                   WHEN "A"
+                       MOVE 4.0 TO WS-GRADE-POINT
+                   WHEN "B"
+                       MOVE 3.0 TO WS-GRADE-POINT
+                   WHEN "C"
+                       MOVE 2.0 TO WS-GRADE-POINT
+                   WHEN "D"
+                       MOVE 1.0 TO WS-GRADE-POINT
+                   WHEN OTHER
+                       MOVE 0.0 TO WS-GRADE-POINT
+               END-EVALUATE
+
+               COMPUTE WS-POINTS-EARNED =
+                   WS-POINTS-EARNED + (WS-CREDITS * WS-GRADE-POINT)
+               ADD WS-CREDITS TO WS-CREDITS-GRADED
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> WRITE-STUDENT-ELIGIBILITY-LINE - prints one line judging the
+      *> student whose group of enrollment rows just finished against
+      *> the credit and GPA bar.
+      *>-----------------------------------------------------------
+       WRITE-STUDENT-ELIGIBILITY-LINE.
+           IF WS-STUDENT-FOUND = "Y"
+               IF WS-CREDITS-GRADED > 0
+                   COMPUTE WS-GPA ROUNDED =
+                       WS-POINTS-EARNED / WS-CREDITS-GRADED
+                   MOVE WS-GPA TO WS-GPA-DISPLAY
+
+                   IF WS-CREDITS-GRADED >= WS-MIN-CREDITS
+                       AND WS-GPA >= WS-MIN-GPA
+                       STRING WS-PREV-STUDENT-ID DELIMITED BY SIZE
+                              " | " DELIMITED BY SIZE
+                              WS-STUDENT-NAME(1:24) DELIMITED BY SIZE
+                              "| " DELIMITED BY SIZE
+                              WS-CREDITS-GRADED DELIMITED BY SIZE
+                              "     | " DELIMITED BY SIZE
+                              WS-GPA-DISPLAY DELIMITED BY SIZE
+                              " | YES" DELIMITED BY SIZE
+                              INTO REPORT-LINE
+                       ADD 1 TO WS-ELIGIBLE-COUNT
+                   ELSE
+                       STRING WS-PREV-STUDENT-ID DELIMITED BY SIZE
+                              " | " DELIMITED BY SIZE
+                              WS-STUDENT-NAME(1:24) DELIMITED BY SIZE
+                              "| " DELIMITED BY SIZE
+                              WS-CREDITS-GRADED DELIMITED BY SIZE
+                              "     | " DELIMITED BY SIZE
+                              WS-GPA-DISPLAY DELIMITED BY SIZE
+                              " | NO" DELIMITED BY SIZE
+                              INTO REPORT-LINE
+                   END-IF
+               ELSE
+                   STRING WS-PREV-STUDENT-ID DELIMITED BY SIZE
+                          " | " DELIMITED BY SIZE
+                          WS-STUDENT-NAME(1:24) DELIMITED BY SIZE
+                          "| (NO GRADES POSTED)" DELIMITED BY SIZE
+                          INTO REPORT-LINE
+               END-IF
+               PERFORM WRITE-ELIGIBILITY-LINE
+           END-IF.
+
+      *>-----------------------------------------------------------
+      *> WRITE-ELIGIBILITY-LINE - writes one line to the report file
+      *> and echoes it to the screen.
+      *>-----------------------------------------------------------
+       WRITE-ELIGIBILITY-LINE.
+           WRITE REPORT-LINE
+           DISPLAY REPORT-LINE.
