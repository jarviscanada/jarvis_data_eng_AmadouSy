@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0013.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENROLLMENT-FILE ASSIGN TO "student-course.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-KEY
+               FILE STATUS IS WS-ENROLL-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "enroll-summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".  *> Scratch sort work file
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ENROLLMENT-FILE.
+       COPY "ENROLLREC.CPY".  *> Shared enrollment record layout (EN-KEY, ...)
+
+       FD REPORT-FILE.
+       01 REPORT-LINE              PIC X(80).  *> One printed report line
+
+       SD SORT-WORK-FILE.
+       01 SR-ENROLL-RECORD.
+           05 SR-COURSE             PIC X(15).
+           05 SR-STUDENT-ID          PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ENROLL-STATUS         PIC XX.                *> Status of last I/O
+       01 WS-EOF                  PIC X VALUE "N".        *> End-of-file flag
+
+       01 WS-TOTAL-ENROLL          PIC 9(6) VALUE 0.      *> Grand total enrollments
+       01 WS-PREV-COURSE           PIC X(15) VALUE SPACES. *> Course this group is on
+       01 WS-COURSE-COUNT          PIC 9(6) VALUE 0.      *> Enrollments for WS-PREV-COURSE
+
+       01 WS-PERCENT                PIC 999V99 VALUE 0.   *> Course share of the total
+       01 WS-PERCENT-DISPLAY        PIC ZZ9.99.
+       01 WS-COUNT-DISPLAY          PIC ZZZ,ZZ9.
+       01 WS-TOTAL-DISPLAY          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "|   E N R O L L M E N T   S U M M A R Y   |"
+           DISPLAY "+-----------------------------------------+"
+
+           PERFORM COUNT-TOTAL-ENROLLMENTS
+
+           IF WS-TOTAL-ENROLL = 0
+               DISPLAY "***NO ENROLLMENTS ON FILE - NOTHING TO "
+                   "REPORT.***"
+               MOVE 1 TO RETURN-CODE              *> 1 = not found
+           ELSE
+               *> Group by course the same way PRGR0008 groups the
+               *> class roster - sort first so every row for a course
+               *> arrives together, then count the group as it goes by.
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SR-COURSE
+                   INPUT PROCEDURE IS LOAD-SORT-FILE
+                   OUTPUT PROCEDURE IS PRINT-SUMMARY
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> COUNT-TOTAL-ENROLLMENTS - one plain pass over the enrollment
+      *> file to get the grand total every course's share is computed
+      *> against.
+      *>-----------------------------------------------------------
+       COUNT-TOTAL-ENROLLMENTS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ENROLLMENT-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-ENROLL
+               END-READ
+           END-PERFORM
+           CLOSE ENROLLMENT-FILE.
+
+       LOAD-SORT-FILE.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ENROLLMENT-FILE
+           PERFORM UNTIL WS-EOF = "Y"
+               READ ENROLLMENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE EN-COURSE     TO SR-COURSE
+                       MOVE EN-STUDENT-ID TO SR-STUDENT-ID
+                       RELEASE SR-ENROLL-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE ENROLLMENT-FILE.
+
+       PRINT-SUMMARY.
+           MOVE "N" TO WS-EOF
+           MOVE 0 TO WS-COURSE-COUNT
+           MOVE SPACES TO WS-PREV-COURSE
+
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-SUMMARY-LINE
+           MOVE "     ENROLLMENT SUMMARY BY COURSE" TO REPORT-LINE
+           PERFORM WRITE-SUMMARY-LINE
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-SUMMARY-LINE
+           MOVE "COURSE          |  ENROLLED  |  PERCENT OF TOTAL"
+               TO REPORT-LINE
+           PERFORM WRITE-SUMMARY-LINE
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-SUMMARY-LINE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                       IF WS-PREV-COURSE NOT = SPACES
+                           PERFORM WRITE-COURSE-LINE
+                       END-IF
+                   NOT AT END
+                       IF SR-COURSE NOT = WS-PREV-COURSE
+                           IF WS-PREV-COURSE NOT = SPACES
+                               PERFORM WRITE-COURSE-LINE
+                           END-IF
+                           MOVE SR-COURSE TO WS-PREV-COURSE
+                           MOVE 0 TO WS-COURSE-COUNT
+                       END-IF
+                       ADD 1 TO WS-COURSE-COUNT
+               END-RETURN
+           END-PERFORM
+
+           MOVE "-----------------------------------------------" &
+                "-------------------" TO REPORT-LINE
+           PERFORM WRITE-SUMMARY-LINE
+
+           MOVE WS-TOTAL-ENROLL TO WS-TOTAL-DISPLAY
+           STRING "TOTAL ENROLLMENTS: " DELIMITED BY SIZE
+                  WS-TOTAL-DISPLAY DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-SUMMARY-LINE
+
+           CLOSE REPORT-FILE.
+
+      *>-----------------------------------------------------------
+      *> WRITE-COURSE-LINE - one course's enrollment count and its
+      *> percentage share of the grand total.
+      *>-----------------------------------------------------------
+       WRITE-COURSE-LINE.
+           COMPUTE WS-PERCENT ROUNDED =
+               (WS-COURSE-COUNT / WS-TOTAL-ENROLL) * 100
+           MOVE WS-PERCENT TO WS-PERCENT-DISPLAY
+           MOVE WS-COURSE-COUNT TO WS-COUNT-DISPLAY
+
+           STRING WS-PREV-COURSE DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  " | " DELIMITED BY SIZE
+                  WS-PERCENT-DISPLAY DELIMITED BY SIZE
+                  "%" DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           PERFORM WRITE-SUMMARY-LINE.
+
+      *>-----------------------------------------------------------
+      *> WRITE-SUMMARY-LINE - writes one line to the report file and
+      *> echoes it to the screen.
+      *>-----------------------------------------------------------
+       WRITE-SUMMARY-LINE.
+           WRITE REPORT-LINE
+           DISPLAY REPORT-LINE.
