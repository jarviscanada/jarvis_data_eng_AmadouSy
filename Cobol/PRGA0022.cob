@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGA0022.                         *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO "archive-students.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD ARCHIVE-FILE.
+       01 ARCHIVE-LINE             PIC X(126).   *> One archived student row
+
+       FD AUDIT-LOG-FILE.
+       COPY "AUDITREC.CPY".   *> Shared audit-log record layout
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS           PIC XX.          *> Status of last STUDENT-FILE I/O
+       01 WS-EOF                   PIC X VALUE "N". *> End-of-file flag
+       01 WS-CUTOFF-DATE           PIC X(8).        *> Purge anything older than this
+       01 WS-PURGE-COUNT           PIC 9(4) VALUE 0. *> Records archived and purged
+       01 CONFIRMATION             PIC X.           *> User confirmation (Y/N)
+
+       COPY "BACKUPWS.CPY".   *> Fields used by the shared BACKUP-STUDENT-FILE paragraph
+       COPY "AUDITWS.CPY".    *> Fields used by the shared WRITE-AUDIT-LOG paragraph
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "|   A R C H I V E / P U R G E   S T U D E N T S   |"
+           DISPLAY "+-----------------------------------------+"
+
+           DISPLAY "THIS WILL ARCHIVE AND REMOVE EVERY WITHDRAWN "
+               "OR GRADUATED STUDENT"
+           DISPLAY "LAST UPDATED BEFORE A CUTOFF DATE YOU ENTER."
+
+           DISPLAY "ENTER CUTOFF DATE (YYYYMMDD) >>"
+           ACCEPT WS-CUTOFF-DATE
+
+           DISPLAY "PROCEED WITH ARCHIVE/PURGE? (Y/N) >>"
+           ACCEPT CONFIRMATION
+
+           IF CONFIRMATION NOT = "Y"
+               DISPLAY "ARCHIVE/PURGE NOT CONFIRMED."
+               MOVE 3 TO RETURN-CODE              *> 3 = not confirmed
+               EXIT PROGRAM
+           END-IF
+
+           *> Snapshot today's file before any record is removed.
+           PERFORM BACKUP-STUDENT-FILE
+
+           OPEN I-O STUDENT-FILE
+           OPEN EXTEND ARCHIVE-FILE
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF (F-STATUS = "W" OR F-STATUS = "G")
+                           AND F-UPDATE-DATE < WS-CUTOFF-DATE
+                           PERFORM ARCHIVE-AND-PURGE-STUDENT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVE-FILE
+           CLOSE STUDENT-FILE
+
+           DISPLAY "*** " WS-PURGE-COUNT " STUDENT(S) ARCHIVED AND "
+               "PURGED. ***"
+
+           IF WS-PURGE-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = nothing to purge
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> ARCHIVE-AND-PURGE-STUDENT - writes the current record to
+      *> the archive file, logs the removal, then deletes the
+      *> record from the currently-positioned STUDENT-FILE row.
+      *>-----------------------------------------------------------
+       ARCHIVE-AND-PURGE-STUDENT.
+           MOVE STUDENT-RECORD TO ARCHIVE-LINE
+           WRITE ARCHIVE-LINE
+
+           MOVE STUDENT-RECORD TO WS-AUDIT-BEFORE
+           MOVE SPACES         TO WS-AUDIT-AFTER
+           MOVE "PRGA0022"     TO AUDIT-PROGRAM
+           MOVE F-ID           TO AUDIT-STUDENT-ID
+           MOVE "PURGE"        TO AUDIT-OPERATION
+           PERFORM WRITE-AUDIT-LOG
+
+           DELETE STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "***ERROR: UNABLE TO PURGE " F-ID "***"
+               NOT INVALID KEY
+                   ADD 1 TO WS-PURGE-COUNT
+           END-DELETE.
+
+       COPY "BACKUPVAL.CPY".  *> Shared backup-before-write paragraph
+       COPY "AUDITVAL.CPY".   *> Shared audit-log append paragraph
