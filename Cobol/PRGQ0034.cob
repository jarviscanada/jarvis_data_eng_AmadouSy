@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0034.                         *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "prgq0034-parm.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "prgq0034-result.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD PARM-FILE.
+       01 PARM-LINE            PIC X(4).      *> Student ID to look up, no prompt
+
+       FD RESULT-FILE.
+       01 RESULT-LINE          PIC X(140).    *> Pipe-delimited lookup result
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last STUDENT-FILE I/O
+       01 WS-PARM-STATUS       PIC XX.               *> Status of last PARM-FILE I/O
+       01 WS-STUDENT-ID        PIC X(4).             *> Student ID to search for
+       01 WS-FOUND             PIC X VALUE "N".      *> Flag if student found
+
+      *> Same lookup as PRGQ0006, but driven entirely by
+      *> prgq0034-parm.txt instead of an ACCEPT prompt, and writing
+      *> its result to prgq0034-result.txt instead of just DISPLAY -
+      *> so a scheduled job or another program can call this one and
+      *> read the answer back without a terminal in the loop.
+       PROCEDURE DIVISION.
+       BEGIN.
+           MOVE "N" TO WS-FOUND
+           MOVE SPACES TO WS-STUDENT-ID
+
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       MOVE SPACES TO WS-STUDENT-ID
+                   NOT AT END
+                       MOVE PARM-LINE TO WS-STUDENT-ID
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+
+           OPEN OUTPUT RESULT-FILE
+
+           IF WS-STUDENT-ID = SPACES
+               MOVE "NO STUDENT ID SUPPLIED IN prgq0034-parm.txt"
+                   TO RESULT-LINE
+               WRITE RESULT-LINE
+               DISPLAY RESULT-LINE
+               CLOSE RESULT-FILE
+               MOVE 3 TO RETURN-CODE              *> 3 = invalid input
+               EXIT PROGRAM
+           END-IF
+
+           OPEN INPUT STUDENT-FILE
+
+           MOVE WS-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "Y"
+               STRING F-ID "|" F-NAME "|" F-BIRTHDATE "|"
+                   F-COURSE "|" F-INSERT-DATE "|" F-UPDATE-DATE "|"
+                   F-STATUS "|" F-PHONE "|" F-EMAIL
+                   DELIMITED BY SIZE INTO RESULT-LINE
+               WRITE RESULT-LINE
+               DISPLAY RESULT-LINE
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               STRING "STUDENT ID " WS-STUDENT-ID " NOT FOUND"
+                   DELIMITED BY SIZE INTO RESULT-LINE
+               WRITE RESULT-LINE
+               DISPLAY RESULT-LINE
+               MOVE 1 TO RETURN-CODE              *> 1 = not found
+           END-IF
+
+           CLOSE STUDENT-FILE
+           CLOSE RESULT-FILE
+
+           EXIT PROGRAM.
