@@ -0,0 +1,179 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGV0032.             *> Validate initial.txt without loading it
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "initial.txt"       *> Input source file
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OUTPUT-FILE ASSIGN TO "vsam-simulated.txt" *> Read-only, for duplicate checks
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-OUT-STATUS.
+
+           SELECT VALIDATION-REPORT-FILE
+               ASSIGN TO "prgv0001-validation-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 INPUT-LINE           PIC X(100).  *> One line of input text
+
+       FD OUTPUT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD VALIDATION-REPORT-FILE.
+       01 VALIDATION-LINE      PIC X(132).  *> One validation finding or summary line
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FLAG             PIC X VALUE "N".  *> End-of-file flag
+       01 WS-OUT-STATUS        PIC XX.           *> Status of last OUTPUT-FILE I/O
+       01 WS-OUT-OPEN          PIC X VALUE "N".  *> "Y" if OUTPUT-FILE opened for dup checks
+
+       01 WS-FIELD1            PIC X(4).      *> Student ID (as read from initial.txt)
+       01 WS-FIELD2            PIC X(40).     *> Student Name
+       01 WS-FIELD3            PIC X(8).      *> Birthdate (YYYYMMDD)
+       01 WS-FIELD4            PIC X(15).     *> Course name
+
+       01 WS-RECORDS-READ      PIC 9(6) VALUE 0.  *> Lines read from INPUT-FILE
+       01 WS-VALID-COUNT       PIC 9(6) VALUE 0.  *> Lines that would load cleanly
+       01 WS-MALFORMED-COUNT   PIC 9(4) VALUE 0.  *> Lines that fail field validation
+       01 WS-DUPLICATE-COUNT   PIC 9(4) VALUE 0.  *> Well-formed lines already on file
+       01 WS-RECORD-VALID      PIC X.             *> Y/N - does this line pass validation
+       01 WS-REJECT-REASON     PIC X(40).         *> Why the line would be rejected
+
+      *> This is a dry run only - OUTPUT-FILE is opened INPUT so it can
+      *> be checked for duplicate IDs the same way PRGV0001 would
+      *> reject them, but nothing is ever written to it here.  That
+      *> lets an operator preview what a real load would do before
+      *> committing to prgv0001-exceptions.txt and prgv0001-controls.txt.
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT VALIDATION-REPORT-FILE
+
+           MOVE "BULK-IMPORT VALIDATION REPORT - PRGV0032" TO
+               VALIDATION-LINE
+           WRITE VALIDATION-LINE
+           MOVE "(PREVIEW ONLY - NO RECORDS WERE LOADED)" TO
+               VALIDATION-LINE
+           WRITE VALIDATION-LINE
+           MOVE "----------------------------------------" &
+                "----------------------------------------" &
+                "------------------"
+               TO VALIDATION-LINE
+           WRITE VALIDATION-LINE
+
+           OPEN INPUT OUTPUT-FILE
+           IF WS-OUT-STATUS = "00"
+               MOVE "Y" TO WS-OUT-OPEN
+           ELSE
+               MOVE "N" TO WS-OUT-OPEN
+           END-IF
+
+           PERFORM UNTIL EOF-FLAG = "Y"
+               READ INPUT-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM VALIDATE-ONE-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE INPUT-FILE
+           IF WS-OUT-OPEN = "Y"
+               CLOSE OUTPUT-FILE
+           END-IF
+
+           MOVE SPACES TO VALIDATION-LINE
+           WRITE VALIDATION-LINE
+           STRING "RECORDS READ..................: " WS-RECORDS-READ
+               DELIMITED BY SIZE INTO VALIDATION-LINE
+           WRITE VALIDATION-LINE
+           STRING "WOULD LOAD CLEANLY............: " WS-VALID-COUNT
+               DELIMITED BY SIZE INTO VALIDATION-LINE
+           WRITE VALIDATION-LINE
+           STRING "WOULD BE REJECTED - MALFORMED.: " WS-MALFORMED-COUNT
+               DELIMITED BY SIZE INTO VALIDATION-LINE
+           WRITE VALIDATION-LINE
+           STRING "WOULD BE REJECTED - DUPLICATE.: " WS-DUPLICATE-COUNT
+               DELIMITED BY SIZE INTO VALIDATION-LINE
+           WRITE VALIDATION-LINE
+           CLOSE VALIDATION-REPORT-FILE
+
+           DISPLAY "*** VALIDATION COMPLETE - SEE "
+               "prgv0001-validation-report.txt.***"
+           DISPLAY "    " WS-VALID-COUNT " OF " WS-RECORDS-READ
+               " RECORD(S) WOULD LOAD CLEANLY."
+
+           IF WS-MALFORMED-COUNT > 0 OR WS-DUPLICATE-COUNT > 0
+               MOVE 1 TO RETURN-CODE         *> 1 = problems found, nothing loaded
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *>-----------------------------------------------------------
+      *> VALIDATE-ONE-LINE - applies the same field checks PRGV0001
+      *> uses before it would write a record, plus a duplicate-ID
+      *> check against the current output file, and logs any failure
+      *> to the validation report without touching the output file.
+      *>-----------------------------------------------------------
+       VALIDATE-ONE-LINE.
+           UNSTRING INPUT-LINE DELIMITED BY ","
+               INTO WS-FIELD1 WS-FIELD2 WS-FIELD3 WS-FIELD4
+
+           MOVE "Y" TO WS-RECORD-VALID
+           MOVE SPACES TO WS-REJECT-REASON
+           EVALUATE TRUE
+               WHEN WS-FIELD1 = SPACES
+                   OR WS-FIELD1 NOT NUMERIC
+                   MOVE "N" TO WS-RECORD-VALID
+                   MOVE "INVALID OR MISSING STUDENT ID"
+                       TO WS-REJECT-REASON
+               WHEN WS-FIELD2 = SPACES
+                   MOVE "N" TO WS-RECORD-VALID
+                   MOVE "MISSING STUDENT NAME"
+                       TO WS-REJECT-REASON
+               WHEN WS-FIELD3 NOT NUMERIC
+                   MOVE "N" TO WS-RECORD-VALID
+                   MOVE "INVALID OR MISSING BIRTHDATE"
+                       TO WS-REJECT-REASON
+               WHEN WS-FIELD4 = SPACES
+                   MOVE "N" TO WS-RECORD-VALID
+                   MOVE "MISSING COURSE CODE"
+                       TO WS-REJECT-REASON
+           END-EVALUATE
+
+           IF WS-RECORD-VALID = "Y" AND WS-OUT-OPEN = "Y"
+               MOVE WS-FIELD1 TO F-ID
+               READ OUTPUT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "N" TO WS-RECORD-VALID
+                       MOVE "DUPLICATE STUDENT ID"
+                           TO WS-REJECT-REASON
+               END-READ
+           END-IF
+
+           IF WS-RECORD-VALID = "N"
+               IF WS-REJECT-REASON = "DUPLICATE STUDENT ID"
+                   ADD 1 TO WS-DUPLICATE-COUNT
+               ELSE
+                   ADD 1 TO WS-MALFORMED-COUNT
+               END-IF
+               STRING WS-REJECT-REASON DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   INPUT-LINE DELIMITED BY SIZE
+                   INTO VALIDATION-LINE
+               WRITE VALIDATION-LINE
+           ELSE
+               ADD 1 TO WS-VALID-COUNT
+           END-IF.
