@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGH0027.                     *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "student-extract.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout
+
+       FD EXTRACT-FILE.
+       01 EXTRACT-LINE             PIC X(126).  *> One fixed-width extract row
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.          *> Status of last STUDENT-FILE I/O
+       01 WS-EOF               PIC X VALUE "N". *> End-of-file flag
+       01 WS-EXTRACT-COUNT     PIC 9(6) VALUE 0. *> Detail rows written
+       01 WS-TRAILER-COUNT     PIC Z(5)9.        *> Trailer count, edited for display
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------+"
+           DISPLAY "|   F I X E D - W I D T H   E X T R A C T   |"
+           DISPLAY "+-----------------------------------+"
+
+           OPEN INPUT STUDENT-FILE
+           OPEN OUTPUT EXTRACT-FILE
+
+           *> Every detail row is the student record exactly as it is
+           *> laid out on the master file - same field widths, same
+           *> positions - so a downstream fixed-column reader needs
+           *> no translation layer, just STUDREC.CPY's own PIC
+           *> clauses as the record layout.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF F-STATUS = "A"
+                           MOVE STUDENT-RECORD TO EXTRACT-LINE
+                           WRITE EXTRACT-LINE
+                           ADD 1 TO WS-EXTRACT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           *> A trailer record count lets the receiving system balance
+           *> the feed the same way PRGV0001's control-total trailer
+           *> balances an inbound load.
+           MOVE WS-EXTRACT-COUNT TO WS-TRAILER-COUNT
+           STRING "TRAILER COUNT=" WS-TRAILER-COUNT
+               DELIMITED BY SIZE INTO EXTRACT-LINE
+           WRITE EXTRACT-LINE
+
+           CLOSE STUDENT-FILE
+           CLOSE EXTRACT-FILE
+
+           DISPLAY "*** " WS-EXTRACT-COUNT " STUDENT(S) EXTRACTED TO "
+               "student-extract.txt. ***"
+
+           IF WS-EXTRACT-COUNT = 0
+               MOVE 1 TO RETURN-CODE              *> 1 = nothing to extract
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           EXIT PROGRAM.
