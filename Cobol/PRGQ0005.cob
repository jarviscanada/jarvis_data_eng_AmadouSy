@@ -5,67 +5,117 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.     *> Input student file
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".  *> Scratch sort work file
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-FILE.
-       01 STUDENT-LINE         PIC X(100).           *> Each line from student file
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       SD SORT-WORK-FILE.
+       01 SR-STUDENT-RECORD.                          *> Sortable copy of the record
+           05 SR-ID                PIC X(4).
+           05 SR-NAME               PIC X(40).
+           05 SR-BIRTHDATE          PIC X(8).
+           05 SR-COURSE             PIC X(15).
+           05 SR-INSERT-DATE        PIC X(8).
+           05 SR-UPDATE-DATE        PIC X(8).
 
        WORKING-STORAGE SECTION.
        01 EOF-FLAG             PIC X VALUE "N".      *> End-of-file flag
-
-       01 WS-STUDENT-ID        PIC X(4).             *> Student ID
-       01 WS-STUDENT-NAME      PIC X(18).            *> Student Name
-       01 WS-BIRTHDATE         PIC X(8).             *> Birthday (YYYYMMDD)
-       01 WS-COURSE            PIC X(8).             *> Course name
-       01 WS-INCLUSION-DATE    PIC X(8).             *> Date of inclusion
-       01 WS-UPDATE-DATE       PIC X(8).             *> Last update date
-
-       01 WS-FIELDS OCCURS 6 TIMES INDEXED BY IDX.   *> Temporary storage of parsed fields
-           05 WS-FIELD         PIC X(20).            *> Each field holds a segment of the line
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last I/O
+       01 WS-SORT-CHOICE       PIC 9 VALUE 1.        *> 1=ID 2=NAME 3=COURSE
+       01 WS-LINE-COUNT        PIC 9(3) VALUE 0.     *> Lines shown since header
+       01 WS-PAGE-SIZE         PIC 9(3) VALUE 20.    *> Lines per screen page
+       01 WS-CONTINUE-KEY      PIC X.                *> ENTER to page forward
 
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN INPUT STUDENT-FILE                   *> Open the student file
-
            DISPLAY "---------------------------------------------------"
            DISPLAY " C L A S S   R E P O R T"            *> Report header
            DISPLAY "---------------------------------------------------"
-           DISPLAY " ID  | STUDENT NAME | BIRTHDAY | COURSE | INS | UPT"
-           DISPLAY "--------------------------------------------------"
+           DISPLAY "SORT BY: 1-ID  2-NAME  3-COURSE >>"
+           ACCEPT WS-SORT-CHOICE                     *> Choose the sort key
+
+           EVALUATE WS-SORT-CHOICE
+               WHEN 2
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SR-NAME
+                       INPUT PROCEDURE IS LOAD-SORT-FILE
+                       OUTPUT PROCEDURE IS PRINT-SORTED-FILE
+               WHEN 3
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SR-COURSE
+                       INPUT PROCEDURE IS LOAD-SORT-FILE
+                       OUTPUT PROCEDURE IS PRINT-SORTED-FILE
+               WHEN OTHER
+                   SORT SORT-WORK-FILE
+                       ON ASCENDING KEY SR-ID
+                       INPUT PROCEDURE IS LOAD-SORT-FILE
+                       OUTPUT PROCEDURE IS PRINT-SORTED-FILE
+           END-EVALUATE
 
+           DISPLAY "-------------------"              *> Footer
+           MOVE 0 TO RETURN-CODE
+           EXIT PROGRAM.                             *> End program
+
+       LOAD-SORT-FILE.
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT STUDENT-FILE                   *> Open the student file
            PERFORM UNTIL EOF-FLAG = "Y"              *> Read loop until end of file
-               READ STUDENT-FILE
+               READ STUDENT-FILE NEXT RECORD
                    AT END
                        MOVE "Y" TO EOF-FLAG          *> Set flag when file ends
                    NOT AT END
-                       PERFORM PARSE-LINE            *> Split line into fields
-                       PERFORM DISPLAY-STUDENT       *> Show the parsed fields
+                       *> Normal rosters only show ACTIVE students -
+                       *> withdrawn/graduated history stays on file
+                       *> but out of the day-to-day class list.
+                       IF F-STATUS = "A"
+                           MOVE F-ID TO SR-ID
+                           MOVE F-NAME TO SR-NAME
+                           MOVE F-BIRTHDATE TO SR-BIRTHDATE
+                           MOVE F-COURSE TO SR-COURSE
+                           MOVE F-INSERT-DATE TO SR-INSERT-DATE
+                           MOVE F-UPDATE-DATE TO SR-UPDATE-DATE
+                           RELEASE SR-STUDENT-RECORD *> Hand record to the sort
+                       END-IF
                END-READ
            END-PERFORM
+           CLOSE STUDENT-FILE.                       *> Close file
 
-           DISPLAY "-------------------"              *> Footer
-
-           CLOSE STUDENT-FILE                        *> Close file
-           EXIT PROGRAM.                             *> End program
-
-       PARSE-LINE.
-           UNSTRING STUDENT-LINE DELIMITED BY ","    *> Split CSV line into parts
-               INTO WS-FIELDS (1) WS-FIELDS (2) WS-FIELDS (3)
-                    WS-FIELDS (4) WS-FIELDS (5) WS-FIELDS (6)
+       PRINT-SORTED-FILE.
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO WS-LINE-COUNT
+           PERFORM DISPLAY-HEADER
+           PERFORM UNTIL EOF-FLAG = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO EOF-FLAG
+                   NOT AT END
+                       IF WS-LINE-COUNT >= WS-PAGE-SIZE
+                           DISPLAY "--- MORE: PRESS ENTER ---"
+                           ACCEPT WS-CONTINUE-KEY     *> Pause like a 3270 page break
+                           PERFORM DISPLAY-HEADER
+                           MOVE 0 TO WS-LINE-COUNT
+                       END-IF
+                       PERFORM DISPLAY-STUDENT       *> Show the record just sorted
+                       ADD 1 TO WS-LINE-COUNT
+               END-RETURN
+           END-PERFORM.
 
-           MOVE WS-FIELDS (1) TO WS-STUDENT-ID       *> Assign fields to named variables
-           MOVE WS-FIELDS (2) TO WS-STUDENT-NAME
-           MOVE WS-FIELDS (3) TO WS-BIRTHDATE
-           MOVE WS-FIELDS (4) TO WS-COURSE
-           MOVE WS-FIELDS (5) TO WS-INCLUSION-DATE
-           MOVE WS-FIELDS (6) TO WS-UPDATE-DATE.
+       DISPLAY-HEADER.
+           DISPLAY " ID  | STUDENT NAME | BIRTHDAY | COURSE | INS | UPT"
+           DISPLAY "--------------------------------------------------".
 
        DISPLAY-STUDENT.
-           DISPLAY WS-STUDENT-ID " | "               *> Show formatted student data
-               WS-STUDENT-NAME " | "
-               WS-BIRTHDATE " | "
-               WS-COURSE " | "
-               WS-INCLUSION-DATE " | "
-               WS-UPDATE-DATE.
+           DISPLAY SR-ID " | "                       *> Show formatted student data
+               SR-NAME " | "
+               SR-BIRTHDATE " | "
+               SR-COURSE " | "
+               SR-INSERT-DATE " | "
+               SR-UPDATE-DATE.
