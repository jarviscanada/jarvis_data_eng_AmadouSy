@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGO0019.                            *> Program name
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "vsam-simulated.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS F-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "audit-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       COPY "STUDREC.CPY".    *> Shared student record layout (F-ID, F-NAME, ...)
+
+       FD AUDIT-LOG-FILE.
+       COPY "AUDITREC.CPY".   *> Shared audit-log record layout
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC XX.               *> Status of last I/O
+       01 WS-STUDENT-ID        PIC X(4).             *> ID entered by user
+       01 WS-FOUND             PIC X VALUE "N".      *> Student found flag
+
+       01 WS-NEW-PHONE         PIC X(12).            *> New phone number input
+       01 WS-NEW-EMAIL         PIC X(30).            *> New e-mail address input
+       01 WS-TODAY-FORMATTED   PIC X(8).             *> Current date, YYYYMMDD
+
+       COPY "AUDITWS.CPY".    *> Fields used by the shared WRITE-AUDIT-LOG paragraph
+       COPY "LOCKWS.CPY".     *> Fields used by the shared record-lock paragraphs
+
+       PROCEDURE DIVISION.
+       BEGIN.
+
+           DISPLAY "+-----------------------------------------+"
+           DISPLAY "|   M A I N T A I N   C O N T A C T   I N F O   |"
+           DISPLAY "+-----------------------------------------+"
+
+           ACCEPT WS-TODAY-FORMATTED FROM DATE YYYYMMDD
+
+           DISPLAY "ENTER STUDENT ID (4 DIGITS) >>"
+           ACCEPT WS-STUDENT-ID
+
+           OPEN I-O STUDENT-FILE
+
+           MOVE WS-STUDENT-ID TO F-ID
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND
+           END-READ
+
+           IF WS-FOUND = "N"
+               DISPLAY "***ERROR: STUDENT ID NOT FOUND.***"
+               MOVE 1 TO RETURN-CODE                  *> 1 = not found
+               CLOSE STUDENT-FILE
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM ACQUIRE-STUDENT-LOCK
+           IF WS-LOCK-HELD = "N"
+               MOVE 3 TO RETURN-CODE                  *> 3 = blocked by a lock
+               CLOSE STUDENT-FILE
+               EXIT PROGRAM
+           END-IF
+
+           MOVE STUDENT-RECORD TO WS-AUDIT-BEFORE
+
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "CURRENT CONTACT INFO FOR " F-NAME
+           DISPLAY "  PHONE: " F-PHONE
+           DISPLAY "  EMAIL: " F-EMAIL
+           DISPLAY "-----------------------------------------------"
+
+           DISPLAY "NEW PHONE NUMBER (MAX 12 CHARS) - SPACE TO SKIP >>"
+           ACCEPT WS-NEW-PHONE
+
+           DISPLAY "NEW EMAIL ADDRESS (MAX 30 CHARS) - SPACE TO SKIP >>"
+           ACCEPT WS-NEW-EMAIL
+
+           IF WS-NEW-PHONE NOT = SPACES
+               MOVE WS-NEW-PHONE TO F-PHONE
+           END-IF
+
+           IF WS-NEW-EMAIL NOT = SPACES
+               MOVE WS-NEW-EMAIL TO F-EMAIL
+           END-IF
+
+           MOVE WS-TODAY-FORMATTED TO F-UPDATE-DATE
+
+           REWRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "***ERROR: UNABLE TO UPDATE RECORD.***"
+                   MOVE 5 TO RETURN-CODE      *> 5 = rewrite failed
+               NOT INVALID KEY
+                   MOVE STUDENT-RECORD TO WS-AUDIT-AFTER
+                   MOVE "PRGO0019"      TO AUDIT-PROGRAM
+                   MOVE F-ID            TO AUDIT-STUDENT-ID
+                   MOVE "UPDATE"        TO AUDIT-OPERATION
+                   PERFORM WRITE-AUDIT-LOG
+                   DISPLAY "*** CONTACT INFO UPDATED SUCCESSFULLY. ***"
+                   MOVE 0 TO RETURN-CODE
+           END-REWRITE
+
+           PERFORM RELEASE-STUDENT-LOCK
+
+           CLOSE STUDENT-FILE
+
+           EXIT PROGRAM.
+
+       COPY "AUDITVAL.CPY".   *> Shared audit-log append paragraph
+       COPY "LOCKVAL.CPY".    *> Shared record-lock paragraphs
